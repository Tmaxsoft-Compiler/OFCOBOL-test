@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDTRL01.
+      ***************************************************************
+      *  AUDTRL01 - shared run-header/trailer audit-trail service.
+      *  Every utility program calls here once at start, in HEADER
+      *  mode, and once at end, in TRAILER mode, so the job name,
+      *  run date, and processed-record count land in one common
+      *  audit trail instead of living only in each program's own
+      *  DISPLAY output.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "data/audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-REC                PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS            PIC XX.
+
+       LINKAGE SECTION.
+       COPY WSAUDTRL.
+
+       PROCEDURE DIVISION USING WS-AUDIT-TRAIL-REQUEST.
+       AUDTRL01-MAIN.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-TRAIL-REC.
+           IF AT-MODE-HEADER
+               STRING AT-RUN-DATE " " AT-JOB-NAME " JOB STARTED"
+                   DELIMITED BY SIZE INTO AUDIT-TRAIL-REC
+           ELSE
+               STRING AT-RUN-DATE " " AT-JOB-NAME " JOB ENDED RECORDS="
+                       AT-RECORD-COUNT
+                   DELIMITED BY SIZE INTO AUDIT-TRAIL-REC
+           END-IF.
+           WRITE AUDIT-TRAIL-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+           GOBACK.
+       END PROGRAM AUDTRL01.
