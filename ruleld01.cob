@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RULELD01.
+      ***************************************************************
+      *  RULELD01 - loads the eligibility rule table from the
+      *  external rule file at initialization, so the thresholds an
+      *  analyst tunes in data/cond6_rules.dat take effect without a
+      *  recompile of the programs that apply the rules.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELIG-RULE-FILE ASSIGN TO "data/cond6_rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELIG-RULE-FILE.
+       01  ELIG-RULE-REC.
+           05  FR-RULE-ID                PIC X(6).
+           05  FILLER                    PIC X(1).
+           05  FR-THRESHOLD-1            PIC 9(4).
+           05  FILLER                    PIC X(1).
+           05  FR-THRESHOLD-2            PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RULE-FILE-STATUS            PIC XX.
+       01 WS-RULE-IDX                    PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       COPY WSELRULE.
+
+       PROCEDURE DIVISION USING WS-ELIG-RULE-TABLE.
+       RULELD01-MAIN.
+           MOVE 0 TO WS-RULE-IDX.
+           OPEN INPUT ELIG-RULE-FILE.
+           IF WS-RULE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RULE-FILE-STATUS NOT = "00"
+                       OR WS-RULE-IDX = 3
+                   READ ELIG-RULE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-RULE-IDX
+                           MOVE FR-RULE-ID
+                               TO ER-RULE-ID (WS-RULE-IDX)
+                           MOVE FR-THRESHOLD-1
+                               TO ER-THRESHOLD-1 (WS-RULE-IDX)
+                           MOVE FR-THRESHOLD-2
+                               TO ER-THRESHOLD-2 (WS-RULE-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE ELIG-RULE-FILE
+           END-IF.
+           GOBACK.
+       END PROGRAM RULELD01.
