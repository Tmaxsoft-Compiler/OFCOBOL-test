@@ -1,25 +1,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. eval.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNMATCHED-CODE-FILE
+               ASSIGN TO "data/eval_unmatched_codes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNMATCHED-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  UNMATCHED-CODE-FILE.
+       01  UNMATCHED-CODE-REC             PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 COND_VAR PIC 9(1).
        01 RESULT_VAR PIC 9(1).
+       01 WS-UNMATCHED-FILE-STATUS        PIC XX.
+       01 WS-RECORD-COUNT                 PIC 9(6) VALUE 0.
+       01 WS-UNMATCHED-TALLY.
+           05 UC-ENTRY-COUNT              PIC 9(4) VALUE 0.
+           05 WS-UNMATCHED-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON UC-ENTRY-COUNT INDEXED BY UC-IDX.
+               10 UC-CODE                 PIC 9(1).
+               10 UC-COUNT                PIC 9(6).
+               10 UC-FIRST-OCCURRENCE     PIC 9(6).
+       COPY WSDECTBL.
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
 
        PROCEDURE DIVISION.
        BEGIN.
+       CALL "RUNDATE01" USING WS-RUN-CONTROL.
+       MOVE "EVAL" TO AT-JOB-NAME.
+       MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+       SET AT-MODE-HEADER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+       CALL "DECTBL01" USING WS-DECISION-TABLE.
+
        MOVE 3 TO COND_VAR.
-    
-       EVALUATE COND_VAR 
-       WHEN 1 
-          DISPLAY "EVAL10 : NO"
-       WHEN 2 
-       WHEN 3 
-          DISPLAY "EVAL10 : OK"
-       WHEN 4 
-          DISPLAY "EVAL10 : NO"
-       WHEN OTHER 
-          DISPLAY "EVAL10 : NO"
-       END-EVALUATE.
-       
 
+       ADD 1 TO WS-RECORD-COUNT.
+       SET DT-IDX TO 1.
+       SEARCH DT-VALID-CODE
+           AT END
+               DISPLAY "EVAL10 : NO"
+               PERFORM TALLY-UNMATCHED-CODE
+           WHEN DT-VALID-CODE (DT-IDX) = COND_VAR
+               DISPLAY "EVAL10 : OK"
+       END-SEARCH.
+
+       PERFORM WRITE-UNMATCHED-CODE-REPORT.
+
+       MOVE WS-RECORD-COUNT TO AT-RECORD-COUNT.
+       SET AT-MODE-TRAILER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+       GOBACK.
+
+      ***************************************************************
+      *  Every code upstream sends that this EVALUATE doesn't
+      *  recognize gets counted here (code, count, first occurrence)
+      *  instead of just a console DISPLAY nobody reviews.
+      ***************************************************************
+       TALLY-UNMATCHED-CODE.
+           SET UC-IDX TO 1.
+           SEARCH WS-UNMATCHED-ENTRY
+               AT END
+                   ADD 1 TO UC-ENTRY-COUNT
+                   SET UC-IDX TO UC-ENTRY-COUNT
+                   MOVE COND_VAR TO UC-CODE (UC-IDX)
+                   MOVE 1 TO UC-COUNT (UC-IDX)
+                   MOVE WS-RECORD-COUNT TO UC-FIRST-OCCURRENCE (UC-IDX)
+               WHEN UC-CODE (UC-IDX) = COND_VAR
+                   ADD 1 TO UC-COUNT (UC-IDX)
+           END-SEARCH.
+
+       WRITE-UNMATCHED-CODE-REPORT.
+           OPEN OUTPUT UNMATCHED-CODE-FILE.
+           PERFORM VARYING UC-IDX FROM 1 BY 1
+                   UNTIL UC-IDX > UC-ENTRY-COUNT
+               MOVE SPACES TO UNMATCHED-CODE-REC
+               STRING "CODE=" UC-CODE (UC-IDX)
+                   " COUNT=" UC-COUNT (UC-IDX)
+                   " FIRST-OCCURRENCE=" UC-FIRST-OCCURRENCE (UC-IDX)
+                   DELIMITED BY SIZE INTO UNMATCHED-CODE-REC
+               WRITE UNMATCHED-CODE-REC
+           END-PERFORM.
+           CLOSE UNMATCHED-CODE-FILE.
