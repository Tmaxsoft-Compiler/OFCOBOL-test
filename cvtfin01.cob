@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CVTFIN01.
+      ***************************************************************
+      *  CVTFIN01 - one-time conversion utility.  Walks an existing
+      *  financial master file built on the old COMP-1/COMP-2 binary
+      *  float layout (WSFINOLD) and rewrites it on the COMP-3
+      *  packed-decimal layout (WSFINNEW), without precision loss,
+      *  so the binary-float rounding-drift audit finding goes away.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIN-FILE-OLD ASSIGN TO "data/fin_master_old.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+           SELECT FIN-FILE-NEW ASSIGN TO "data/fin_master_new.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIN-FILE-OLD.
+       COPY WSFINOLD.
+       FD  FIN-FILE-NEW.
+       COPY WSFINNEW.
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-FILE-STATUS              PIC XX.
+       01 WS-NEW-FILE-STATUS              PIC XX.
+       01 WS-RECORDS-CONVERTED            PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       CVTFIN01-MAIN.
+           OPEN INPUT FIN-FILE-OLD.
+           OPEN OUTPUT FIN-FILE-NEW.
+
+           IF WS-OLD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-OLD-FILE-STATUS = "10"
+                   READ FIN-FILE-OLD
+                       AT END
+                           MOVE "10" TO WS-OLD-FILE-STATUS
+                       NOT AT END
+                           PERFORM CONVERT-ONE-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE FIN-FILE-OLD.
+           CLOSE FIN-FILE-NEW.
+           DISPLAY "CVTFIN01: RECORDS CONVERTED="
+               WS-RECORDS-CONVERTED.
+           GOBACK.
+
+      ***************************************************************
+      *  A plain MOVE of a COMP-1/COMP-2 binary float to a COMP-3
+      *  numeric field performs the decimal conversion in full
+      *  precision for the target's digits - no separate rounding
+      *  step needed beyond the target PICTURE's own scale.
+      ***************************************************************
+       CONVERT-ONE-RECORD.
+           MOVE FR-ACCOUNT-NO OF WS-FIN-RECORD-OLD
+               TO FR-ACCOUNT-NO OF WS-FIN-RECORD-NEW.
+           MOVE FR-BALANCE-OLD    TO FR-BALANCE-NEW.
+           MOVE FR-RATE-OLD       TO FR-RATE-NEW.
+           WRITE WS-FIN-RECORD-NEW.
+           ADD 1 TO WS-RECORDS-CONVERTED.
