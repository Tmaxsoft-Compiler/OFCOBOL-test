@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNDATE01.
+      ***************************************************************
+      *  RUNDATE01 - century-safe run-date service.
+      *  Resolves the two-digit Julian year from ACCEPT ... FROM DAY
+      *  into a full four-digit century and stores the result in the
+      *  shared WS-RUN-CONTROL record (WSRUNCTL) so every batch step
+      *  can pick up "today" the same way instead of deriving it
+      *  independently.  Pivot year is 50: raw YY 00-49 is treated as
+      *  20YY, raw YY 50-99 is treated as 19YY.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PIVOT-YEAR                 PIC 9(2) VALUE 50.
+
+       LINKAGE SECTION.
+       COPY WSRUNCTL.
+
+       PROCEDURE DIVISION USING WS-RUN-CONTROL.
+       RUNDATE01-MAIN.
+           ACCEPT WS-RUN-RAW-DAY FROM DAY.
+           ACCEPT WS-RUN-DAY-OF-WEEK FROM DAY-OF-WEEK.
+
+           IF WS-RUN-RAW-YY < WS-PIVOT-YEAR
+               MOVE 20 TO WS-RUN-CENTURY
+           ELSE
+               MOVE 19 TO WS-RUN-CENTURY
+           END-IF.
+
+           STRING WS-RUN-CENTURY WS-RUN-RAW-YY
+               DELIMITED BY SIZE INTO WS-RUN-CCYY.
+
+           STRING WS-RUN-CCYY WS-RUN-RAW-DDD
+               DELIMITED BY SIZE INTO WS-RUN-CCYYDDD.
+
+           SET WS-RUN-STATUS-OK TO TRUE.
+           GOBACK.
+       END PROGRAM RUNDATE01.
