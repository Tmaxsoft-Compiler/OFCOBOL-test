@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALLBYVALUE.
+       PROGRAM-ID. CALLBYVAL2.
 
        ENVIRONMENT DIVISION.
 
@@ -8,36 +8,90 @@
        01 VA PIC 9(4) USAGE DISPLAY.
        01 VB PIC 9(4) USAGE DISPLAY.
        01 VC PIC 9(4) USAGE DISPLAY.
+       01 VRC PIC 9(2) USAGE DISPLAY.
+          88 VRC-OK VALUE 0.
+          88 VRC-INVALID-DATA VALUE 91.
+          88 VRC-SIZE-ERROR VALUE 90.
        01 FUNC_NAME PIC X(20).
 
        PROCEDURE DIVISION.
        MOVE 1111 TO VA.
        MOVE 2222 TO VB.
        MOVE 0 TO VC.
-       CALL "ADD_TWO" USING BY VALUE VA VB VC.
+       MOVE 0 TO VRC.
+
+      ***************************************************************
+      *  FUNC_NAME picks the calculation subroutine at runtime from
+      *  the CALC_FUNC environment parameter, defaulting to ADD_TWO2,
+      *  so adding a second calculation engine later is a parameter
+      *  change instead of a recompile of this caller.
+      ***************************************************************
+       DISPLAY "CALC_FUNC" UPON ENVIRONMENT-NAME.
+       ACCEPT FUNC_NAME FROM ENVIRONMENT-VALUE.
+       IF FUNC_NAME = SPACES
+           MOVE "ADD_TWO2" TO FUNC_NAME
+       END-IF.
+
+       CALL FUNC_NAME USING BY VALUE VA VB VC BY REFERENCE VRC.
        DISPLAY "A:"VA.
        DISPLAY "B:"VB.
        DISPLAY "C:"VC.
+       DISPLAY "RC:"VRC.
        EXIT PROGRAM.
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD_TWO.
+       PROGRAM-ID. ADD_TWO2.
 
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY WSRUNCTL.
+       COPY WSEXCLOG.
 
        LINKAGE SECTION.
        01 PARM_A PIC 9(4) USAGE DISPLAY.
        01 PARM_B PIC 9(4) USAGE DISPLAY.
        01 PARM_C PIC 9(4) USAGE DISPLAY.
+       01 PARM_RC PIC 9(2) USAGE DISPLAY.
+          88 PARM_RC-OK VALUE 0.
+          88 PARM_RC-INVALID-DATA VALUE 91.
+          88 PARM_RC-SIZE-ERROR VALUE 90.
 
-       PROCEDURE DIVISION USING BY REFERENCE PARM_A PARM_B PARM_C.
-      * DISPLAY "A:"PARM_A.
-      * DISPLAY "B:"PARM_B.
-      * DISPLAY "C:"PARM_C.
-      * ADD PARM_A TO PARM_B GIVING PARM_C.
+       PROCEDURE DIVISION USING BY VALUE PARM_A PARM_B PARM_C
+           BY REFERENCE PARM_RC.
+       DISPLAY "A:"PARM_A.
+       DISPLAY "B:"PARM_B.
+       DISPLAY "C:"PARM_C.
+       IF PARM_A IS NOT NUMERIC OR PARM_B IS NOT NUMERIC
+           SET PARM_RC-INVALID-DATA TO TRUE
+           MOVE "E091" TO ER-ERROR-CODE
+           MOVE "NON-NUMERIC PARM_A OR PARM_B" TO ER-ERROR-TEXT
+           PERFORM LOG-ADD-TWO-EXCEPTION
+       ELSE
+           ADD PARM_A TO PARM_B GIVING PARM_C
+               ON SIZE ERROR
+                   SET PARM_RC-SIZE-ERROR TO TRUE
+                   MOVE "E090" TO ER-ERROR-CODE
+                   MOVE "SIZE ERROR SUMMING PARM_A INTO PARM_C"
+                       TO ER-ERROR-TEXT
+                   PERFORM LOG-ADD-TWO-EXCEPTION
+               NOT ON SIZE ERROR
+                   SET PARM_RC-OK TO TRUE
+           END-ADD
+       END-IF.
        DISPLAY "CALLEE END".
        EXIT PROGRAM.
-       END PROGRAM ADD_TWO.
+
+      ***************************************************************
+      *  Common exception-file-write step for both the invalid-data
+      *  and size-error branches above, so overnight support has the
+      *  shared arithmetic exception file to check instead of only
+      *  the PARM_RC return code the caller may not check.
+      ***************************************************************
+       LOG-ADD-TWO-EXCEPTION.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+           MOVE WS-RUN-CCYYDDD    TO ER-RUN-DATE.
+           MOVE "ADD_TWO2"        TO ER-JOB-STEP.
+           CALL "EXCPLOG01" USING WS-ERROR-RECORD.
+       END PROGRAM ADD_TWO2.
