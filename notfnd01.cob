@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTFND01.
+      ***************************************************************
+      *  NOTFND01 - shared exception-file-write service for table-
+      *  lookup programs.  A failed SEARCH used to just DISPLAY a
+      *  throwaway line; now the search key attempted, the source
+      *  transaction, a run-date/time-of-day stamp, and a reason code
+      *  go to one common file so a batch run with a spike in failed
+      *  lookups shows up as a countable metric overnight support can
+      *  watch, the same way EXCPLOG01 does for the arithmetic
+      *  utilities.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOT-FOUND-EXCEPTION-FILE
+               ASSIGN TO "data/search_notfound_exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTFND-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOT-FOUND-EXCEPTION-FILE.
+       01  NOT-FOUND-EXCEPTION-REC         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NOTFND-FILE-STATUS            PIC XX.
+
+       LINKAGE SECTION.
+       COPY WSNOTFND.
+
+       PROCEDURE DIVISION USING WS-NOT-FOUND-EXCEPTION.
+       NOTFND01-MAIN.
+           OPEN EXTEND NOT-FOUND-EXCEPTION-FILE.
+           IF WS-NOTFND-FILE-STATUS NOT = "00"
+               OPEN OUTPUT NOT-FOUND-EXCEPTION-FILE
+           END-IF.
+           MOVE SPACES TO NOT-FOUND-EXCEPTION-REC.
+           STRING NF-SEARCH-KEY " " NF-SOURCE-TRANSACTION " "
+                   NF-RUN-DATE " " NF-TIME-OF-DAY " " NF-REASON-CODE
+               DELIMITED BY SIZE INTO NOT-FOUND-EXCEPTION-REC.
+           WRITE NOT-FOUND-EXCEPTION-REC.
+           CLOSE NOT-FOUND-EXCEPTION-FILE.
+           GOBACK.
+       END PROGRAM NOTFND01.
