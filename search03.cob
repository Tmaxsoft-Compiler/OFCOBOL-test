@@ -1,33 +1,140 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. search1.
+      ***************************************************************
+      *  search1 - ARRAY_VAL is now loaded from the external product/
+      *  rate master file at program start instead of ten hardcoded
+      *  MOVE statements, so adding or retiring a product code is a
+      *  data change to that master file instead of a recompile of
+      *  this program.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER-FILE
+               ASSIGN TO "data/product_rate_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT LOOKUP-RESULT-FILE
+               ASSIGN TO "data/search1_lookup_results.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER-FILE.
+       01  PRODUCT-MASTER-REC               PIC X(14).
+       FD  LOOKUP-RESULT-FILE.
+       01  LOOKUP-RESULT-REC                PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01 GR1.
-         02 ARRAY_VAL OCCURS 10 TIMES INDEXED BY IDX-1.
-           03 VAL_K PIC 9(4).
-           03 VAL_D PIC 9(10).
+       COPY WSLKUPTB.
        01 DUMMUY PIC 9(4).
-       01 IND-VAR PIC 99 USAGE COMP-5.
+       01 IND-VAR PIC 99 USAGE COMP-5 VALUE 0.
        01 VAL_S PIC 9(4).
+       01 WS-MASTER-FILE-STATUS            PIC XX.
+       01 WS-LOOKUP-FILE-STATUS            PIC XX.
+       01 WS-DISPLAY-VAL-K                 PIC 9(4).
+       01 WS-SEARCH-ATTEMPTS                PIC 99 VALUE 0.
+
+      ***************************************************************
+      *  A run's-worth of lookups to try, not just VAL_S once, so
+      *  IND-VAR's hit count is a rate over several attempts rather
+      *  than a single pass/fail.  Keys present in the sample master
+      *  file score hits; 0010 is left in deliberately to keep
+      *  exercising LOG-NOT-FOUND-EXCEPTION as it always has.
+      ***************************************************************
+       01 WS-TEST-KEY-TABLE.
+           05 FILLER                    PIC 9(4) VALUE 0005.
+           05 FILLER                    PIC 9(4) VALUE 0008.
+           05 FILLER                    PIC 9(4) VALUE 0010.
+       01 WS-TEST-KEYS REDEFINES WS-TEST-KEY-TABLE.
+           05 WS-TEST-KEY                PIC 9(4) OCCURS 3 TIMES
+                                          INDEXED BY TK-IDX.
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
+       COPY WSNOTFND.
+
        PROCEDURE DIVISION.
-       MOVE 1 TO VAL_K(1).
-       MOVE 2 TO VAL_K(2).
-       MOVE 3 TO VAL_K(3).
-       MOVE 4 TO VAL_K(4).
-       MOVE 5 TO VAL_K(5).
-       MOVE 6 TO VAL_K(6).
-       MOVE 7 TO VAL_K(7).
-       MOVE 8 TO VAL_K(8).
-       MOVE 9 TO VAL_K(9).
-       MOVE 10 TO VAL_S.
-
-       SET IDX-1 TO 1.
-       SEARCH ARRAY_VAL
-       VARYING IDX-1
-       AT END DISPLAY "NONONO"
-       WHEN VAL_K(IDX-1) = VAL_S
-         DISPLAY "FOUND : " VAL_K(IDX-1)
-       END-SEARCH.
-       DISPLAY "NEXT  : " VAL_K(IDX-1).
+       SEARCH1-MAIN.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+           MOVE "SEARCH1" TO AT-JOB-NAME.
+           MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+           SET AT-MODE-HEADER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           PERFORM LOAD-PRODUCT-TABLE.
+
+           OPEN OUTPUT LOOKUP-RESULT-FILE.
+           PERFORM VARYING TK-IDX FROM 1 BY 1
+                   UNTIL TK-IDX > 3
+               MOVE WS-TEST-KEY (TK-IDX) TO VAL_S
+               ADD 1 TO WS-SEARCH-ATTEMPTS
+               SET IDX-1 TO 1
+               SEARCH ARRAY_VAL
+               VARYING IDX-1
+               AT END PERFORM LOG-NOT-FOUND-EXCEPTION
+               WHEN VAL_K(IDX-1) = VAL_S
+                 DISPLAY "FOUND : " VAL_K(IDX-1)
+                 ADD 1 TO IND-VAR
+                 PERFORM WRITE-LOOKUP-RESULT
+               END-SEARCH
+           END-PERFORM.
+           CLOSE LOOKUP-RESULT-FILE.
+           DISPLAY "HIT RATE: " IND-VAR " OF " WS-SEARCH-ATTEMPTS.
+
+           MOVE LT-ENTRY-COUNT TO AT-RECORD-COUNT.
+           SET AT-MODE-TRAILER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+           GOBACK.
+
+      ***************************************************************
+      *  Reads one product code and its amount payload per line from
+      *  the master file into ARRAY_VAL, in order, up to the table's
+      *  10-entry capacity.
+      ***************************************************************
+       LOAD-PRODUCT-TABLE.
+           OPEN INPUT PRODUCT-MASTER-FILE.
+           IF WS-MASTER-FILE-STATUS = "00"
+               PERFORM UNTIL LT-ENTRY-COUNT = 10
+                       OR WS-MASTER-FILE-STATUS = "10"
+                   READ PRODUCT-MASTER-FILE
+                       AT END
+                           MOVE "10" TO WS-MASTER-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO LT-ENTRY-COUNT
+                           MOVE PRODUCT-MASTER-REC (1:4)
+                               TO VAL_K(LT-ENTRY-COUNT)
+                           MOVE PRODUCT-MASTER-REC (5:10)
+                               TO VAL_D(LT-ENTRY-COUNT)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PRODUCT-MASTER-FILE.
+
+      ***************************************************************
+      *  A successful lookup returns the matched key and its VAL_D
+      *  amount payload, not just proof the key exists, so downstream
+      *  processing has both pieces without searching the table
+      *  again.
+      ***************************************************************
+       WRITE-LOOKUP-RESULT.
+           MOVE VAL_K(IDX-1) TO WS-DISPLAY-VAL-K.
+           MOVE SPACES TO LOOKUP-RESULT-REC.
+           STRING "KEY=" WS-DISPLAY-VAL-K " AMOUNT=" VAL_D(IDX-1)
+               DELIMITED BY SIZE INTO LOOKUP-RESULT-REC.
+           WRITE LOOKUP-RESULT-REC.
 
+      ***************************************************************
+      *  A failed SEARCH used to just DISPLAY "NONONO" - fine for a
+      *  compiler smoke test, not something operations can act on.
+      *  Log the key attempted, this job as the source transaction,
+      *  a run-date/time-of-day stamp, and a reason code to the
+      *  shared not-found exception file instead, via NOTFND01.
+      ***************************************************************
+       LOG-NOT-FOUND-EXCEPTION.
+           MOVE VAL_S          TO NF-SEARCH-KEY.
+           MOVE "SEARCH1"      TO NF-SOURCE-TRANSACTION.
+           MOVE WS-RUN-CCYYDDD TO NF-RUN-DATE.
+           ACCEPT NF-TIME-OF-DAY FROM TIME.
+           MOVE "NOTF"         TO NF-REASON-CODE.
+           CALL "NOTFND01" USING WS-NOT-FOUND-EXCEPTION.
