@@ -9,6 +9,11 @@
           02 TXT-FLD-2     PIC 9(5).
           02 TXT-FLD-4     PIC X(02) VALUE 'OK'.
 
+       01 TEXT-TEST-1-EXPECTED  PIC X(13) VALUE ' KND  12345OK'.
+
+       COPY WSAUDCMP.
+       COPY WSFLDMAP.
+
        PROCEDURE DIVISION.
 
            MOVE 'KND' TO TXT-FLD-1.                                     SM2014.2
@@ -16,8 +21,48 @@
 
            DISPLAY 'TEXT-TEST-1=(' TEXT-TEST-1 ')'.
 
-           IF TEXT-TEST-1 IS EQUAL TO ' KND  12345OK'
-               DISPLAY 'FAILURE' 
+           PERFORM AUDIT-COMPARE-LAYOUT.
+
+           IF AC-RECORDS-MATCH
+               DISPLAY 'FAILURE'
            ELSE
-               DISPLAY 'SUCCESS' 
+               DISPLAY 'SUCCESS'
+               PERFORM DISPLAY-MISMATCHED-FIELDS
            END-IF.
+
+           GOBACK.
+
+      ***************************************************************
+      *  The old test flagged layout drift with one hardcoded-literal
+      *  group compare.  AUDCMP01 does the same byte-for-byte compare
+      *  but, via the field map below, can also name which subfield
+      *  actually moved - TXT-FLD-1/TXT-FLD-2/TXT-FLD-4 - instead of
+      *  leaving the investigator to work it out by hand.
+      ***************************************************************
+       AUDIT-COMPARE-LAYOUT.
+           MOVE SPACES TO AC-RECORD-1.
+           MOVE SPACES TO AC-RECORD-2.
+           MOVE TEXT-TEST-1 TO AC-RECORD-1 (1:13).
+           MOVE TEXT-TEST-1-EXPECTED TO AC-RECORD-2 (1:13).
+           MOVE 13 TO AC-RECORD-LENGTH.
+
+           MOVE 3 TO FM-FIELD-COUNT.
+           MOVE 'TXT-FLD-1'      TO FM-FIELD-NAME (1).
+           MOVE 0002             TO FM-OFFSET (1).
+           MOVE 0005             TO FM-LENGTH (1).
+           MOVE 'TXT-FLD-2'      TO FM-FIELD-NAME (2).
+           MOVE 0007             TO FM-OFFSET (2).
+           MOVE 0005             TO FM-LENGTH (2).
+           MOVE 'TXT-FLD-4'      TO FM-FIELD-NAME (3).
+           MOVE 0012             TO FM-OFFSET (3).
+           MOVE 0002             TO FM-LENGTH (3).
+
+           CALL "AUDCMP01" USING WS-AUDIT-COMPARE-REQUEST
+               WS-FIELD-MAP-TABLE.
+
+       DISPLAY-MISMATCHED-FIELDS.
+           PERFORM VARYING AC-IDX FROM 1 BY 1
+                   UNTIL AC-IDX > AC-MISMATCH-COUNT
+               DISPLAY 'FIELD MISMATCH: '
+                   AC-MISMATCH-FIELD-NAME (AC-IDX)
+           END-PERFORM.
