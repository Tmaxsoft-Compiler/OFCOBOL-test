@@ -9,38 +9,81 @@
        01 ITEM-4 PIC X(3).
        01 ITEM-5 PIC X(3).
        01 ITEM-6 PIC X(3).
+       01 WS-COLLATE-PARM PIC X(6).
+       COPY WSCOLSEQ.
+       COPY WSCONDRS.
 
        PROCEDURE DIVISION.
        BEGIN.
 
+      ***************************************************************
+      *  Collating sequence is a run parameter so this program can
+      *  be flipped between EBCDIC and ASCII collation per run.
+      *  Defaults to EBCDIC (this program's historical behavior)
+      *  when the parameter is not supplied.
+      ***************************************************************
+       DISPLAY "COLLATE_SEQ" UPON ENVIRONMENT-NAME.
+       ACCEPT WS-COLLATE-PARM FROM ENVIRONMENT-VALUE.
+       IF WS-COLLATE-PARM = SPACES
+           MOVE "EBCDIC" TO WS-COLLATE-PARM
+       END-IF.
+       MOVE WS-COLLATE-PARM TO COL-MODE.
+
        MOVE 12345 TO ITEM-1.
        MOVE "1234A" TO ITEM-2.
 
        IF ITEM-1 > ZERO THEN 
-          MOVE "OK1" TO ITEM-3 
+          MOVE CR-PASS-CODE TO ITEM-3 
        ELSE
-          MOVE "NO1" TO ITEM-3
+          MOVE CR-FAIL-CODE TO ITEM-3
        END-IF.
 
        IF ITEM-1 = ITEM-2 THEN 
-          MOVE "NO2" TO ITEM-4 
+          MOVE CR-FAIL-CODE TO ITEM-4 
        ELSE
-          MOVE "OK2" TO ITEM-4
+          MOVE CR-PASS-CODE TO ITEM-4
        END-IF.
 
-      * default collating sequence is EBCDIC (5 > A).
-       IF ITEM-1 > ITEM-2 THEN 
-          MOVE "OK3" TO ITEM-5 
+      * collating sequence is configurable via the COLLATE_SEQ
+      * run parameter (see COLLATE01) instead of always following
+      * whatever the native default collating sequence happens to be.
+       MOVE ITEM-1 TO COL-STRING-1.
+       MOVE ITEM-2 TO COL-STRING-2.
+       CALL "COLLATE01" USING WS-COLLATE-SEQUENCE.
+       IF COL-GREATER THEN
+          MOVE CR-PASS-CODE TO ITEM-5
        ELSE
-          MOVE "NO3" TO ITEM-5
+          MOVE CR-FAIL-CODE TO ITEM-5
        END-IF.
 
        IF "aBcdE1234$#`" NOT = "aBcdE1234$#`" THEN 
-          MOVE "NO4" TO ITEM-6 
+          MOVE CR-FAIL-CODE TO ITEM-6 
        ELSE
-          MOVE "OK4" TO ITEM-6
+          MOVE CR-PASS-CODE TO ITEM-6
        END-IF.
 
        DISPLAY "COND2:" ITEM-3 ITEM-4 ITEM-5 ITEM-6.
+
+       PERFORM LOG-SUITE-RESULTS.
        GOBACK.
 
+      ***************************************************************
+      *  Tallies this program's own PASS/FAIL codes and hands the
+      *  tally to CONDRS01, which rolls it into the validation
+      *  suite's daily regression count.
+      ***************************************************************
+       LOG-SUITE-RESULTS.
+           MOVE 0 TO CR-PASS-COUNT.
+           MOVE 0 TO CR-FAIL-COUNT.
+           IF ITEM-3 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF ITEM-4 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF ITEM-5 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF ITEM-6 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           MOVE "COND_EXPR2" TO CR-PROGRAM-ID.
+           SET CR-MODE-LOG TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
+
