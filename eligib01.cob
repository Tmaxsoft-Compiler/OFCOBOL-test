@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELIGIB01.
+      ***************************************************************
+      *  ELIGIB01 - customer eligibility subsystem.  Builds on the
+      *  age-band classification from WSAGEBND (cond_expr11_condname)
+      *  and the SET-driven status flags set3 demonstrates, applied
+      *  for real to the customer master this time: reads a customer
+      *  master file, buckets each customer into an age band, and
+      *  writes an eligibility-determination report underwriting can
+      *  review daily instead of this logic living only in test
+      *  programs with no file I/O behind it.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "data/customer_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+           SELECT ELIGIBILITY-REPORT-FILE
+               ASSIGN TO "data/eligibility_report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-REC.
+           02 CM-CUST-NO                 PIC 9(6).
+           02 CM-CUST-NAME               PIC X(20).
+           02 CM-CUST-AGE                PIC 9(3).
+
+       FD  ELIGIBILITY-REPORT-FILE.
+       01  ELIGIBILITY-REPORT-REC        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS        PIC XX.
+       01 WS-REPORT-FILE-STATUS          PIC XX.
+       01 WS-CUSTOMERS-PROCESSED         PIC 9(5) VALUE 0.
+       01 WS-CUSTOMERS-ELIGIBLE          PIC 9(5) VALUE 0.
+       COPY WSAGEBND.
+       COPY WSELIGBL.
+
+       PROCEDURE DIVISION.
+       ELIGIB01-MAIN.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           OPEN OUTPUT ELIGIBILITY-REPORT-FILE.
+
+           IF WS-CUSTOMER-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CUSTOMER-FILE-STATUS = "10"
+                   READ CUSTOMER-MASTER-FILE
+                       AT END
+                           MOVE "10" TO WS-CUSTOMER-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-CUSTOMERS-PROCESSED
+                           PERFORM DETERMINE-ONE-CUSTOMER
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE ELIGIBILITY-REPORT-FILE.
+           DISPLAY "ELIGIB01: CUSTOMERS PROCESSED="
+               WS-CUSTOMERS-PROCESSED.
+           DISPLAY "ELIGIB01: CUSTOMERS ELIGIBLE="
+               WS-CUSTOMERS-ELIGIBLE.
+           GOBACK.
+
+      ***************************************************************
+      *  Eligibility rule: ADULT and SENIOR bands are eligible for
+      *  coverage, the underage bands (INFANT/BABY/CHILD/TEENAGER)
+      *  are not - the same cutoff underwriting already applies by
+      *  hand, now applied consistently to every customer on file.
+      ***************************************************************
+       DETERMINE-ONE-CUSTOMER.
+           MOVE CM-CUST-AGE TO ITEM-AGE.
+           SET EC-NOT-ELIGIBLE TO TRUE.
+           EVALUATE TRUE
+               WHEN INFANT
+                   MOVE "INFANT"   TO EC-AGE-BAND
+               WHEN BABY
+                   MOVE "BABY"     TO EC-AGE-BAND
+               WHEN CHILD
+                   MOVE "CHILD"    TO EC-AGE-BAND
+               WHEN TEENAGER
+                   MOVE "TEENAGER" TO EC-AGE-BAND
+               WHEN ADULT
+                   MOVE "ADULT"    TO EC-AGE-BAND
+                   SET EC-IS-ELIGIBLE TO TRUE
+               WHEN SENIOR
+                   MOVE "SENIOR"   TO EC-AGE-BAND
+                   SET EC-IS-ELIGIBLE TO TRUE
+           END-EVALUATE.
+
+           IF EC-IS-ELIGIBLE
+               ADD 1 TO WS-CUSTOMERS-ELIGIBLE
+           END-IF.
+
+           MOVE SPACES TO ELIGIBILITY-REPORT-REC.
+           STRING CM-CUST-NO " " CM-CUST-NAME " AGE=" CM-CUST-AGE
+                   " BAND=" EC-AGE-BAND " ELIGIBLE=" EC-ELIGIBLE-SWITCH
+               DELIMITED BY SIZE INTO ELIGIBILITY-REPORT-REC.
+           WRITE ELIGIBILITY-REPORT-REC.
+       END PROGRAM ELIGIB01.
