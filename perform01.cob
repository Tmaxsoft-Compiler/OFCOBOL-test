@@ -1,23 +1,118 @@
        ID DIVISION.
        PROGRAM-ID. perform1.
+      ***************************************************************
+      *  perform1 - now checkpoints after each major section so a
+      *  job built this way can resume from the last completed
+      *  section instead of reprocessing the whole run from the top
+      *  when it abends partway through.  On a clean completion the
+      *  checkpoint is cleared so the next run starts fresh.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/perform01_ckpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-REC             PIC X(24).
+
        WORKING-STORAGE SECTION.
        01 COND_VAR2 PIC 9(1) USAGE COMP-5.
+       01 WS-RESTART-SECTION               PIC X(12) VALUE SPACES.
+       01 WS-CHECKPOINT-FILE-STATUS        PIC XX.
+       COPY WSCHKPT.
+       COPY WSPARATR.
 
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE "PERFORM1"   TO PT-JOB-NAME.
+           MOVE "BEGIN"      TO PT-PARAGRAPH-NAME.
+           ACCEPT PT-ENTRY-TIME FROM TIME.
+           CALL "PARATRC01" USING WS-PARAGRAPH-TRACE-REQUEST.
+
+           PERFORM READ-LAST-CHECKPOINT.
+           MOVE 1 TO COND_VAR2.
 
-       MOVE 1 TO COND_VAR2.
-       PERFORM Mysection1 THRU Mysection3.
+           EVALUATE WS-RESTART-SECTION
+               WHEN "MYSECTION1  "
+                   GO TO Mysection2
+               WHEN "MYSECTION2  "
+                   GO TO Mysection3
+               WHEN "MYSECTION3  "
+                   GO TO Mysection4
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           PERFORM Mysection1 THRU Mysection3.
        Mysection1.
+       MOVE "MYSECTION1  " TO PT-PARAGRAPH-NAME.
+       ACCEPT PT-ENTRY-TIME FROM TIME.
+       CALL "PARATRC01" USING WS-PARAGRAPH-TRACE-REQUEST.
        MOVE 2 TO COND_VAR2.
+       PERFORM WRITE-CHECKPOINT-1.
        Mysection2.
+       MOVE "MYSECTION2  " TO PT-PARAGRAPH-NAME.
+       ACCEPT PT-ENTRY-TIME FROM TIME.
+       CALL "PARATRC01" USING WS-PARAGRAPH-TRACE-REQUEST.
        MOVE 4 TO COND_VAR2.
+       PERFORM WRITE-CHECKPOINT-2.
        Mysection3.
+       MOVE "MYSECTION3  " TO PT-PARAGRAPH-NAME.
+       ACCEPT PT-ENTRY-TIME FROM TIME.
+       CALL "PARATRC01" USING WS-PARAGRAPH-TRACE-REQUEST.
        MOVE 6 TO COND_VAR2.
+       PERFORM WRITE-CHECKPOINT-3.
        Mysection4.
+       MOVE "MYSECTION4  " TO PT-PARAGRAPH-NAME.
+       ACCEPT PT-ENTRY-TIME FROM TIME.
+       CALL "PARATRC01" USING WS-PARAGRAPH-TRACE-REQUEST.
         MOVE 8 TO COND_VAR2.
+       PERFORM CLEAR-CHECKPOINT.
        DISPLAY "PERFORM01 : "COND_VAR2.
        GOBACK.
 
+      ***************************************************************
+      *  Picks up CK-LAST-SECTION from a prior incomplete run so the
+      *  EVALUATE above can skip straight past whatever already
+      *  completed.  No checkpoint on disk means a fresh, full run.
+      ***************************************************************
+       READ-LAST-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-SECTION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-FILE-REC TO WS-CHECKPOINT-RECORD
+                       MOVE CK-LAST-SECTION TO WS-RESTART-SECTION
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-1.
+           MOVE "MYSECTION1"  TO CK-LAST-SECTION.
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       WRITE-CHECKPOINT-2.
+           MOVE "MYSECTION2"  TO CK-LAST-SECTION.
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       WRITE-CHECKPOINT-3.
+           MOVE "MYSECTION3"  TO CK-LAST-SECTION.
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE "PERFORM1"    TO CK-JOB-NAME.
+           MOVE COND_VAR2     TO CK-LAST-KEY.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC FROM WS-CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
