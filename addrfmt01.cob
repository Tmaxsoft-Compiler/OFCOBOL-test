@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRFMT01.
+      ***************************************************************
+      *  ADDRFMT01 - reusable address/label-formatting subroutine.
+      *  Concatenates up to three caller-supplied address-line
+      *  substrings, delimited by the caller's delimiter character,
+      *  into a single formatted line - the STRING-with-overflow-
+      *  protection pattern from string2, packaged once so every
+      *  correspondence program calls this instead of rolling its
+      *  own STRING logic with no overflow protection.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FORMAT-POINTER              PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       COPY WSADDRFM.
+
+       PROCEDURE DIVISION USING WS-ADDR-FORMAT-REQUEST.
+       ADDRFMT01-MAIN.
+           MOVE SPACES TO AF-FORMATTED-LINE.
+           MOVE 1 TO WS-FORMAT-POINTER.
+
+           STRING AF-LINE-1 AF-LINE-2 AF-LINE-3
+                   DELIMITED BY AF-DELIMITER
+               INTO AF-FORMATTED-LINE WITH POINTER WS-FORMAT-POINTER
+               ON OVERFLOW
+                   SET AF-RESULT-OVERFLOW TO TRUE
+               NOT ON OVERFLOW
+                   SET AF-RESULT-OK TO TRUE
+           END-STRING.
+
+           COMPUTE AF-FORMATTED-LENGTH = WS-FORMAT-POINTER - 1.
+           GOBACK.
+       END PROGRAM ADDRFMT01.
