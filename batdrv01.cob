@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATDRV01.
+      ***************************************************************
+      *  BATDRV01 - integrated batch driver.  CALLs the standalone
+      *  utility programs in sequence as steps of one nightly job,
+      *  checking each step's RETURN-CODE before proceeding to the
+      *  next one, instead of operations kicking off each program
+      *  by hand and eyeballing whether it looked okay.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-RC                     PIC S9(4) COMP.
+       01 WS-JOB-STATUS                  PIC X(1) VALUE "N".
+           88 WS-JOB-ABORTED             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BATDRV01-MAIN.
+           PERFORM RUN-STEP-CALLBYVALUE.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-DIVIDE01
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-SUBTRACT01
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-ARITH07
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-EVAL
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-EVAL5
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-SEARCH1
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-SEARCHALL
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-TEST-SAMPLE
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-INSPECT1
+           END-IF.
+           IF NOT WS-JOB-ABORTED
+               PERFORM RUN-STEP-STRING2
+           END-IF.
+
+           IF WS-JOB-ABORTED
+               DISPLAY "BATDRV01: JOB ABORTED - SEE STEP RC ABOVE"
+           ELSE
+               DISPLAY "BATDRV01: ALL STEPS COMPLETED"
+           END-IF.
+           GOBACK.
+
+      ***************************************************************
+      *  Each RUN-STEP-xxx paragraph below follows the same shape:
+      *  CALL the step's program, capture RETURN-CODE, and abort the
+      *  remaining steps if that step did not come back clean.
+      ***************************************************************
+       RUN-STEP-CALLBYVALUE.
+           DISPLAY "BATDRV01: STEP CALLBYVALUE".
+           CALL "CALLBYVALUE".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-DIVIDE01.
+           DISPLAY "BATDRV01: STEP DIVIDE01".
+           CALL "DIVIDE01".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-SUBTRACT01.
+           DISPLAY "BATDRV01: STEP SUBTRACT01".
+           CALL "SUBTRACT01".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-ARITH07.
+           DISPLAY "BATDRV01: STEP ARITH07".
+           CALL "ARITH07".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-EVAL.
+           DISPLAY "BATDRV01: STEP EVAL".
+           CALL "eval".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-EVAL5.
+           DISPLAY "BATDRV01: STEP EVAL5".
+           CALL "eval5".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-SEARCH1.
+           DISPLAY "BATDRV01: STEP SEARCH1".
+           CALL "search1".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-SEARCHALL.
+           DISPLAY "BATDRV01: STEP SEARCHALL".
+           CALL "searchall".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-TEST-SAMPLE.
+           DISPLAY "BATDRV01: STEP TEST_SAMPLE".
+           CALL "TEST_SAMPLE".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-INSPECT1.
+           DISPLAY "BATDRV01: STEP INSPECT1".
+           CALL "inspect1".
+           PERFORM CHECK-STEP-RC.
+
+       RUN-STEP-STRING2.
+           DISPLAY "BATDRV01: STEP STRING2".
+           CALL "string2".
+           PERFORM CHECK-STEP-RC.
+
+      ***************************************************************
+      *  A non-zero RETURN-CODE from the step just called means that
+      *  step did not complete cleanly, so the remaining steps are
+      *  skipped instead of chaining blindly onto a bad step.
+      ***************************************************************
+       CHECK-STEP-RC.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "BATDRV01: STEP FAILED, RC=" WS-STEP-RC
+               SET WS-JOB-ABORTED TO TRUE
+           END-IF.
