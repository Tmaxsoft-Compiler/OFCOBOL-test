@@ -1,20 +1,100 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. set3.
+      ***************************************************************
+      *  set3 - ITEM-AGE's valid status codes are now driven from the
+      *  external status-code table (data/status_codes.dat) instead
+      *  of hardcoded 88-level VALUE clauses, so operations can add a
+      *  new status code without a program change and recompile.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-CODE-FILE
+               ASSIGN TO "data/status_codes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STACODE-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-CODE-FILE.
+       01  STATUS-CODE-REC                 PIC X(22).
+
        WORKING-STORAGE SECTION.
        01 ITEM-AGE PIC 9(4).
-           88 INFANT VALUE 0.
-           88 BABY   VALUE 1, 2.
        01 RES-1 PIC X(3).
+       01 WS-STACODE-FILE-STATUS           PIC XX.
+       01 WS-STATUS-MATCHED                 PIC X VALUE "N".
+           88 WS-STATUS-IS-SET              VALUE "Y".
+       COPY WSSTACOD.
 
        PROCEDURE DIVISION.
+       SET3-MAIN.
+           PERFORM LOAD-STATUS-CODE-TABLE.
+
+           PERFORM SET-STATUS-TO-INFANT.
+           PERFORM CHECK-STATUS-IS-INFANT.
+
+           IF WS-STATUS-IS-SET
+               MOVE "OK1" TO RES-1
+           ELSE
+               MOVE "NO1" TO RES-1
+           END-IF.
+
+           DISPLAY "SET3:"RES-1.
+           GOBACK.
+
+      ***************************************************************
+      *  Reads name, SET value, and valid-value range one entry per
+      *  line: STATUS-NAME(10) SET-VALUE(4) VALID-LOW(4) VALID-HIGH(4)
+      *  so the table can grow past INFANT/BABY without a code change.
+      ***************************************************************
+       LOAD-STATUS-CODE-TABLE.
+           MOVE 0 TO SC-ENTRY-COUNT.
+           OPEN INPUT STATUS-CODE-FILE.
+           PERFORM VARYING SC-IDX FROM 1 BY 1
+                   UNTIL SC-IDX > 10
+                       OR WS-STACODE-FILE-STATUS = "10"
+               READ STATUS-CODE-FILE
+                   AT END
+                       MOVE "10" TO WS-STACODE-FILE-STATUS
+                   NOT AT END
+                       MOVE STATUS-CODE-REC (1:10)
+                           TO SC-STATUS-NAME (SC-IDX)
+                       MOVE STATUS-CODE-REC (11:4)
+                           TO SC-SET-VALUE (SC-IDX)
+                       MOVE STATUS-CODE-REC (15:4)
+                           TO SC-VALID-LOW (SC-IDX)
+                       MOVE STATUS-CODE-REC (19:4)
+                           TO SC-VALID-HIGH (SC-IDX)
+                       ADD 1 TO SC-ENTRY-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE STATUS-CODE-FILE.
 
-       SET INFANT TO TRUE.
-       IF INFANT THEN
-           MOVE "OK1" TO RES-1
-       ELSE
-           MOVE "NO1" TO RES-1
-       END-IF.
+      ***************************************************************
+      *  Table-driven replacement for SET INFANT TO TRUE - looks up
+      *  INFANT's configured SET value and moves it to ITEM-AGE.
+      ***************************************************************
+       SET-STATUS-TO-INFANT.
+           PERFORM VARYING SC-IDX FROM 1 BY 1
+                   UNTIL SC-IDX > SC-ENTRY-COUNT
+               IF SC-STATUS-NAME (SC-IDX) = "INFANT"
+                   MOVE SC-SET-VALUE (SC-IDX) TO ITEM-AGE
+               END-IF
+           END-PERFORM.
 
-       DISPLAY "SET3:"RES-1.
+      ***************************************************************
+      *  Table-driven replacement for IF INFANT - looks up INFANT's
+      *  configured valid-value range and tests ITEM-AGE against it.
+      ***************************************************************
+       CHECK-STATUS-IS-INFANT.
+           MOVE "N" TO WS-STATUS-MATCHED.
+           PERFORM VARYING SC-IDX FROM 1 BY 1
+                   UNTIL SC-IDX > SC-ENTRY-COUNT
+               IF SC-STATUS-NAME (SC-IDX) = "INFANT"
+                   IF ITEM-AGE >= SC-VALID-LOW (SC-IDX)
+                       AND ITEM-AGE <= SC-VALID-HIGH (SC-IDX)
+                       SET WS-STATUS-IS-SET TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
