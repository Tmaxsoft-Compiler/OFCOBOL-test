@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPLOG01.
+      ***************************************************************
+      *  EXCPLOG01 - shared exception-file-write service for the
+      *  arithmetic utilities (ADD_TWO, DIVIDE01, SUBTRACT01,
+      *  ARITH07).  Each keeps its own detailed exception file for
+      *  its own operands, but all of them also call here so there
+      *  is one common file overnight support can check across all
+      *  four programs instead of four separate ones.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMON-EXCEPTION-FILE
+               ASSIGN TO "data/arith_exceptions_common.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMMON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMON-EXCEPTION-FILE.
+       01  COMMON-EXCEPTION-REC           PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 WS-COMMON-FILE-STATUS           PIC XX.
+
+       LINKAGE SECTION.
+       COPY WSEXCLOG.
+
+       PROCEDURE DIVISION USING WS-ERROR-RECORD.
+       EXCPLOG01-MAIN.
+           OPEN EXTEND COMMON-EXCEPTION-FILE.
+           IF WS-COMMON-FILE-STATUS NOT = "00"
+               OPEN OUTPUT COMMON-EXCEPTION-FILE
+           END-IF.
+           MOVE SPACES TO COMMON-EXCEPTION-REC.
+           STRING ER-RUN-DATE " " ER-JOB-STEP " " ER-ERROR-CODE
+                   " " ER-ERROR-TEXT
+               DELIMITED BY SIZE INTO COMMON-EXCEPTION-REC.
+           WRITE COMMON-EXCEPTION-REC.
+           CLOSE COMMON-EXCEPTION-FILE.
+           GOBACK.
+       END PROGRAM EXCPLOG01.
