@@ -5,11 +5,69 @@
        WORKING-STORAGE SECTION.
        01 ALPNMR PIC X(20).
        01 NUM    usage comp-2.
+       01 WS-JOB-START-TIME.
+           05 WS-START-HH     PIC 9(2).
+           05 WS-START-MM     PIC 9(2).
+           05 WS-START-SS     PIC 9(2).
+           05 WS-START-CC     PIC 9(2).
+       01 WS-JOB-END-TIME.
+           05 WS-END-HH       PIC 9(2).
+           05 WS-END-MM       PIC 9(2).
+           05 WS-END-SS       PIC 9(2).
+           05 WS-END-CC       PIC 9(2).
+       01 WS-START-TOTAL-SECONDS PIC 9(5)V99.
+       01 WS-END-TOTAL-SECONDS PIC 9(5)V99.
+       COPY WSRUNCTL.
+       COPY WSHOLCAL.
+       COPY WSPERFLG.
        PROCEDURE DIVISION.
 
+      ***************************************
+      *Job-performance-metrics: capture start time.*
+      ***************************************
+       ACCEPT WS-JOB-START-TIME FROM TIME.
+
       ***************************************
       *ACCEPT FROM DAY : 14352.             *
       ***************************************
        ACCEPT ALPNMR FROM DAY .
        DISPLAY 'MSG = ' ALPNMR.
 
+      ***************************************
+      *Century-safe run date via RUNDATE01. *
+      ***************************************
+       CALL "RUNDATE01" USING WS-RUN-CONTROL.
+       DISPLAY 'RUN DATE (CCYYDDD) = ' WS-RUN-CCYYDDD.
+
+      ***************************************
+      *Nightly scheduler: skip weekend/holiday runs.*
+      ***************************************
+       CALL "CALBIZ01" USING WS-RUN-CONTROL WS-CALENDAR-CHECK.
+       IF WS-CAL-RUN-NO
+           DISPLAY 'BATCH WINDOW SKIPPED - ' WS-CAL-SKIP-REASON
+       ELSE
+           DISPLAY 'BATCH WINDOW ELIGIBLE TO RUN'
+       END-IF.
+
+      ***************************************************************
+      *  Job-performance-metrics: capture end time, derive elapsed
+      *  runtime in seconds into NUM, and log it to PERFLOG01 so
+      *  batch-window creep is a number we can trend instead of a
+      *  console DISPLAY nobody keeps.  Same-day jobs only - this
+      *  does not carry a run across midnight.
+      ***************************************************************
+       ACCEPT WS-JOB-END-TIME FROM TIME.
+       COMPUTE WS-START-TOTAL-SECONDS =
+           (WS-START-HH * 3600) + (WS-START-MM * 60) +
+            WS-START-SS + (WS-START-CC / 100).
+       COMPUTE WS-END-TOTAL-SECONDS =
+           (WS-END-HH * 3600) + (WS-END-MM * 60) +
+            WS-END-SS + (WS-END-CC / 100).
+       COMPUTE NUM = WS-END-TOTAL-SECONDS - WS-START-TOTAL-SECONDS.
+       DISPLAY 'JOB ELAPSED SECONDS = ' NUM.
+
+       MOVE "ACCEPT03" TO PL-JOB-NAME.
+       MOVE WS-RUN-CCYYDDD TO PL-RUN-DATE.
+       MOVE NUM TO PL-ELAPSED-SECONDS.
+       CALL "PERFLOG01" USING WS-PERF-LOG-REQUEST.
+
