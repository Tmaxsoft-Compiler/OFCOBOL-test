@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXTVAL01.
+      ***************************************************************
+      *  TXTVAL01 - inbound file validator for the TEXT-TEST-1 layout
+      *  (MOVE010/condition08.cob).  MOVE010 only ever proved its one
+      *  hardcoded literal record matched the layout; this reads a
+      *  real inbound file of these records and, for every record
+      *  that fails a field-level layout check, writes a reject
+      *  record naming the specific field and the value that didn't
+      *  pass, instead of one all-or-nothing compare.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INBOUND-TEXT-FILE
+               ASSIGN TO "data/inbound_text_test.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INBOUND-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "data/text_test_rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INBOUND-TEXT-FILE.
+       01  INBOUND-TEXT-REC.
+           02 FILLER                     PIC X.
+           02 IT-FLD-1                   PIC X(5).
+           02 IT-FLD-2                   PIC X(5).
+           02 IT-FLD-4                   PIC X(2).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC                    PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INBOUND-FILE-STATUS         PIC XX.
+       01 WS-REJECT-FILE-STATUS          PIC XX.
+       01 WS-RECORD-COUNT                PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT                PIC 9(5) VALUE 0.
+       01 WS-REJECT-FIELD-NAME           PIC X(9).
+       01 WS-REJECT-FIELD-VALUE          PIC X(5).
+       01 WS-REJECT-REASON               PIC X(15).
+
+       PROCEDURE DIVISION.
+       TXTVAL01-MAIN.
+           OPEN INPUT INBOUND-TEXT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+
+           IF WS-INBOUND-FILE-STATUS = "00"
+               PERFORM UNTIL WS-INBOUND-FILE-STATUS = "10"
+                   READ INBOUND-TEXT-FILE
+                       AT END
+                           MOVE "10" TO WS-INBOUND-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                           PERFORM VALIDATE-ONE-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE INBOUND-TEXT-FILE.
+           CLOSE REJECT-FILE.
+           DISPLAY "TXTVAL01: RECORDS READ=" WS-RECORD-COUNT.
+           DISPLAY "TXTVAL01: RECORDS REJECTED=" WS-REJECT-COUNT.
+           GOBACK.
+
+      ***************************************************************
+      *  Each field is checked against its own layout rule - blank
+      *  check, numeric check, valid-code check - instead of the
+      *  whole record against one golden literal, so a bad FLD-2
+      *  doesn't hide a bad FLD-4 on the same record.
+      ***************************************************************
+       VALIDATE-ONE-RECORD.
+           IF IT-FLD-1 = SPACES
+               MOVE "TXT-FLD-1" TO WS-REJECT-FIELD-NAME
+               MOVE IT-FLD-1    TO WS-REJECT-FIELD-VALUE
+               MOVE "BLANK FIELD"   TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+           IF IT-FLD-2 NOT NUMERIC
+               MOVE "TXT-FLD-2" TO WS-REJECT-FIELD-NAME
+               MOVE IT-FLD-2    TO WS-REJECT-FIELD-VALUE
+               MOVE "NOT NUMERIC"   TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+           IF IT-FLD-4 NOT = "OK"
+               MOVE "TXT-FLD-4" TO WS-REJECT-FIELD-NAME
+               MOVE IT-FLD-4    TO WS-REJECT-FIELD-VALUE
+               MOVE "INVALID CODE"  TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+      ***************************************************************
+      *  One field's value and reason per call, so a record with two
+      *  or three bad fields writes one reject line per bad field
+      *  instead of only the first problem found.
+      ***************************************************************
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO REJECT-REC.
+           STRING WS-RECORD-COUNT " " WS-REJECT-FIELD-NAME " "
+                   WS-REJECT-REASON " VALUE=(" WS-REJECT-FIELD-VALUE ")"
+               DELIMITED BY SIZE INTO REJECT-REC.
+           WRITE REJECT-REC.
+       END PROGRAM TXTVAL01.
