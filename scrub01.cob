@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCRUB01.
+      ***************************************************************
+      *  SCRUB01 - name/address standardization subroutine used by
+      *  the customer master update job.  Normalizes case, cleans up
+      *  stray punctuation, and collapses embedded multi-space runs.
+      *  Writes a before/after audit record for every field it
+      *  actually changes, instead of scrubbing silently.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCRUB-AUDIT-FILE ASSIGN TO "data/scrub_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCRUB-AUDIT-FILE.
+       01  SCRUB-AUDIT-REC                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS            PIC XX.
+       01 WS-PUNCTUATION-CHARS            PIC X(12)
+           VALUE '.,;:''"!?()['.
+       01 WS-PUNCTUATION-BLANKS           PIC X(12) VALUE SPACES.
+       01 WS-SCRUB-SOURCE                 PIC X(40).
+       01 WS-SCRUB-TARGET                 PIC X(40).
+       01 WS-SRC-IDX                      PIC 9(2) COMP.
+       01 WS-TGT-IDX                      PIC 9(2) COMP.
+       01 WS-PREV-WAS-SPACE               PIC X.
+           88 WS-PREV-SPACE-YES           VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY WSSCRUB.
+
+       PROCEDURE DIVISION USING WS-SCRUB-REQUEST.
+       SCRUB01-MAIN.
+           MOVE SCR-BEFORE-VALUE TO SCR-AFTER-VALUE.
+
+           MOVE FUNCTION UPPER-CASE (SCR-AFTER-VALUE)
+               TO SCR-AFTER-VALUE.
+
+           INSPECT SCR-AFTER-VALUE
+               CONVERTING WS-PUNCTUATION-CHARS
+                   TO WS-PUNCTUATION-BLANKS.
+
+           PERFORM COLLAPSE-EMBEDDED-SPACES.
+
+           IF SCR-BEFORE-VALUE = SCR-AFTER-VALUE
+               SET SCR-NOT-CHANGED TO TRUE
+           ELSE
+               SET SCR-WAS-CHANGED TO TRUE
+               PERFORM WRITE-SCRUB-AUDIT-RECORD
+           END-IF.
+
+           GOBACK.
+
+      ***************************************************************
+      *  Scans character by character so a run of N embedded spaces
+      *  collapses to exactly one, regardless of N.
+      ***************************************************************
+       COLLAPSE-EMBEDDED-SPACES.
+           MOVE SCR-AFTER-VALUE TO WS-SCRUB-SOURCE.
+           MOVE SPACES TO WS-SCRUB-TARGET.
+           MOVE 0 TO WS-TGT-IDX.
+           MOVE 'N' TO WS-PREV-WAS-SPACE.
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > 40
+               IF WS-SCRUB-SOURCE (WS-SRC-IDX:1) = SPACE
+                   IF NOT WS-PREV-SPACE-YES
+                       ADD 1 TO WS-TGT-IDX
+                       MOVE SPACE TO WS-SCRUB-TARGET (WS-TGT-IDX:1)
+                   END-IF
+                   MOVE 'Y' TO WS-PREV-WAS-SPACE
+               ELSE
+                   ADD 1 TO WS-TGT-IDX
+                   MOVE WS-SCRUB-SOURCE (WS-SRC-IDX:1)
+                       TO WS-SCRUB-TARGET (WS-TGT-IDX:1)
+                   MOVE 'N' TO WS-PREV-WAS-SPACE
+               END-IF
+           END-PERFORM.
+           MOVE WS-SCRUB-TARGET TO SCR-AFTER-VALUE.
+
+       WRITE-SCRUB-AUDIT-RECORD.
+           OPEN EXTEND SCRUB-AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT SCRUB-AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO SCRUB-AUDIT-REC.
+           STRING "FIELD=" SCR-FIELD-NAME
+                   " BEFORE=(" SCR-BEFORE-VALUE ")"
+                   " AFTER=(" SCR-AFTER-VALUE ")"
+               DELIMITED BY SIZE INTO SCRUB-AUDIT-REC.
+           WRITE SCRUB-AUDIT-REC.
+           CLOSE SCRUB-AUDIT-FILE.
+       END PROGRAM SCRUB01.
