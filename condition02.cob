@@ -4,8 +4,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
-               CLASS TEST-MYCLASS 'C' THRU 'K'
-               CLASS TEST-MYCLASS2 'c' THRU 'k' 'x' THRU 'z'.
+               COPY WSBIZCLS.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -23,66 +22,97 @@
        01 RES-6 PIC X(3).
        01 RES-7 PIC X(3).
        01 RES-8 PIC X(3).
+       COPY WSCONDRS.
 
        PROCEDURE DIVISION.
        BEGIN.
 
        MOVE 99.99 TO ITEM-1.
        IF ITEM-1 IS NUMERIC THEN 
-          MOVE "OK1" TO RES-1
+          MOVE CR-PASS-CODE TO RES-1
        ELSE
-          MOVE "NO1" TO RES-1
+          MOVE CR-FAIL-CODE TO RES-1
        END-IF.
 
        MOVE 99 TO ITEM-2.
        IF ITEM-2 IS NUMERIC THEN 
-          MOVE "OK2" TO RES-2
+          MOVE CR-PASS-CODE TO RES-2
        ELSE
-          MOVE "NO2" TO RES-2
+          MOVE CR-FAIL-CODE TO RES-2
        END-IF.
 
        MOVE "ABcDEFG" TO ITEM-3.
        IF ITEM-3 IS ALPHABETIC THEN 
-          MOVE "OK3" TO RES-3
+          MOVE CR-PASS-CODE TO RES-3
        ELSE
-          MOVE "NO3" TO RES-3
+          MOVE CR-FAIL-CODE TO RES-3
        END-IF.
 
        MOVE "ABCDEFG" TO ITEM-3.
        IF ITEM-3 IS ALPHABETIC-UPPER THEN 
-          MOVE "OK4" TO RES-4
+          MOVE CR-PASS-CODE TO RES-4
        ELSE
-          MOVE "NO4" TO RES-4
+          MOVE CR-FAIL-CODE TO RES-4
        END-IF.
 
        MOVE "defgh" TO ITEM-3.
        IF ITEM-3 IS NOT ALPHABETIC-LOWER THEN 
-          MOVE "NO5" TO RES-5
+          MOVE CR-FAIL-CODE TO RES-5
        ELSE
-          MOVE "OK5" TO RES-5
+          MOVE CR-PASS-CODE TO RES-5
        END-IF.
 
       * MOVE G"한글" TO ITEM-4.
       * IF ITEM-4 IS DBCS THEN 
-          MOVE "OK6" TO RES-6.
+          MOVE CR-PASS-CODE TO RES-6.
       * ELSE
-      *   MOVE "NO6" TO RES-6
+      *   MOVE CR-FAIL-CODE TO RES-6
       * END-IF.
 
        MOVE "CDEFGK" TO ITEM-5.
-       IF ITEM-5 IS TEST-MYCLASS THEN 
-          MOVE "OK7" TO RES-7
+       IF ITEM-5 IS WS-VALID-TRANS-TYPE THEN 
+          MOVE CR-PASS-CODE TO RES-7
        ELSE
-          MOVE "NO7" TO RES-7
+          MOVE CR-FAIL-CODE TO RES-7
        END-IF.
 
        MOVE "cdefgy" TO ITEM-5.
-       IF ITEM-5 IS NOT TEST-MYCLASS2 THEN 
-          MOVE "NO8" TO RES-8
+       IF ITEM-5 IS NOT WS-VALID-REGION-CODE THEN 
+          MOVE CR-FAIL-CODE TO RES-8
        ELSE
-          MOVE "OK8" TO RES-8
+          MOVE CR-PASS-CODE TO RES-8
        END-IF.
 
        DISPLAY "COND2:" RES-1 RES-2 RES-3 RES-4 RES-5 RES-6 RES-7 RES-8.
+
+       PERFORM LOG-SUITE-RESULTS.
        GOBACK.
 
+      ***************************************************************
+      *  Tallies this program's own PASS/FAIL codes and hands the
+      *  tally to CONDRS01, which rolls it into the validation
+      *  suite's daily regression count.
+      ***************************************************************
+       LOG-SUITE-RESULTS.
+           MOVE 0 TO CR-PASS-COUNT.
+           MOVE 0 TO CR-FAIL-COUNT.
+           IF RES-1 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-2 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-3 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-4 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-5 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-6 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-7 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-8 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           MOVE "COND_EXPR4" TO CR-PROGRAM-ID.
+           SET CR-MODE-LOG TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
+
