@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONDDRV01.
+      ***************************************************************
+      *  CONDDRV01 - runs the condition* validation suite end to end
+      *  and then asks CONDRS01 to roll up the day's PASS/FAIL count,
+      *  so sign-off is "read one summary report" instead of
+      *  scrolling through the console output of every condition*
+      *  program by hand.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY WSCONDRS.
+
+       PROCEDURE DIVISION.
+       CONDDRV01-MAIN.
+           CALL "cond_expr".
+           CALL "cond_expr2_alphanum".
+           CALL "cond_expr4_class".
+           CALL "condition04".
+           CALL "cond_expr12_switch".
+           CALL "cond_expr6_comb".
+           CALL "cond_expr11_condname".
+
+           SET CR-MODE-REPORT TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
+
+           DISPLAY "CONDDRV01: REGRESSION TOTAL PASS=" CR-TOTAL-PASS
+               " FAIL=" CR-TOTAL-FAIL.
+           GOBACK.
