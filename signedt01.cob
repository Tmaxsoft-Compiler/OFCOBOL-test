@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNEDT01.
+      ***************************************************************
+      *  SIGNEDT01 - shared sign-edit paragraph.
+      *  Compares a caller's already-evaluated actual sign against
+      *  the sign the field is expected to carry; on a mismatch it
+      *  writes a reject record (field name, value, expected sign,
+      *  source program) to the common sign-violation reject file
+      *  with a reason code, instead of the caller just DISPLAYing
+      *  the failure.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-REJECT-FILE ASSIGN TO "data/sign_reject.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGN-REJECT-FILE.
+       01  SIGN-REJECT-FILE-REC          PIC X(82).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REJECT-FILE-STATUS          PIC XX.
+       COPY WSSIGNRJ.
+
+       LINKAGE SECTION.
+       COPY WSSIGNED.
+
+       PROCEDURE DIVISION USING WS-SIGN-EDIT-REQUEST.
+       SIGNEDT01-MAIN.
+           SET SD-VIOLATION-NO TO TRUE.
+           IF SD-ACTUAL-SIGN NOT = SD-EXPECTED-SIGN
+               SET SD-VIOLATION-YES TO TRUE
+               PERFORM WRITE-SIGN-REJECT
+           END-IF.
+           GOBACK.
+
+       WRITE-SIGN-REJECT.
+           MOVE SD-FIELD-NAME          TO SR-FIELD-NAME.
+           MOVE SD-FIELD-VALUE-DISPLAY TO SR-FIELD-VALUE.
+           MOVE SD-EXPECTED-SIGN       TO SR-EXPECTED-SIGN.
+           MOVE SD-ACTUAL-SIGN         TO SR-ACTUAL-SIGN.
+           MOVE SD-SOURCE-PROGRAM      TO SR-SOURCE-PROGRAM.
+           MOVE "SGN1"                 TO SR-REASON-CODE.
+
+           OPEN EXTEND SIGN-REJECT-FILE.
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT SIGN-REJECT-FILE
+           END-IF.
+           WRITE SIGN-REJECT-FILE-REC FROM WS-SIGN-REJECT-RECORD.
+           CLOSE SIGN-REJECT-FILE.
+       END PROGRAM SIGNEDT01.
