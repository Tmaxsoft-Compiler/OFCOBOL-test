@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALBIZ01.
+      ***************************************************************
+      *  CALBIZ01 - business-calendar run check.
+      *  Builds on RUNDATE01's WS-RUN-CONTROL (ACCEPT FROM DAY /
+      *  DAY-OF-WEEK) plus a lookup against the shop holiday file to
+      *  tell the nightly scheduler whether today's batch window
+      *  should run at all, instead of operators manually holding
+      *  jobs around weekends and bank holidays.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO "data/holidays.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+       01  HOLIDAY-FILE-REC              PIC X(37).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HOLIDAY-FILE-STATUS         PIC XX.
+           88 WS-HOLIDAY-FILE-OK         VALUE '00'.
+           88 WS-HOLIDAY-FILE-EOF        VALUE '10'.
+       01 WS-HOLIDAY-MATCHED             PIC X(1) VALUE 'N'.
+           88 WS-HOLIDAY-IS-MATCH        VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY WSRUNCTL.
+       COPY WSHOLCAL.
+
+       PROCEDURE DIVISION USING WS-RUN-CONTROL WS-CALENDAR-CHECK.
+       CALBIZ01-MAIN.
+           SET WS-CAL-RUN-YES TO TRUE.
+           SET WS-CAL-REASON-NONE TO TRUE.
+
+           IF WS-RUN-DAY-OF-WEEK = 6 OR WS-RUN-DAY-OF-WEEK = 7
+               SET WS-CAL-RUN-NO TO TRUE
+               SET WS-CAL-REASON-WEEKEND TO TRUE
+           ELSE
+               PERFORM CHECK-HOLIDAY-FILE
+           END-IF.
+
+           GOBACK.
+
+       CHECK-HOLIDAY-FILE.
+           MOVE 'N' TO WS-HOLIDAY-MATCHED.
+           OPEN INPUT HOLIDAY-FILE.
+           IF WS-HOLIDAY-FILE-OK
+               PERFORM UNTIL WS-HOLIDAY-FILE-EOF
+                   READ HOLIDAY-FILE INTO WS-HOLIDAY-RECORD
+                       AT END
+                           SET WS-HOLIDAY-FILE-EOF TO TRUE
+                       NOT AT END
+                           IF WS-HOLIDAY-CCYYDDD = WS-RUN-CCYYDDD
+                               MOVE 'Y' TO WS-HOLIDAY-MATCHED
+                               SET WS-HOLIDAY-FILE-EOF TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLIDAY-FILE
+           END-IF.
+
+           IF WS-HOLIDAY-IS-MATCH
+               SET WS-CAL-RUN-NO TO TRUE
+               SET WS-CAL-REASON-HOLIDAY TO TRUE
+           END-IF.
+       END PROGRAM CALBIZ01.
