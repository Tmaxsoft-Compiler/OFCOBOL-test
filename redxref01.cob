@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDXREF01.
+      ***************************************************************
+      *  REDXREF01 - RENAMES/REDEFINES cross-reference report.
+      *  Reads the copybook-library extract (data/redefines_xref.dat)
+      *  listing every RENAMES and REDEFINES relationship on file and
+      *  prints one report line per base-field/alias-field pair, so a
+      *  change-impact review before a layout change doesn't rely on
+      *  someone grepping source by hand.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-FILE ASSIGN TO "data/redefines_xref.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XREF-FILE-STATUS.
+           SELECT XREF-REPORT-FILE ASSIGN TO "data/xref_report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-FILE.
+       01  XREF-FILE-REC                  PIC X(75).
+       FD  XREF-REPORT-FILE.
+       01  XREF-REPORT-REC                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-XREF-FILE-STATUS             PIC XX.
+       01 WS-REPORT-FILE-STATUS           PIC XX.
+       01 WS-ENTRY-COUNT                  PIC 9(4) VALUE 0.
+       COPY WSXREFTB.
+
+       PROCEDURE DIVISION.
+       REDXREF01-MAIN.
+           OPEN INPUT XREF-FILE.
+           OPEN OUTPUT XREF-REPORT-FILE.
+
+           MOVE SPACES TO XREF-REPORT-REC.
+           STRING "COPYBOOK RELATION  BASE-FIELD      BASE-USAGE"
+               " LEN  ALIAS-FIELD     ALIAS-USAGE LEN"
+               DELIMITED BY SIZE INTO XREF-REPORT-REC
+           END-STRING.
+           WRITE XREF-REPORT-REC.
+
+           IF WS-XREF-FILE-STATUS = "00"
+               PERFORM UNTIL WS-XREF-FILE-STATUS = "10"
+                   READ XREF-FILE
+                       AT END
+                           MOVE "10" TO WS-XREF-FILE-STATUS
+                       NOT AT END
+                           PERFORM WRITE-XREF-LINE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE XREF-FILE.
+           CLOSE XREF-REPORT-FILE.
+           DISPLAY "REDXREF01: ENTRIES LISTED=" WS-ENTRY-COUNT.
+           GOBACK.
+
+       WRITE-XREF-LINE.
+           MOVE XREF-FILE-REC TO WS-XREF-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT.
+           MOVE SPACES TO XREF-REPORT-REC.
+           STRING XR-COPYBOOK-NAME   DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  XR-RELATION        DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  XR-BASE-FIELD      DELIMITED BY SIZE
+                  XR-BASE-USAGE      DELIMITED BY SIZE
+                  XR-BASE-LENGTH     DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  XR-ALIAS-FIELD     DELIMITED BY SIZE
+                  XR-ALIAS-USAGE     DELIMITED BY SIZE
+                  XR-ALIAS-LENGTH    DELIMITED BY SIZE
+               INTO XREF-REPORT-REC
+           END-STRING.
+           WRITE XREF-REPORT-REC.
+       END PROGRAM REDXREF01.
