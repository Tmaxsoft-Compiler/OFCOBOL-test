@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDCHK01.
+      ***************************************************************
+      *  REDCHK01 - automated REDEFINES field-compatibility checker.
+      *  Scans the copybook-library extract (data/redefines_xref.dat)
+      *  used by REDXREF01, and for every REDEFINES relationship on
+      *  file flags a pair whose PICTURE/USAGE combination produces
+      *  a mismatched byte length, so a layout mistake is caught
+      *  before it hits production data instead of surfacing as a
+      *  truncated or misaligned field at run time.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-FILE ASSIGN TO "data/redefines_xref.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XREF-FILE-STATUS.
+           SELECT MISMATCH-REPORT-FILE
+               ASSIGN TO "data/redefines_mismatch.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-FILE.
+       01  XREF-FILE-REC                   PIC X(75).
+       FD  MISMATCH-REPORT-FILE.
+       01  MISMATCH-REPORT-REC              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-XREF-FILE-STATUS               PIC XX.
+       01 WS-REPORT-FILE-STATUS             PIC XX.
+       01 WS-PAIRS-CHECKED                  PIC 9(4) VALUE 0.
+       01 WS-PAIRS-FLAGGED                  PIC 9(4) VALUE 0.
+       COPY WSXREFTB.
+
+       PROCEDURE DIVISION.
+       REDCHK01-MAIN.
+           OPEN INPUT XREF-FILE.
+           OPEN OUTPUT MISMATCH-REPORT-FILE.
+
+           IF WS-XREF-FILE-STATUS = "00"
+               PERFORM UNTIL WS-XREF-FILE-STATUS = "10"
+                   READ XREF-FILE
+                       AT END
+                           MOVE "10" TO WS-XREF-FILE-STATUS
+                       NOT AT END
+                           PERFORM CHECK-ONE-ENTRY
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE XREF-FILE.
+           CLOSE MISMATCH-REPORT-FILE.
+           DISPLAY "REDCHK01: REDEFINES PAIRS CHECKED=" WS-PAIRS-CHECKED.
+           DISPLAY "REDCHK01: PAIRS FLAGGED=" WS-PAIRS-FLAGGED.
+           GOBACK.
+
+      ***************************************************************
+      *  RENAMES entries describe a range alias, not a storage
+      *  overlay, so only REDEFINES entries are byte-length checked
+      *  here - a base/alias length mismatch is exactly the kind of
+      *  boundary mistake that corrupts data silently at run time.
+      ***************************************************************
+       CHECK-ONE-ENTRY.
+           MOVE XREF-FILE-REC TO WS-XREF-ENTRY.
+           IF XR-IS-REDEFINES
+               ADD 1 TO WS-PAIRS-CHECKED
+               IF XR-BASE-LENGTH NOT = XR-ALIAS-LENGTH
+                   PERFORM LOG-LENGTH-MISMATCH
+               END-IF
+           END-IF.
+
+       LOG-LENGTH-MISMATCH.
+           ADD 1 TO WS-PAIRS-FLAGGED.
+           MOVE SPACES TO MISMATCH-REPORT-REC.
+           STRING XR-COPYBOOK-NAME  " " XR-BASE-FIELD
+                   " (" XR-BASE-USAGE " " XR-BASE-LENGTH " BYTES) <> "
+                   XR-ALIAS-FIELD
+                   " (" XR-ALIAS-USAGE " " XR-ALIAS-LENGTH " BYTES)"
+               DELIMITED BY SIZE INTO MISMATCH-REPORT-REC.
+           WRITE MISMATCH-REPORT-REC.
+       END PROGRAM REDCHK01.
