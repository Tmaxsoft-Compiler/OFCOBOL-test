@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLASC01.
+      ***************************************************************
+      *  COLASC01 - alphanumeric compare under ASCII collating
+      *  sequence.  Companion to COLEBC01; COLLATE01 picks between
+      *  the two at runtime from the COL-MODE parameter.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER. IBM-370
+           PROGRAM COLLATING SEQUENCE IS WS-ASCII-ALPHABET.
+       SPECIAL-NAMES.
+           ALPHABET WS-ASCII-ALPHABET IS STANDARD-1.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY WSCOLSEQ.
+
+       PROCEDURE DIVISION USING WS-COLLATE-SEQUENCE.
+       COLASC01-MAIN.
+           IF COL-STRING-1 > COL-STRING-2
+               SET COL-GREATER TO TRUE
+           ELSE
+               IF COL-STRING-1 < COL-STRING-2
+                   SET COL-LESS TO TRUE
+               ELSE
+                   SET COL-EQUAL TO TRUE
+               END-IF
+           END-IF.
+           GOBACK.
+       END PROGRAM COLASC01.
