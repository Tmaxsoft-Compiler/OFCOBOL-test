@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATESC01.
+      ***************************************************************
+      *  RATESC01 - interest-rate scaling utility for small sub-cent
+      *  rate factors.  Builds on the PIC P scaling exercised in
+      *  p_test (pictureP01.cob): the same daily rate factor is held
+      *  in a PIC P scaled COMP, PACKED-DECIMAL, and DISPLAY field,
+      *  each used to compute interest on the same principal, and the
+      *  three results are written to a precision report so actuarial
+      *  can see exactly where the representations diverge before a
+      *  USAGE is standardized on for a new rate field.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECISION-REPORT-FILE
+               ASSIGN TO "data/rate_precision.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRECISION-REPORT-FILE.
+       01  PRECISION-REPORT-REC            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REPORT-FILE-STATUS            PIC XX.
+       01 WS-PRINCIPAL                     PIC 9(9)V99 VALUE 1000000.00.
+
+      * sub-cent daily rate factor, PIC P scaled across three usages
+       01 RF-COMP   PIC PPPP9(5) USAGE COMP.
+       01 RF-PACK   PIC PPPP9(5) USAGE PACKED-DECIMAL.
+       01 RF-DISP   PIC PPPP9(5).
+
+       01 WS-INTEREST-COMP                 PIC 9(7)V9(5).
+       01 WS-INTEREST-PACK                 PIC 9(7)V9(5).
+       01 WS-INTEREST-DISP                 PIC 9(7)V9(5).
+       01 WS-DIVERGE-1                     PIC 9(7)V9(5).
+       01 WS-DIVERGE-2                     PIC 9(7)V9(5).
+       COPY WSRATESC.
+
+       PROCEDURE DIVISION.
+       RATESC01-MAIN.
+           OPEN OUTPUT PRECISION-REPORT-FILE.
+
+           MOVE 0.0000123456 TO RF-COMP.
+           MOVE 0.0000123456 TO RF-PACK.
+           MOVE 0.0000123456 TO RF-DISP.
+
+           COMPUTE WS-INTEREST-COMP ROUNDED =
+               WS-PRINCIPAL * RF-COMP.
+           COMPUTE WS-INTEREST-PACK ROUNDED =
+               WS-PRINCIPAL * RF-PACK.
+           COMPUTE WS-INTEREST-DISP ROUNDED =
+               WS-PRINCIPAL * RF-DISP.
+
+           DISPLAY "RATESC01: INTEREST COMP=" WS-INTEREST-COMP.
+           DISPLAY "RATESC01: INTEREST PACK=" WS-INTEREST-PACK.
+           DISPLAY "RATESC01: INTEREST DISP=" WS-INTEREST-DISP.
+
+           PERFORM WRITE-PRECISION-REPORT.
+
+           CLOSE PRECISION-REPORT-FILE.
+           GOBACK.
+
+      ***************************************************************
+      *  The largest pairwise gap among the three representations is
+      *  the divergence actuarial needs to know is bounded before
+      *  this scaling approach backs a production rate field.
+      ***************************************************************
+       WRITE-PRECISION-REPORT.
+           MOVE WS-PRINCIPAL       TO RP-PRINCIPAL.
+           MOVE 0.0000123456       TO RP-RATE-FACTOR.
+           MOVE WS-INTEREST-COMP   TO RP-INTEREST-COMP.
+           MOVE WS-INTEREST-PACK   TO RP-INTEREST-PACK.
+           MOVE WS-INTEREST-DISP   TO RP-INTEREST-DISP.
+
+           COMPUTE WS-DIVERGE-1 =
+               WS-INTEREST-COMP - WS-INTEREST-PACK.
+           IF WS-DIVERGE-1 < 0
+               COMPUTE WS-DIVERGE-1 =
+                   WS-INTEREST-PACK - WS-INTEREST-COMP
+           END-IF.
+           COMPUTE WS-DIVERGE-2 =
+               WS-INTEREST-COMP - WS-INTEREST-DISP.
+           IF WS-DIVERGE-2 < 0
+               COMPUTE WS-DIVERGE-2 =
+                   WS-INTEREST-DISP - WS-INTEREST-COMP
+           END-IF.
+           IF WS-DIVERGE-1 > WS-DIVERGE-2
+               MOVE WS-DIVERGE-1 TO RP-MAX-DIVERGENCE
+           ELSE
+               MOVE WS-DIVERGE-2 TO RP-MAX-DIVERGENCE
+           END-IF.
+
+           MOVE SPACES TO PRECISION-REPORT-REC.
+           STRING "PRINCIPAL=" RP-PRINCIPAL
+                   " COMP=" RP-INTEREST-COMP
+                   " PACK=" RP-INTEREST-PACK
+                   " DISP=" RP-INTEREST-DISP
+                   " MAXDIFF=" RP-MAX-DIVERGENCE
+               DELIMITED BY SIZE INTO PRECISION-REPORT-REC.
+           WRITE PRECISION-REPORT-REC.
+       END PROGRAM RATESC01.
