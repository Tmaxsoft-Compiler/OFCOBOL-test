@@ -1,14 +1,89 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBTRACT01.
+      ***************************************************************
+      *  SUBTRACT01 - a negative result from the subtract below is
+      *  now posted to the suspense/adjustment file with its
+      *  originating account keys, instead of leaving it to whoever
+      *  happens to be watching the DISPLAY output to notice.
+      ***************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "data/suspense_adjustments.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-FILE-REC              PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 GR1.
+        02 FROM-ACCT-KEY PIC X(6) VALUE "ACCT01".
         02 ITEM-01 PIC 9999.
        01 GR2.
-        02 ITEM-02 PIC 9999.
+        02 TO-ACCT-KEY PIC X(6) VALUE "ACCT02".
+        02 ITEM-02 PIC S9999.
+       01 WS-SUSPENSE-FILE-STATUS         PIC XX.
+       COPY WSRUNCTL.
+       COPY WSSUSPEN.
+       COPY WSEXCLOG.
+       COPY WSAUDTRL.
+
        PROCEDURE DIVISION.
-       MOVE 1234 TO ITEM-01.
-       MOVE 2345 TO ITEM-02.
-       SUBTRACT ITEM-01 FROM ITEM-02.
-       DISPLAY ITEM-02.
\ No newline at end of file
+       SUBTRACT01-MAIN.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+
+           MOVE "SUBTRACT" TO AT-JOB-NAME.
+           MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+           SET AT-MODE-HEADER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           MOVE 2345 TO ITEM-01.
+           MOVE 1234 TO ITEM-02.
+           SUBTRACT ITEM-01 FROM ITEM-02.
+           DISPLAY ITEM-02.
+
+           IF ITEM-02 < 0
+               PERFORM POST-SUSPENSE-ADJUSTMENT
+           END-IF.
+
+           MOVE 1 TO AT-RECORD-COUNT.
+           SET AT-MODE-TRAILER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           GOBACK.
+
+      ***************************************************************
+      *  A negative ITEM-02 means the subtraction overdrew the
+      *  target account, so the shortfall and its two account keys
+      *  are written to the suspense file for manual adjustment.
+      ***************************************************************
+       POST-SUSPENSE-ADJUSTMENT.
+           MOVE WS-RUN-CCYYDDD      TO SU-RUN-DATE.
+           MOVE "SUBTRACT"          TO SU-JOB-STEP.
+           MOVE FROM-ACCT-KEY       TO SU-FROM-ACCT-KEY.
+           MOVE TO-ACCT-KEY         TO SU-TO-ACCT-KEY.
+           MOVE ITEM-01             TO SU-SUBTRAHEND.
+           COMPUTE SU-SHORTFALL-AMOUNT = 0 - ITEM-02.
+           ADD ITEM-01 ITEM-02 GIVING SU-ORIGINAL-AMOUNT.
+
+           MOVE WS-RUN-CCYYDDD  TO ER-RUN-DATE.
+           MOVE "SUBTRACT"      TO ER-JOB-STEP.
+           MOVE "E029"          TO ER-ERROR-CODE.
+           MOVE "NEGATIVE RESULT POSTED TO SUSPENSE" TO ER-ERROR-TEXT.
+           CALL "EXCPLOG01" USING WS-ERROR-RECORD.
+
+           OPEN EXTEND SUSPENSE-FILE.
+           IF WS-SUSPENSE-FILE-STATUS NOT = "00"
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+           MOVE SPACES TO SUSPENSE-FILE-REC.
+           STRING SU-RUN-DATE " " SU-JOB-STEP
+                   " FROM=" SU-FROM-ACCT-KEY " TO=" SU-TO-ACCT-KEY
+                   " SHORTFALL=" SU-SHORTFALL-AMOUNT
+               DELIMITED BY SIZE INTO SUSPENSE-FILE-REC.
+           WRITE SUSPENSE-FILE-REC.
+           CLOSE SUSPENSE-FILE.
