@@ -1,7 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. p_test.
+      ***************************************************************
+      *  p_test - every scaled field representation this program
+      *  builds now lands in one side-by-side comparison report, not
+      *  just binary4/comp501/binary5/binary6/binary7.  pack3/pack4/
+      *  pack5 and disdis11/disdis12 used to sit declared but never
+      *  loaded, their only use being LENGTH OF - they now get moved
+      *  and reported like everything else.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCALE-REPORT-FILE
+               ASSIGN TO "data/scaled_field_comparison.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCALE-REPORT-FILE.
+       01  SCALE-REPORT-REC pic x(80).
+
        WORKING-STORAGE SECTION.
        01 binary1 pic ppp999 USAGE COMP.
        01 pack1 pic PPP999 USAGE PACKED-DECIMAL.
@@ -30,19 +48,44 @@
        01 binary9 pic S99V99 USAGE COMP-4.
        01 binary0 pic S99V99 USAGE COMP.
 
-       PROCEDURE DIVISION.       
+      ***************************************************************
+      *  STRING can only take USAGE DISPLAY operands, so every
+      *  COMP/COMP-3/COMP-4/COMP-5/BINARY field above gets a DISPLAY-
+      *  usage mirror here to STRING into the comparison report with.
+      ***************************************************************
+       01 disp-binary1 pic ppp999.
+       01 disp-pack1 pic ppp999.
+       01 disp-binary2 pic 999ppp.
+       01 disp-pack2 pic 999ppp.
+       01 disp-binary3 pic ppppp9999999.
+       01 disp-pack3 pic 9999999ppppp.
+       01 disp-pack4 pic 9999999999ppppp.
+       01 disp-pack5 pic ppppp9999999999.
+       01 disp-binary4 pic 99pp.
+       01 disp-comp501 pic 99pp.
+       01 disp-binary5 pic 99pp.
+       01 disp-binary6 pic pp99.
+       01 disp-binary7 pic 99v99.
+       01 disp-binary8 pic S99v99.
+       01 disp-comp502 pic S99v99.
+       01 disp-binary9 pic S99v99.
+       01 disp-binary0 pic S99v99.
+
+       PROCEDURE DIVISION.
        move 1234 to binary7.
+       move 1234 to disdis11.
+       move 1234 to disdis12.
        display "binary 99v99 " binary7.
-       move 1234 to binary4.           
-       move 1234 to comp501.        
-       move 1234 to binary5.        
+       move 1234 to binary4.
+       move 1234 to comp501.
+       move 1234 to binary5.
        move 0.1234 to binary6.
        display "binary 99pp " binary4.
        display "length of binary 99pp "length of binary4.
        display "comp5 99pp " comp501.
        display "binary 99pp " binary5.
        display "binary pp99 " binary6.
-      
+
 
 
        move +12.34 to binary8.
@@ -53,37 +96,114 @@
        display "binary S99V99 " binary9.
        move +12.34 to binary0.
        display "binary S99V99 " binary0.
-      
+
        move 0.34567890123 to binary1.
+       move 0.345678 to pack1.
+       move 0.345678 to disdis.
        display "binary1 ppp999 " binary1.
        display "binary ppp999 length " length of binary1.
-      
-       move 0.345678 to pack1.
+
        display "pack ppp999 " pack1.
        display "length of pack ppp999 " length of pack1.
-      
-       move 0.345678 to disdis.
+
        display "display ppp999 " disdis.
        display "length of display ppp999 " length of disdis.
-      
+
        move 123456 to binary2.
        display "binary 999ppp " binary2.
        display "length of binary 999ppp " length of binary2.
        move 123456 to pack2.
        display "pack 999ppp " pack2.
        display "length of packed 999ppp " length of pack2.
-      
+
        move 123456 to disdis2.
        display "display 999ppp " disdis2.
        display "length of display 999ppp " length of disdis2.
-      
+
        display "----".
        move 0.123456 to binary3.
+       move 0.123456 to pack3.
+       move 0.123456 to pack4.
+       move 0.123456 to pack5.
        display "binary ppppp9999999 " binary3.
        display "length of packed 9999999ppppp " length of pack3.
        display "length of binary ppppp9999999 " length of binary3.
        display "length of packed 9999999999ppppp " length of pack4.
        display "length of packed ppppp9999999999 " length of pack5.
 
+       perform write-scale-comparison-report.
+
        exit program.
 
+      ***************************************************************
+      *  One line per scaled-PIC family, every representation of that
+      *  family's value side by side, so a mismatch between the
+      *  COMP/PACKED-DECIMAL/DISPLAY encodings of the same value shows
+      *  up as a single report line to compare instead of scattered
+      *  DISPLAY statements above.
+      ***************************************************************
+       write-scale-comparison-report.
+           move binary1 to disp-binary1.
+           move pack1 to disp-pack1.
+           move binary2 to disp-binary2.
+           move pack2 to disp-pack2.
+           move binary3 to disp-binary3.
+           move pack3 to disp-pack3.
+           move pack4 to disp-pack4.
+           move pack5 to disp-pack5.
+           move binary4 to disp-binary4.
+           move comp501 to disp-comp501.
+           move binary5 to disp-binary5.
+           move binary6 to disp-binary6.
+           move binary7 to disp-binary7.
+           move binary8 to disp-binary8.
+           move comp502 to disp-comp502.
+           move binary9 to disp-binary9.
+           move binary0 to disp-binary0.
+
+           open output scale-report-file.
+
+           move spaces to scale-report-rec.
+           string "PPP999    COMP=" disp-binary1
+                   " PACKED-DECIMAL=" disp-pack1
+                   " DISPLAY=" disdis
+               delimited by size into scale-report-rec.
+           write scale-report-rec.
+
+           move spaces to scale-report-rec.
+           string "999PPP    COMP=" disp-binary2
+                   " PACKED-DECIMAL=" disp-pack2
+                   " DISPLAY=" disdis2
+               delimited by size into scale-report-rec.
+           write scale-report-rec.
+
+           move spaces to scale-report-rec.
+           string "SCALE-12  COMP4=" disp-binary3 " COMP3=" disp-pack3
+                   " PACKED(10P5)=" disp-pack4
+                   " PACKED(P5,10)=" disp-pack5
+               delimited by size into scale-report-rec.
+           write scale-report-rec.
+
+           move spaces to scale-report-rec.
+           string "99PP      BINARY=" disp-binary4 " COMP5="
+                   disp-comp501 " COMP4=" disp-binary5
+                   " PP99=" disp-binary6
+               delimited by size into scale-report-rec.
+           write scale-report-rec.
+
+           move spaces to scale-report-rec.
+           string "99V99     COMP=" disp-binary7
+                   " DISPLAY(V99)=" disdis11
+                   " DISPLAY(9999)=" disdis12
+               delimited by size into scale-report-rec.
+           write scale-report-rec.
+
+           move spaces to scale-report-rec.
+           string "S99V99    BINARY=" disp-binary8 " COMP5="
+                   disp-comp502 " COMP4=" disp-binary9
+                   " COMP=" disp-binary0
+               delimited by size into scale-report-rec.
+           write scale-report-rec.
+
+           close scale-report-file.
+
