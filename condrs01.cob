@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONDRS01.
+      ***************************************************************
+      *  CONDRS01 - shared results-rollup service for the condition*
+      *  validation suite.  In LOG mode, appends one program's
+      *  pass/fail tally to the day's common results file.  In
+      *  REPORT mode, reads that file back, rolls every program's
+      *  tally up into a single PASS/FAIL count, and writes the
+      *  daily regression summary report - so sign-off is "read one
+      *  summary" instead of scrolling through each program's console
+      *  output by hand.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE
+               ASSIGN TO "data/condition_suite_results.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-FILE-STATUS.
+           SELECT SUMMARY-FILE
+               ASSIGN TO "data/condition_suite_summary.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE.
+       01  RESULTS-REC                   PIC X(40).
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC                   PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RESULTS-FILE-STATUS         PIC XX.
+       01 WS-SUMMARY-FILE-STATUS         PIC XX.
+       01 WS-REC-PASS-COUNT              PIC 9(4).
+       01 WS-REC-FAIL-COUNT              PIC 9(4).
+
+       LINKAGE SECTION.
+       COPY WSCONDRS.
+
+       PROCEDURE DIVISION USING WS-COND-RESULT-REQUEST.
+       CONDRS01-MAIN.
+           EVALUATE TRUE
+               WHEN CR-MODE-LOG
+                   PERFORM LOG-PROGRAM-TALLY
+               WHEN CR-MODE-REPORT
+                   PERFORM BUILD-SUITE-SUMMARY
+           END-EVALUATE.
+           GOBACK.
+
+      ***************************************************************
+      *  One line per calling program: PROG=name PASS=nnnn FAIL=nnnn.
+      ***************************************************************
+       LOG-PROGRAM-TALLY.
+           OPEN EXTEND RESULTS-FILE.
+           IF WS-RESULTS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RESULTS-FILE
+           END-IF.
+           MOVE SPACES TO RESULTS-REC.
+           STRING "PROG=" CR-PROGRAM-ID
+                   " PASS=" CR-PASS-COUNT
+                   " FAIL=" CR-FAIL-COUNT
+               DELIMITED BY SIZE INTO RESULTS-REC.
+           WRITE RESULTS-REC.
+           CLOSE RESULTS-FILE.
+
+      ***************************************************************
+      *  Adds up every PASS=/FAIL= line written so far today and
+      *  writes the single rolled-up regression count.
+      ***************************************************************
+       BUILD-SUITE-SUMMARY.
+           MOVE 0 TO CR-TOTAL-PASS.
+           MOVE 0 TO CR-TOTAL-FAIL.
+           OPEN INPUT RESULTS-FILE.
+           IF WS-RESULTS-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESULTS-FILE-STATUS = "10"
+                   READ RESULTS-FILE
+                       AT END
+                           MOVE "10" TO WS-RESULTS-FILE-STATUS
+                       NOT AT END
+                           MOVE RESULTS-REC (24:4) TO WS-REC-PASS-COUNT
+                           MOVE RESULTS-REC (34:4) TO WS-REC-FAIL-COUNT
+                           ADD WS-REC-PASS-COUNT TO CR-TOTAL-PASS
+                           ADD WS-REC-FAIL-COUNT TO CR-TOTAL-FAIL
+                   END-READ
+               END-PERFORM
+               CLOSE RESULTS-FILE
+           END-IF.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE SPACES TO SUMMARY-REC.
+           STRING "REGRESSION TOTAL PASS=" CR-TOTAL-PASS
+                   " FAIL=" CR-TOTAL-FAIL
+               DELIMITED BY SIZE INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-FILE.
+       END PROGRAM CONDRS01.
