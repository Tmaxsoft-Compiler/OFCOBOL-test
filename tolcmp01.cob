@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOLCMP01.
+      ***************************************************************
+      *  TOLCMP01 - EQUAL-WITHIN-TOLERANCE compare for binary
+      *  floating fields (COMP-1/COMP-2).  Two values within
+      *  TOL-EPSILON of each other are reported equal instead of
+      *  being flagged as a mismatch by a raw relational operator.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TOL-DIFF                   USAGE COMP-2.
+
+       LINKAGE SECTION.
+       COPY WSTOLCMP.
+
+       PROCEDURE DIVISION USING WS-TOLERANCE-COMPARE.
+       TOLCMP01-MAIN.
+           COMPUTE WS-TOL-DIFF = FUNCTION ABS(TOL-VALUE-1 - TOL-VALUE-2).
+           IF WS-TOL-DIFF <= TOL-EPSILON
+               SET TOL-EQUAL-WITHIN TO TRUE
+           ELSE
+               IF TOL-VALUE-1 > TOL-VALUE-2
+                   SET TOL-GREATER TO TRUE
+               ELSE
+                   SET TOL-LESS TO TRUE
+               END-IF
+           END-IF.
+           GOBACK.
+       END PROGRAM TOLCMP01.
