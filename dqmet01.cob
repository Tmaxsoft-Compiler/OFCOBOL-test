@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQMET01.
+      ***************************************************************
+      *  DQMET01 - shared daily data-quality metrics logging service,
+      *  modeled on PERFLOG01/WSPERFLG.  Any program that counts
+      *  something about the data it touched - characters converted,
+      *  fields scrubbed, records rejected - CALLs here so those
+      *  counts land in one daily file instead of scattered DISPLAY
+      *  lines no one reviews.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DQ-METRIC-FILE
+               ASSIGN TO "data/data_quality_metrics.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DQ-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DQ-METRIC-FILE.
+       01  DQ-METRIC-REC                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DQ-FILE-STATUS                PIC XX.
+
+       LINKAGE SECTION.
+       COPY WSDQMET.
+
+       PROCEDURE DIVISION USING WS-DQ-METRIC-REQUEST.
+       DQMET01-MAIN.
+           OPEN EXTEND DQ-METRIC-FILE.
+           IF WS-DQ-FILE-STATUS NOT = "00"
+               OPEN OUTPUT DQ-METRIC-FILE
+           END-IF.
+           MOVE SPACES TO DQ-METRIC-REC.
+           STRING DQ-JOB-NAME " " DQ-RUN-DATE " " DQ-METRIC-NAME " "
+                   DQ-METRIC-COUNT
+               DELIMITED BY SIZE INTO DQ-METRIC-REC.
+           WRITE DQ-METRIC-REC.
+           CLOSE DQ-METRIC-FILE.
+           GOBACK.
+       END PROGRAM DQMET01.
