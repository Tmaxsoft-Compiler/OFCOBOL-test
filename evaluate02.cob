@@ -5,19 +5,33 @@
        WORKING-STORAGE SECTION.
        01 COND_VAR PIC 9(2) USAGE COMP-5.
        01 RESULT_VAR PIC 9(1) USAGE COMP-5.
+       COPY WSDECTBL.
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
 
        PROCEDURE DIVISION.
        BEGIN.
+       CALL "RUNDATE01" USING WS-RUN-CONTROL.
+       MOVE "EVAL5" TO AT-JOB-NAME.
+       MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+       SET AT-MODE-HEADER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+       CALL "DECTBL01" USING WS-DECISION-TABLE.
 
        MOVE 10 TO COND_VAR.
-    
-       EVALUATE  TRUE 
-       WHEN COND_VAR > 10  MOVE 1 TO RESULT_VAR
-       WHEN COND_VAR < 10  MOVE 2 TO RESULT_VAR
-       WHEN COND_VAR = 10  MOVE 3 TO RESULT_VAR
+
+       EVALUATE  TRUE
+       WHEN COND_VAR > DT-BREAKPOINT  MOVE 1 TO RESULT_VAR
+       WHEN COND_VAR < DT-BREAKPOINT  MOVE 2 TO RESULT_VAR
+       WHEN COND_VAR = DT-BREAKPOINT  MOVE 3 TO RESULT_VAR
        END-EVALUATE.
-       
+
        DISPLAY "EVAL5:" RESULT_VAR.
 
+       MOVE 1 TO AT-RECORD-COUNT.
+       SET AT-MODE-TRAILER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
        GOBACK.
 
