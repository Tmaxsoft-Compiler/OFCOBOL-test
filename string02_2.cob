@@ -1,6 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. string2.
-
+      ***************************************************************
+      *  string2 - the local STRING below now carries ON OVERFLOW
+      *  handling so a combined input too big for CONCAT is reported
+      *  instead of running off the end of the receiving field
+      *  silently, and the same request is also handed to ADDRFMT01 -
+      *  the reusable address/label-formatting subroutine - so
+      *  correspondence programs have one shared place to get this
+      *  overflow protection instead of each rolling its own STRING.
+      ***************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 SUBSTR1 PIC X(10).
@@ -8,15 +16,61 @@
        01 SUBSTR3 PIC X(10).
        01 CONCAT  PIC X(18).
        01 DELIM   PIC X(1).
-       01 POS     PIC 9(3).
+       01 STRPTR     PIC 9(3).
+       01 WS-STEP-RETURN-CODE PIC 9(2) VALUE 0.
+
+       COPY WSADDRFM.
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
 
        PROCEDURE DIVISION.
+       CALL "RUNDATE01" USING WS-RUN-CONTROL.
+       MOVE "STRING2" TO AT-JOB-NAME.
+       MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+       SET AT-MODE-HEADER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
        MOVE "abcde*ghij" TO SUBSTR1.
        MOVE "abcde*ghij" TO SUBSTR2.
        MOVE "xxxxx*xxxx" TO SUBSTR3.
        MOVE "*" TO DELIM.
-       MOVE 4 TO POS.
-       STRING
-         SUBSTR1 SUBSTR2 DELIMITED BY "*"
-         INTO CONCAT WITH POINTER POS.
-       DISPLAY "STRING :"CONCAT" POS :" POS.
+       MOVE 4 TO STRPTR.
+       STRING SUBSTR1 SUBSTR2 DELIMITED BY "*"
+           INTO CONCAT WITH POINTER STRPTR
+           ON OVERFLOW
+               DISPLAY "STRING2 : OVERFLOW - CONCAT TOO SMALL"
+               MOVE 1 TO WS-STEP-RETURN-CODE
+           NOT ON OVERFLOW
+               DISPLAY "STRING :"CONCAT" STRPTR :" STRPTR
+       END-STRING.
+
+       PERFORM FORMAT-VIA-ADDRFMT01.
+
+       MOVE 1 TO AT-RECORD-COUNT.
+       SET AT-MODE-TRAILER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+       MOVE WS-STEP-RETURN-CODE TO RETURN-CODE.
+       GOBACK.
+
+      ***************************************************************
+      *  Same three substrings handed to ADDRFMT01 so this program's
+      *  own local STRING above can be compared against the shared
+      *  subroutine's result.
+      ***************************************************************
+       FORMAT-VIA-ADDRFMT01.
+           MOVE SPACES TO WS-ADDR-FORMAT-REQUEST.
+           MOVE SUBSTR1 TO AF-LINE-1.
+           MOVE SUBSTR2 TO AF-LINE-2.
+           MOVE SUBSTR3 TO AF-LINE-3.
+           MOVE "*" TO AF-DELIMITER.
+
+           CALL "ADDRFMT01" USING WS-ADDR-FORMAT-REQUEST.
+
+           IF AF-RESULT-OVERFLOW
+               DISPLAY "ADDRFMT01 : OVERFLOW - LINE TOO SMALL"
+               MOVE 2 TO WS-STEP-RETURN-CODE
+           ELSE
+               DISPLAY "ADDRFMT01 :" AF-FORMATTED-LINE
+                   " LEN :" AF-FORMATTED-LENGTH
+           END-IF.
