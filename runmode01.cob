@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNMODE01.
+      ***************************************************************
+      *  RUNMODE01 - parameter-driven run-mode selection.
+      *  Replaces the old UPSI-1 switch approach: the run mode is
+      *  picked from a PARM string, falling back to the shop's
+      *  run-control file, so operators select TEST/PROD/RERUN by
+      *  name instead of flipping a JCL UPSI bit, and the choice is
+      *  logged instead of only living in whoever set the switch.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNMODE-CTL-FILE ASSIGN TO "data/runmode.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT RUNMODE-LOG-FILE ASSIGN TO "data/runmode_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNMODE-CTL-FILE.
+       01  RUNMODE-CTL-REC                PIC X(4).
+       FD  RUNMODE-LOG-FILE.
+       01  RUNMODE-LOG-REC                PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTL-FILE-STATUS              PIC XX.
+       01 WS-LOG-FILE-STATUS              PIC XX.
+       01 WS-PARM-MODE                    PIC X(4).
+
+       LINKAGE SECTION.
+       COPY WSRUNMODE.
+
+       PROCEDURE DIVISION USING WS-RUN-MODE-SELECTION.
+       RUNMODE01-MAIN.
+           ACCEPT WS-PARM-MODE FROM COMMAND-LINE.
+           IF WS-PARM-MODE NOT = SPACES
+               MOVE WS-PARM-MODE TO RM-RUN-MODE
+               SET RM-SOURCE-PARM TO TRUE
+           ELSE
+               PERFORM READ-RUNMODE-CTL-FILE
+           END-IF.
+
+           IF NOT RM-MODE-TEST AND NOT RM-MODE-PROD
+                   AND NOT RM-MODE-RERUN
+               MOVE "TEST" TO RM-RUN-MODE
+               SET RM-SOURCE-DEFAULT TO TRUE
+           END-IF.
+
+           PERFORM LOG-RUN-MODE.
+           GOBACK.
+
+       READ-RUNMODE-CTL-FILE.
+           MOVE SPACES TO RM-RUN-MODE.
+           OPEN INPUT RUNMODE-CTL-FILE.
+           IF WS-CTL-FILE-STATUS = "00"
+               READ RUNMODE-CTL-FILE INTO RM-RUN-MODE
+                   AT END
+                       MOVE SPACES TO RM-RUN-MODE
+               END-READ
+               CLOSE RUNMODE-CTL-FILE
+               SET RM-SOURCE-CTLFILE TO TRUE
+           END-IF.
+
+       LOG-RUN-MODE.
+           OPEN EXTEND RUNMODE-LOG-FILE.
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RUNMODE-LOG-FILE
+           END-IF.
+           MOVE SPACES TO RUNMODE-LOG-REC.
+           STRING "RUN MODE=" RM-RUN-MODE " SOURCE=" RM-SOURCE
+               DELIMITED BY SIZE INTO RUNMODE-LOG-REC.
+           WRITE RUNMODE-LOG-REC.
+           CLOSE RUNMODE-LOG-FILE.
+       END PROGRAM RUNMODE01.
