@@ -8,31 +8,64 @@
        01 RES-1 PIC X(3).
        01 RES-2 PIC X(3).
        01 RES-3 PIC X(3).
+       COPY WSELRULE.
+       COPY WSCONDRS.
 
        PROCEDURE DIVISION.
        BEGIN.
 
+       PERFORM INIT-ELIG-RULES.
+
        MOVE 0 TO ITEM-1.
        MOVE 7 TO ITEM-2.
-       IF ITEM-1 IS NOT ZERO AND ITEM-2 > 3 THEN
-          MOVE "NO1" TO RES-1
+       IF ITEM-1 IS NOT ZERO AND ITEM-2 > ER-THRESHOLD-1 (1) THEN
+          MOVE CR-FAIL-CODE TO RES-1
        ELSE
-          MOVE "OK1" TO RES-1
+          MOVE CR-PASS-CODE TO RES-1
        END-IF.
 
-       IF ITEM-1 IS NOT NUMERIC OR ITEM-2 > (ITEM-1 + 3) THEN
-          MOVE "OK2" TO RES-2
+       IF ITEM-1 IS NOT NUMERIC
+               OR ITEM-2 > (ITEM-1 + ER-THRESHOLD-1 (2)) THEN
+          MOVE CR-PASS-CODE TO RES-2
        ELSE
-          MOVE "NO2" TO RES-2
+          MOVE CR-FAIL-CODE TO RES-2
        END-IF.
 
-       IF NOT (ITEM-1 IS NOT ZERO AND ITEM-2 > 1 + 1 OR ITEM-2 > 9) THEN
-          MOVE "OK3" TO RES-3
+       IF NOT (ITEM-1 IS NOT ZERO AND ITEM-2 > ER-THRESHOLD-1 (3)
+               OR ITEM-2 > ER-THRESHOLD-2 (3)) THEN
+          MOVE CR-PASS-CODE TO RES-3
        ELSE
-          MOVE "NO3" TO RES-3
+          MOVE CR-FAIL-CODE TO RES-3
        END-IF.
 
        DISPLAY "COND6:" RES-1 RES-2 RES-3.
 
+       PERFORM LOG-SUITE-RESULTS.
        GOBACK.
 
+      ***************************************************************
+      *  Tallies this program's own PASS/FAIL codes and hands the
+      *  tally to CONDRS01, which rolls it into the validation
+      *  suite's daily regression count.
+      ***************************************************************
+       LOG-SUITE-RESULTS.
+           MOVE 0 TO CR-PASS-COUNT.
+           MOVE 0 TO CR-FAIL-COUNT.
+           IF RES-1 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-2 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-3 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           MOVE "COND_EXPR6" TO CR-PROGRAM-ID.
+           SET CR-MODE-LOG TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
+
+      ***************************************************************
+      *  Eligibility thresholds come from data/cond6_rules.dat via
+      *  RULELD01 instead of being wired into the nested IFs, so an
+      *  analyst can retune them without a code change.
+      ***************************************************************
+       INIT-ELIG-RULES.
+           CALL "RULELD01" USING WS-ELIG-RULE-TABLE.
+
