@@ -3,45 +3,84 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ITEM-AGE PIC 9(4).
-           88 INFANT VALUE 0.
-           88 BABY   VALUE 1, 2.
-           88 CHILD  VALUE 3 THRU 12.
-           88 TEENAGER VALUE 12 THRU 19.
+       COPY WSAGEBND.
        01 RES-1 PIC X(3).
        01 RES-2 PIC X(3).
        01 RES-3 PIC X(3).
        01 RES-4 PIC X(3).
+       01 RES-5 PIC X(3).
+       01 RES-6 PIC X(3).
+       COPY WSCONDRS.
 
        PROCEDURE DIVISION.
 
        MOVE 0 TO ITEM-AGE.
        IF INFANT THEN 
-           MOVE "OK1" TO RES-1
+           MOVE CR-PASS-CODE TO RES-1
        ELSE
-           MOVE "NO1" TO RES-1
+           MOVE CR-FAIL-CODE TO RES-1
        END-IF.
 
        MOVE 1 TO ITEM-AGE.
        IF BABY THEN 
-           MOVE "OK2" TO RES-2
+           MOVE CR-PASS-CODE TO RES-2
        ELSE
-           MOVE "NO2" TO RES-2
+           MOVE CR-FAIL-CODE TO RES-2
        END-IF.
 
        MOVE 3 TO ITEM-AGE.
        IF CHILD THEN 
-           MOVE "OK3" TO RES-3
+           MOVE CR-PASS-CODE TO RES-3
        ELSE
-           MOVE "NO3" TO RES-3
+           MOVE CR-FAIL-CODE TO RES-3
        END-IF.
 
        MOVE 19 TO ITEM-AGE.
-       IF TEENAGER THEN 
-           MOVE "OK4" TO RES-4
+       IF TEENAGER THEN
+           MOVE CR-PASS-CODE TO RES-4
        ELSE
-           MOVE "NO4" TO RES-4
+           MOVE CR-FAIL-CODE TO RES-4
        END-IF.
-       
-       DISPLAY "COND11:" RES-1 RES-2 RES-3 RES-4.
+
+       MOVE 40 TO ITEM-AGE.
+       IF ADULT THEN
+           MOVE CR-PASS-CODE TO RES-5
+       ELSE
+           MOVE CR-FAIL-CODE TO RES-5
+       END-IF.
+
+       MOVE 70 TO ITEM-AGE.
+       IF SENIOR THEN
+           MOVE CR-PASS-CODE TO RES-6
+       ELSE
+           MOVE CR-FAIL-CODE TO RES-6
+       END-IF.
+
+       DISPLAY "COND11:" RES-1 RES-2 RES-3 RES-4 RES-5 RES-6.
+
+       PERFORM LOG-SUITE-RESULTS.
        GOBACK.
+
+      ***************************************************************
+      *  Tallies this program's own PASS/FAIL codes and hands the
+      *  tally to CONDRS01, which rolls it into the validation
+      *  suite's daily regression count.
+      ***************************************************************
+       LOG-SUITE-RESULTS.
+           MOVE 0 TO CR-PASS-COUNT.
+           MOVE 0 TO CR-FAIL-COUNT.
+           IF RES-1 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-2 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-3 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-4 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-5 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-6 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           MOVE "COND_EXPR11" TO CR-PROGRAM-ID.
+           SET CR-MODE-LOG TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
