@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CVTCUS01.
+      ***************************************************************
+      *  CVTCUS01 - old-to-new customer record conversion utility.
+      *  Maps the old flat customer master layout (WSCUSOLD) onto the
+      *  new layout (WSCUSNEW) field by field, the way MOVE44 shows
+      *  group-to-elementary and elementary-to-group MOVEs behaving,
+      *  but logging every field where the move would truncate or
+      *  misalign data instead of letting it happen silently.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE-OLD ASSIGN TO "data/cust_master_old.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+           SELECT CUSTOMER-FILE-NEW ASSIGN TO "data/cust_master_new.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+           SELECT CONVERSION-LOG-FILE ASSIGN TO "data/cust_convlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE-OLD.
+       COPY WSCUSOLD.
+       FD  CUSTOMER-FILE-NEW.
+       COPY WSCUSNEW.
+       FD  CONVERSION-LOG-FILE.
+       01  CONVERSION-LOG-REC              PIC X(95).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-FILE-STATUS               PIC XX.
+       01 WS-NEW-FILE-STATUS               PIC XX.
+       01 WS-LOG-FILE-STATUS                PIC XX.
+       01 WS-RECORDS-CONVERTED              PIC 9(7) VALUE 0.
+       01 WS-FIELDS-TRUNCATED               PIC 9(7) VALUE 0.
+       COPY WSCUSLOG.
+
+       PROCEDURE DIVISION.
+       CVTCUS01-MAIN.
+           OPEN INPUT CUSTOMER-FILE-OLD.
+           OPEN OUTPUT CUSTOMER-FILE-NEW.
+           OPEN OUTPUT CONVERSION-LOG-FILE.
+
+           IF WS-OLD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-OLD-FILE-STATUS = "10"
+                   READ CUSTOMER-FILE-OLD
+                       AT END
+                           MOVE "10" TO WS-OLD-FILE-STATUS
+                       NOT AT END
+                           PERFORM CONVERT-ONE-CUSTOMER
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE CUSTOMER-FILE-OLD.
+           CLOSE CUSTOMER-FILE-NEW.
+           CLOSE CONVERSION-LOG-FILE.
+           DISPLAY "CVTCUS01: RECORDS CONVERTED=" WS-RECORDS-CONVERTED.
+           DISPLAY "CVTCUS01: FIELDS TRUNCATED=" WS-FIELDS-TRUNCATED.
+           GOBACK.
+
+      ***************************************************************
+      *  Every field that widened in the new layout moves straight
+      *  across; CN-CUST-NAME is the one field that shrank, so it is
+      *  checked for an overflow tail before the MOVE is trusted.
+      ***************************************************************
+       CONVERT-ONE-CUSTOMER.
+           MOVE CO-CUST-NO  OF WS-CUSTOMER-RECORD-OLD
+               TO CN-CUST-NO OF WS-CUSTOMER-RECORD-NEW.
+
+           IF CO-CUST-NAME (21:10) NOT = SPACES
+               PERFORM LOG-NAME-TRUNCATION
+           END-IF.
+           MOVE CO-CUST-NAME OF WS-CUSTOMER-RECORD-OLD
+               TO CN-CUST-NAME OF WS-CUSTOMER-RECORD-NEW.
+
+           MOVE CO-ADDRESS  OF WS-CUSTOMER-RECORD-OLD
+               TO CN-ADDRESS OF WS-CUSTOMER-RECORD-NEW.
+           MOVE CO-ZIP      OF WS-CUSTOMER-RECORD-OLD
+               TO CN-ZIP    OF WS-CUSTOMER-RECORD-NEW.
+           MOVE CO-BALANCE  OF WS-CUSTOMER-RECORD-OLD
+               TO CN-BALANCE OF WS-CUSTOMER-RECORD-NEW.
+
+           WRITE WS-CUSTOMER-RECORD-NEW.
+           ADD 1 TO WS-RECORDS-CONVERTED.
+
+       LOG-NAME-TRUNCATION.
+           MOVE CO-CUST-NO OF WS-CUSTOMER-RECORD-OLD TO CL-CUST-NO.
+           MOVE "CN-CUST-NAME"      TO CL-FIELD-NAME.
+           MOVE "NAME TRUNCATED TO 20 CHARACTERS" TO CL-REASON.
+           MOVE CO-CUST-NAME OF WS-CUSTOMER-RECORD-OLD TO CL-OLD-VALUE.
+           MOVE SPACES TO CONVERSION-LOG-REC.
+           STRING CL-CUST-NO " " CL-FIELD-NAME " " CL-REASON
+                   " OLD=" CL-OLD-VALUE
+               DELIMITED BY SIZE INTO CONVERSION-LOG-REC.
+           WRITE CONVERSION-LOG-REC.
+           ADD 1 TO WS-FIELDS-TRUNCATED.
+       END PROGRAM CVTCUS01.
