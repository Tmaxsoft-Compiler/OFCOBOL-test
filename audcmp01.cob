@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDCMP01.
+      ***************************************************************
+      *  AUDCMP01 - general field-level audit-compare utility.
+      *  Given two record buffers of the same length and a field map
+      *  describing each named subfield's offset/length, reports
+      *  which subfields differ instead of only flagging that the
+      *  whole 01-level didn't match.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MAP-IDX                     PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       COPY WSAUDCMP.
+       COPY WSFLDMAP.
+
+       PROCEDURE DIVISION USING WS-AUDIT-COMPARE-REQUEST
+               WS-FIELD-MAP-TABLE.
+       AUDCMP01-MAIN.
+           MOVE 0 TO AC-MISMATCH-COUNT.
+           PERFORM VARYING WS-MAP-IDX FROM 1 BY 1
+                   UNTIL WS-MAP-IDX > FM-FIELD-COUNT
+               IF AC-RECORD-1 (FM-OFFSET (WS-MAP-IDX):
+                       FM-LENGTH (WS-MAP-IDX))
+                   NOT = AC-RECORD-2 (FM-OFFSET (WS-MAP-IDX):
+                       FM-LENGTH (WS-MAP-IDX))
+                   ADD 1 TO AC-MISMATCH-COUNT
+                   MOVE FM-FIELD-NAME (WS-MAP-IDX)
+                       TO AC-MISMATCH-FIELD-NAME (AC-MISMATCH-COUNT)
+               END-IF
+           END-PERFORM.
+           GOBACK.
+       END PROGRAM AUDCMP01.
