@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFLOG01.
+      ***************************************************************
+      *  PERFLOG01 - shared job-performance-metrics logging service.
+      *  Every job that tracks its own elapsed runtime calls here
+      *  once at end, so batch-window creep lands in one common
+      *  metrics file instead of each job only DISPLAYing its own
+      *  elapsed time to a console nobody keeps.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERF-LOG-FILE
+               ASSIGN TO "data/job_performance_metrics.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERF-LOG-FILE.
+       01  PERF-LOG-REC                   PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PERF-FILE-STATUS             PIC XX.
+
+       LINKAGE SECTION.
+       COPY WSPERFLG.
+
+       PROCEDURE DIVISION USING WS-PERF-LOG-REQUEST.
+       PERFLOG01-MAIN.
+           OPEN EXTEND PERF-LOG-FILE.
+           IF WS-PERF-FILE-STATUS NOT = "00"
+               OPEN OUTPUT PERF-LOG-FILE
+           END-IF.
+           MOVE SPACES TO PERF-LOG-REC.
+           STRING PL-RUN-DATE " " PL-JOB-NAME " ELAPSED SECONDS="
+                   PL-ELAPSED-SECONDS
+               DELIMITED BY SIZE INTO PERF-LOG-REC.
+           WRITE PERF-LOG-REC.
+           CLOSE PERF-LOG-FILE.
+           GOBACK.
+       END PROGRAM PERFLOG01.
