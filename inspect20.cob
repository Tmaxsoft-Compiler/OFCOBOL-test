@@ -1,7 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. inspect1.
+      ***************************************************************
+      *  inspect1 - the FROM/TO/boundary characters CONVERTING uses
+      *  no longer sit hardcoded in this program.  Each client feed
+      *  can have its own conversion rule, so the rule is now looked
+      *  up by client ID from an external translation table instead
+      *  of being a recompile away.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-XLATE-FILE
+               ASSIGN TO "data/client_translation_map.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XLATE-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-XLATE-FILE.
+       01  CLIENT-XLATE-REC.
+           05 CX-CLIENT-ID              PIC X(5).
+           05 CX-FROM-CHAR              PIC X(1).
+           05 CX-TO-CHAR                PIC X(1).
+           05 CX-AFTER-CHAR             PIC X(1).
+
        WORKING-STORAGE SECTION.
        01 VAR-2 PIC X(30).
        01 VAR-3 PIC X(10).
@@ -9,15 +31,94 @@
        01 DELIMB PIC X.
        01 DELIMC PIC X.
        01 COUNTR PIC 9(4) USAGE COMP-5.
+       01 WS-XLATE-FILE-STATUS          PIC XX.
+       01 WS-PARM-CLIENT                PIC X(5).
+       01 WS-CLIENT-ID                  PIC X(5).
+       01 WS-XLATE-FOUND-SWITCH         PIC X(1) VALUE "N".
+           88 WS-XLATE-FOUND            VALUE "Y".
+       COPY WSSCRUB.
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
+       COPY WSDQMET.
 
        PROCEDURE DIVISION.
+       INSPECT1-MAIN.
+       CALL "RUNDATE01" USING WS-RUN-CONTROL.
+       MOVE "INSPECT1" TO AT-JOB-NAME.
+       MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+       SET AT-MODE-HEADER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
        MOVE 'ABCDAACDGBAGJAELCAKJEALKJS' TO VAR-2.
        MOVE 0 TO COUNTR.
-       MOVE "0" TO DELIMA.
-       MOVE "A" TO DELIMB.
-       MOVE "Z" TO DELIMC.
-
-       INSPECT VAR-2
-       CONVERTING DELIMB TO DELIMA
-       AFTER INITIAL DELIMC.
-       DISPLAY 'INSPECT/TALLY:('COUNTR ')'VAR-2.
\ No newline at end of file
+
+       ACCEPT WS-PARM-CLIENT FROM COMMAND-LINE.
+       IF WS-PARM-CLIENT NOT = SPACES
+           MOVE WS-PARM-CLIENT TO WS-CLIENT-ID
+       ELSE
+           MOVE "CLI01" TO WS-CLIENT-ID
+       END-IF.
+       PERFORM LOAD-CLIENT-XLATE-RULE.
+
+       IF WS-XLATE-FOUND
+           INSPECT VAR-2
+           TALLYING COUNTR FOR ALL DELIMB
+           AFTER INITIAL DELIMC
+
+           INSPECT VAR-2
+           CONVERTING DELIMB TO DELIMA
+           AFTER INITIAL DELIMC
+       END-IF.
+       DISPLAY 'INSPECT/TALLY:('COUNTR ')'VAR-2.
+
+       MOVE "INSPECT1"     TO DQ-JOB-NAME.
+       MOVE WS-RUN-CCYYDDD TO DQ-RUN-DATE.
+       MOVE "CONVERSIONS"  TO DQ-METRIC-NAME.
+       MOVE COUNTR         TO DQ-METRIC-COUNT.
+       CALL "DQMET01" USING WS-DQ-METRIC-REQUEST.
+
+      ***************************************************************
+      *  The toy CONVERTING example above grew into a real customer
+      *  master name/address standardization call: SCRUB01 does case
+      *  normalization, punctuation cleanup and embedded-space
+      *  collapse, and audits every field it actually changes.
+      ***************************************************************
+       MOVE "CUST-NAME" TO SCR-FIELD-NAME.
+       MOVE "o'brien,  john   q." TO SCR-BEFORE-VALUE.
+       CALL "SCRUB01" USING WS-SCRUB-REQUEST.
+       DISPLAY 'SCRUBBED:(' SCR-AFTER-VALUE ')'.
+
+       MOVE 1 TO AT-RECORD-COUNT.
+       SET AT-MODE-TRAILER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+       GOBACK.
+
+      ***************************************************************
+      *  Reads the translation map for the first record whose client
+      *  ID matches WS-CLIENT-ID and loads its FROM/TO/boundary
+      *  characters into DELIMB/DELIMA/DELIMC.  No match leaves
+      *  WS-XLATE-FOUND-SWITCH at "N", which the caller checks before
+      *  running the INSPECT statements at all, rather than
+      *  converting on a stale or blank rule.
+      ***************************************************************
+       LOAD-CLIENT-XLATE-RULE.
+           MOVE SPACES TO DELIMA DELIMB DELIMC.
+           MOVE "N" TO WS-XLATE-FOUND-SWITCH.
+           OPEN INPUT CLIENT-XLATE-FILE.
+           IF WS-XLATE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-XLATE-FILE-STATUS = "10"
+                       OR WS-XLATE-FOUND
+                   READ CLIENT-XLATE-FILE
+                       AT END
+                           MOVE "10" TO WS-XLATE-FILE-STATUS
+                       NOT AT END
+                           IF CX-CLIENT-ID = WS-CLIENT-ID
+                               MOVE CX-FROM-CHAR  TO DELIMB
+                               MOVE CX-TO-CHAR    TO DELIMA
+                               MOVE CX-AFTER-CHAR TO DELIMC
+                               MOVE "Y" TO WS-XLATE-FOUND-SWITCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CLIENT-XLATE-FILE.
\ No newline at end of file
