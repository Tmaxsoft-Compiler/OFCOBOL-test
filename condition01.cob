@@ -13,6 +13,9 @@
        01 RES-2 PIC X(3).
        01 RES-3 PIC X(3).
        01 RES-4 PIC X(3).
+       01 WS-TOL-EPSILON-VALUE          USAGE COMP-2 VALUE 0.0001.
+       COPY WSTOLCMP.
+       COPY WSCONDRS.
 
        PROCEDURE DIVISION.
        BEGIN.
@@ -21,34 +24,70 @@
        MOVE 2 TO ITEM-1.
        MOVE 3 TO ITEM-2.
        IF  ITEM-1 < ZERO THEN 
-          MOVE "NO1" TO RES-1
+          MOVE CR-FAIL-CODE TO RES-1
        ELSE
-          MOVE "OK1" TO RES-1
+          MOVE CR-PASS-CODE TO RES-1
        END-IF.
 
        MOVE 99 TO ITEM-3.
        MOVE 999 TO ITEM-4.
        IF  ITEM-3 > ITEM-4 THEN 
-          MOVE "NO2" TO RES-2
+          MOVE CR-FAIL-CODE TO RES-2
        ELSE
-          MOVE "OK2" TO RES-2
+          MOVE CR-PASS-CODE TO RES-2
        END-IF.
 
+      ***************************************************************
+      *  ITEM-5 (COMP-1) and ITEM-6 (COMP-2) are binary floating
+      *  fields, which drift with rounding.  TOLCMP01 compares them
+      *  to within WS-TOL-EPSILON-VALUE instead of with a raw
+      *  relational operator.
+      ***************************************************************
        MOVE 99.9 TO ITEM-5.
        MOVE 111.11 TO ITEM-6.
-       IF  ITEM-5 > ITEM-6 THEN 
-          MOVE "NO3" TO RES-3
+       MOVE ITEM-5 TO TOL-VALUE-1.
+       MOVE ITEM-6 TO TOL-VALUE-2.
+       MOVE WS-TOL-EPSILON-VALUE TO TOL-EPSILON.
+       CALL "TOLCMP01" USING WS-TOLERANCE-COMPARE.
+       IF  TOL-GREATER THEN
+          MOVE CR-FAIL-CODE TO RES-3
        ELSE
-          MOVE "OK3" TO RES-3
+          MOVE CR-PASS-CODE TO RES-3
        END-IF.
 
        MOVE 99.9 TO ITEM-5.
        MOVE 111.11 TO ITEM-6.
-       IF  NOT ITEM-5 > ITEM-6 THEN 
-          MOVE "OK4" TO RES-4
+       MOVE ITEM-5 TO TOL-VALUE-1.
+       MOVE ITEM-6 TO TOL-VALUE-2.
+       MOVE WS-TOL-EPSILON-VALUE TO TOL-EPSILON.
+       CALL "TOLCMP01" USING WS-TOLERANCE-COMPARE.
+       IF  NOT TOL-GREATER THEN
+          MOVE CR-PASS-CODE TO RES-4
        ELSE
-          MOVE "NO4" TO RES-4
+          MOVE CR-FAIL-CODE TO RES-4
        END-IF.
 
        DISPLAY "COND1:" RES-1 RES-2 RES-3 RES-4.
+
+       PERFORM LOG-SUITE-RESULTS.
        GOBACK.
+
+      ***************************************************************
+      *  Tallies this program's own PASS/FAIL codes and hands the
+      *  tally to CONDRS01, which rolls it into the validation
+      *  suite's daily regression count.
+      ***************************************************************
+       LOG-SUITE-RESULTS.
+           MOVE 0 TO CR-PASS-COUNT.
+           MOVE 0 TO CR-FAIL-COUNT.
+           IF RES-1 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-2 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-3 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-4 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           MOVE "COND_EXPR" TO CR-PROGRAM-ID.
+           SET CR-MODE-LOG TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
