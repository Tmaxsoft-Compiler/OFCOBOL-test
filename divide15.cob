@@ -1,12 +1,35 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVIDE01.
+       PROGRAM-ID. DIVIDE02.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 ITEM-01 PIC 999V9.
        01 ITEM-02 PIC 999V9.
+       01 WS-UNROUNDED-QUOTIENT      PIC 999V9.
+       01 WS-ROUNDING-ADJUSTMENT     PIC S9V9.
+       01 WS-ROUNDING-ACCUMULATOR    PIC S9(5)V9(2) VALUE ZERO.
        PROCEDURE DIVISION.
        MOVE 999.8 TO ITEM-01.
+       DIVIDE ITEM-01 BY 9 GIVING WS-UNROUNDED-QUOTIENT.
        DIVIDE ITEM-01 BY 9 GIVING ITEM-01 ROUNDED REMAINDER ITEM-02.
        DISPLAY ITEM-01.
        DISPLAY ITEM-02.
+
+      ***************************************************************
+      *  Tracks the penny-rounding drift ROUNDED introduces against
+      *  the unrounded quotient, accumulated here so a batch's total
+      *  rounding adjustment can be proven bounded at end of job
+      *  instead of only eyeballing individual DISPLAYs.
+      ***************************************************************
+       COMPUTE WS-ROUNDING-ADJUSTMENT =
+           ITEM-01 - WS-UNROUNDED-QUOTIENT.
+       ADD WS-ROUNDING-ADJUSTMENT TO WS-ROUNDING-ACCUMULATOR.
+
+       PERFORM END-OF-JOB-ROUNDING-REPORT.
+
+       GOBACK.
+
+       END-OF-JOB-ROUNDING-REPORT.
+           DISPLAY "ROUNDING RECONCILIATION REPORT".
+           DISPLAY "  TOTAL ROUNDING ADJUSTMENT="
+               WS-ROUNDING-ACCUMULATOR.
