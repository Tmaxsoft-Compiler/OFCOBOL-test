@@ -2,28 +2,53 @@
        PROGRAM-ID. cond_expr12_switch.
 
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
-       UPSI-1 IS U1 ON STATUS IS SWITCH-ON OFF STATUS IS SWITCH-OFF.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 RES-1 PIC X(3).
        01 RES-2 PIC X(3).
+       COPY WSRUNMODE.
+       COPY WSCONDRS.
 
        PROCEDURE DIVISION.
 
-       IF SWITCH-ON THEN 
-           MOVE "NO1" TO RES-1
+      ***************************************************************
+      *  Run mode now comes from RUNMODE01 (PARM string or the
+      *  run-control file) instead of the UPSI-1 JCL switch, and the
+      *  selection is logged instead of living only in whichever bit
+      *  the on-call person happened to flip.
+      ***************************************************************
+       CALL "RUNMODE01" USING WS-RUN-MODE-SELECTION.
+
+       IF RM-MODE-PROD THEN
+           MOVE CR-FAIL-CODE TO RES-1
        ELSE
-           MOVE "OK1" TO RES-1
+           MOVE CR-PASS-CODE TO RES-1
        END-IF.
 
-       IF SWITCH-OFF THEN 
-           MOVE "OK2" TO RES-2
+       IF RM-MODE-TEST THEN
+           MOVE CR-PASS-CODE TO RES-2
        ELSE
-           MOVE "NO2" TO RES-2
+           MOVE CR-FAIL-CODE TO RES-2
        END-IF.
-       
+
        DISPLAY "COND12:" RES-1 RES-2.
+
+       PERFORM LOG-SUITE-RESULTS.
        GOBACK.
+
+      ***************************************************************
+      *  Tallies this program's own PASS/FAIL codes and hands the
+      *  tally to CONDRS01, which rolls it into the validation
+      *  suite's daily regression count.
+      ***************************************************************
+       LOG-SUITE-RESULTS.
+           MOVE 0 TO CR-PASS-COUNT.
+           MOVE 0 TO CR-FAIL-COUNT.
+           IF RES-1 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-2 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           MOVE "COND_EXPR12" TO CR-PROGRAM-ID.
+           SET CR-MODE-LOG TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
