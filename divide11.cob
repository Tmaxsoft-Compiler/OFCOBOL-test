@@ -1,12 +1,88 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIVIDE01.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRORATION-EXCEPTION-FILE
+               ASSIGN TO "data/proration_exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRORATION-EXCEPTION-FILE.
+       01  PRORATION-EXCEPTION-REC       PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 ITEM-01 PIC 999V9.
        01 ITEM-02 PIC 999V9.
+       01 WS-EXCEPTION-FILE-STATUS       PIC XX.
+       01 WS-RECON-REBUILT-AMOUNT        PIC 9(5)V9(2).
+       COPY WSRUNCTL.
+       COPY WSPROREX.
+       COPY WSEXCLOG.
+       COPY WSAUDTRL.
+
        PROCEDURE DIVISION.
-       DIVIDE 5 INTO 555.9 GIVING ITEM-01 REMAINDER ITEM-02
-       ON SIZE ERROR DISPLAY "NO:" ITEM-01 "REMAIN" ITEM-02
-       NOT ON SIZE ERROR DISPLAY "OK:" ITEM-01 "REMAIN" ITEM-02.
+       DIVIDE01-MAIN.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+
+           MOVE "DIVIDE01" TO AT-JOB-NAME.
+           MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+           SET AT-MODE-HEADER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           DIVIDE 2 INTO 9999.9 GIVING ITEM-01 REMAINDER ITEM-02
+               ON SIZE ERROR
+                   DISPLAY "NO:" ITEM-01 "REMAIN" ITEM-02
+                   PERFORM LOG-PRORATION-EXCEPTION
+               NOT ON SIZE ERROR
+                   DISPLAY "OK:" ITEM-01 "REMAIN" ITEM-02
+                   PERFORM RECONCILE-PRORATION
+           END-DIVIDE.
+
+           MOVE 1 TO AT-RECORD-COUNT.
+           SET AT-MODE-TRAILER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           GOBACK.
+
+      ***************************************************************
+      *  A SIZE ERROR here means a customer's allocation didn't
+      *  compute, so the divide's inputs and job step are captured
+      *  to a dated exception file instead of only a DISPLAY line.
+      ***************************************************************
+       LOG-PRORATION-EXCEPTION.
+           MOVE WS-RUN-CCYYDDD  TO PX-RUN-DATE.
+           MOVE "DIVIDE01"      TO PX-JOB-STEP.
+           MOVE 9999.9          TO PX-DIVIDEND.
+           MOVE 2               TO PX-DIVISOR.
+           MOVE ITEM-01         TO PX-QUOTIENT.
+           MOVE ITEM-02         TO PX-REMAINDER.
+
+           MOVE WS-RUN-CCYYDDD  TO ER-RUN-DATE.
+           MOVE "DIVIDE01"      TO ER-JOB-STEP.
+           MOVE "E012"          TO ER-ERROR-CODE.
+           MOVE "SIZE ERROR PRORATING DIVIDEND" TO ER-ERROR-TEXT.
+           CALL "EXCPLOG01" USING WS-ERROR-RECORD.
+
+           OPEN EXTEND PRORATION-EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               OPEN OUTPUT PRORATION-EXCEPTION-FILE
+           END-IF.
+           MOVE SPACES TO PRORATION-EXCEPTION-REC.
+           STRING PX-RUN-DATE " " PX-JOB-STEP " DIVIDEND="
+                   PX-DIVIDEND " DIVISOR=" PX-DIVISOR
+               DELIMITED BY SIZE INTO PRORATION-EXCEPTION-REC.
+           WRITE PRORATION-EXCEPTION-REC.
+           CLOSE PRORATION-EXCEPTION-FILE.
 
+      ***************************************************************
+      *  Proves the prorated quotient/remainder add back up to the
+      *  original amount that was divided, instead of trusting the
+      *  divide result on faith.
+      ***************************************************************
+       RECONCILE-PRORATION.
+           COMPUTE WS-RECON-REBUILT-AMOUNT =
+               (ITEM-01 * 2) + ITEM-02.
+           DISPLAY "RECONCILIATION TOTAL=" WS-RECON-REBUILT-AMOUNT.
