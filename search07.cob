@@ -1,33 +1,148 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. searchall.
+      ***************************************************************
+      *  searchall - ARRAY_VAL is now rebuilt by a SORT step ahead of
+      *  the SEARCH ALL binary search instead of assuming the table
+      *  is pre-sorted.  The day's transaction file is sorted into
+      *  VAL_K order; duplicate keys encountered while loading the
+      *  table are written to a duplicate-key report, since a binary
+      *  search over duplicate-keyed data would otherwise silently
+      *  return whichever occurrence it happens to land on.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "data/searchall_txns.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-FILE
+               ASSIGN TO "data/searchall_sorted.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-FILE-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "data/searchall_sortwk.dat".
+           SELECT DUP-KEY-REPORT-FILE
+               ASSIGN TO "data/searchall_dupkeys.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOOKUP-RESULT-FILE
+               ASSIGN TO "data/searchall_lookup_results.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC                 PIC X(14).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05 SW-VAL-K                     PIC 9(4).
+           05 SW-VAL-D                     PIC 9(10).
+       FD  SORTED-FILE.
+       01  SORTED-FILE-REC                 PIC X(14).
+       FD  DUP-KEY-REPORT-FILE.
+       01  DUP-KEY-REPORT-REC               PIC X(40).
+       FD  LOOKUP-RESULT-FILE.
+       01  LOOKUP-RESULT-REC                PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01 GD.
-         02 ARRAY_VAL OCCURS 10 TIMES
-                    ASCENDING VAL_K
-                    INDEXED BY IDX-1.
-           03 VAL_K PIC 9(4) USAGE COMP-5.
-           03 VAL_D PIC 9(10).
+       COPY WSLKUPTB.
        01 IND-VAR PIC 99 USAGE COMP-5.
        01 VAL_S PIC 9(4).
+       01 WS-SORTED-FILE-STATUS             PIC XX.
+       01 WS-LOOKUP-FILE-STATUS             PIC XX.
+       01 WS-PREV-KEY                       PIC 9(4) VALUE 0.
+       01 WS-DUP-COUNT                      PIC 99 VALUE 0.
+       01 WS-SORT-VAL-K                     PIC 9(4).
+       01 WS-SORT-VAL-D                     PIC 9(10).
+       01 WS-DISPLAY-VAL-K                  PIC 9(4).
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
+
        PROCEDURE DIVISION.
-       MOVE 1 TO VAL_K(1).
-       MOVE 2 TO VAL_K(2).
-       MOVE 3 TO VAL_K(3).
-       MOVE 4 TO VAL_K(4).
-       MOVE 5 TO VAL_K(5).
-       MOVE 6 TO VAL_K(6).
-       MOVE 7 TO VAL_K(7).
-       MOVE 8 TO VAL_K(8).
-       MOVE 9 TO VAL_K(9).
-       MOVE 7 TO VAL_S.
+       SEARCHALL-MAIN.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+           MOVE "SEARCHALL" TO AT-JOB-NAME.
+           MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+           SET AT-MODE-HEADER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           SORT SORT-WORK-FILE ON ASCENDING KEY SW-VAL-K
+               USING TRANSACTION-FILE
+               GIVING SORTED-FILE.
+
+           PERFORM LOAD-SORTED-TABLE.
+
+           MOVE 7 TO VAL_S.
+
+           OPEN OUTPUT LOOKUP-RESULT-FILE.
+           SEARCH ALL ARRAY_VAL
+             AT END DISPLAY "NOT FOUND"
+           WHEN VAL_S = VAL_K(IDX-1)
+             DISPLAY "FOUND" VAL_K(IDX-1) " AMOUNT=" VAL_D(IDX-1)
+             PERFORM WRITE-LOOKUP-RESULT
+           END-SEARCH.
+           CLOSE LOOKUP-RESULT-FILE.
+
+           DISPLAY "SEARCHALL: DUPLICATE KEYS=" WS-DUP-COUNT.
+
+           MOVE LT-ENTRY-COUNT TO AT-RECORD-COUNT.
+           SET AT-MODE-TRAILER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           GOBACK.
+
+      ***************************************************************
+      *  Reads the freshly-sorted transaction file in VAL_K order and
+      *  loads ARRAY_VAL one unique key at a time; a key equal to the
+      *  previous one read is a duplicate and goes to the report
+      *  instead of overwriting or silently skewing the table.
+      ***************************************************************
+       LOAD-SORTED-TABLE.
+           OPEN INPUT SORTED-FILE.
+           OPEN OUTPUT DUP-KEY-REPORT-FILE.
+           IF WS-SORTED-FILE-STATUS = "00"
+               PERFORM UNTIL WS-SORTED-FILE-STATUS = "10"
+                   READ SORTED-FILE
+                       AT END
+                           MOVE "10" TO WS-SORTED-FILE-STATUS
+                       NOT AT END
+                           PERFORM LOAD-ONE-SORTED-ENTRY
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE SORTED-FILE.
+           CLOSE DUP-KEY-REPORT-FILE.
 
+       LOAD-ONE-SORTED-ENTRY.
+           MOVE SORTED-FILE-REC (1:4)  TO WS-SORT-VAL-K.
+           MOVE SORTED-FILE-REC (5:10) TO WS-SORT-VAL-D.
 
-       SEARCH ALL ARRAY_VAL
-         AT END DISPLAY "NOT FOUND"
-       WHEN VAL_S = VAL_K(IDX-1) 
-         DISPLAY "FOUND" VAL_K(IDX-1)
-       END-SEARCH.
+           IF LT-ENTRY-COUNT > 0 AND WS-SORT-VAL-K = WS-PREV-KEY
+               PERFORM LOG-DUPLICATE-KEY
+           ELSE
+               ADD 1 TO LT-ENTRY-COUNT
+               MOVE WS-SORT-VAL-K TO VAL_K (LT-ENTRY-COUNT)
+               MOVE WS-SORT-VAL-D TO VAL_D (LT-ENTRY-COUNT)
+           END-IF.
+           MOVE WS-SORT-VAL-K TO WS-PREV-KEY.
 
+       LOG-DUPLICATE-KEY.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE SPACES TO DUP-KEY-REPORT-REC.
+           STRING "DUPLICATE KEY=" WS-SORT-VAL-K
+                   " VALUE=" WS-SORT-VAL-D
+               DELIMITED BY SIZE INTO DUP-KEY-REPORT-REC.
+           WRITE DUP-KEY-REPORT-REC.
 
+      ***************************************************************
+      *  A successful lookup returns the matched key and its VAL_D
+      *  amount payload, not just proof the key exists, so downstream
+      *  processing has both pieces without searching the table
+      *  again.
+      ***************************************************************
+       WRITE-LOOKUP-RESULT.
+           MOVE VAL_K(IDX-1) TO WS-DISPLAY-VAL-K.
+           MOVE SPACES TO LOOKUP-RESULT-REC.
+           STRING "KEY=" WS-DISPLAY-VAL-K " AMOUNT=" VAL_D(IDX-1)
+               DELIMITED BY SIZE INTO LOOKUP-RESULT-REC.
+           WRITE LOOKUP-RESULT-REC.
