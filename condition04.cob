@@ -11,46 +11,148 @@
        01 RES-3 PIC X(3).
        01 RES-4 PIC X(3).
        01 RES-5 PIC X(3).
+       01 WS-DISPLAY-VALUE PIC -(15)9.
+       COPY WSSIGNED.
+       COPY WSCONDRS.
 
        PROCEDURE DIVISION.
        BEGIN.
 
        MOVE 0 TO ITEM-1.
-       IF ITEM-1 IS NOT ZERO THEN 
-          MOVE "NO1" TO RES-1
+       IF ITEM-1 IS NOT ZERO THEN
+          MOVE CR-FAIL-CODE TO RES-1
        ELSE
-          MOVE "OK1" TO RES-1
+          MOVE CR-PASS-CODE TO RES-1
        END-IF.
+       PERFORM LOG-SIGN-VIOLATION-1.
 
        MOVE 777 TO ITEM-1.
-       IF ITEM-1 IS NOT POSITIVE THEN 
-          MOVE "NO2" TO RES-2
+       IF ITEM-1 IS NOT POSITIVE THEN
+          MOVE CR-FAIL-CODE TO RES-2
        ELSE
-          MOVE "OK2" TO RES-2
+          MOVE CR-PASS-CODE TO RES-2
        END-IF.
+       PERFORM LOG-SIGN-VIOLATION-2.
 
        MOVE -777 TO ITEM-1.
-       IF ITEM-1 IS NOT NEGATIVE THEN 
-          MOVE "NO3" TO RES-3
+       IF ITEM-1 IS NOT NEGATIVE THEN
+          MOVE CR-FAIL-CODE TO RES-3
        ELSE
-          MOVE "OK3" TO RES-3
+          MOVE CR-PASS-CODE TO RES-3
        END-IF.
+       PERFORM LOG-SIGN-VIOLATION-3.
 
        MOVE 777 TO ITEM-2.
-       IF ITEM-2 IS NOT POSITIVE THEN 
-          MOVE "NO4" TO RES-4
+       IF ITEM-2 IS NOT POSITIVE THEN
+          MOVE CR-FAIL-CODE TO RES-4
        ELSE
-          MOVE "OK4" TO RES-4
+          MOVE CR-PASS-CODE TO RES-4
        END-IF.
+       PERFORM LOG-SIGN-VIOLATION-4.
 
        MOVE 0.0 TO ITEM-3.
-       IF ITEM-3 IS NOT ZERO THEN 
-          MOVE "NO5" TO RES-5
+       IF ITEM-3 IS NOT ZERO THEN
+          MOVE CR-FAIL-CODE TO RES-5
        ELSE
-          MOVE "OK5" TO RES-5
+          MOVE CR-PASS-CODE TO RES-5
        END-IF.
+       PERFORM LOG-SIGN-VIOLATION-5.
 
        DISPLAY "CONDITION04:" RES-1 RES-2 RES-3 RES-4 RES-5.
 
+       PERFORM LOG-SUITE-RESULTS.
        GOBACK.
 
+      ***************************************************************
+      *  Tallies this program's own PASS/FAIL codes and hands the
+      *  tally to CONDRS01, which rolls it into the validation
+      *  suite's daily regression count.
+      ***************************************************************
+       LOG-SUITE-RESULTS.
+           MOVE 0 TO CR-PASS-COUNT.
+           MOVE 0 TO CR-FAIL-COUNT.
+           IF RES-1 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-2 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-3 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-4 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           IF RES-5 = CR-PASS-CODE ADD 1 TO CR-PASS-COUNT
+               ELSE ADD 1 TO CR-FAIL-COUNT END-IF.
+           MOVE "CONDITION04" TO CR-PROGRAM-ID.
+           SET CR-MODE-LOG TO TRUE.
+           CALL "CONDRS01" USING WS-COND-RESULT-REQUEST.
+
+      ***************************************************************
+      *  Centralized sign-validation exception log - each check
+      *  above feeds its field name, expected sign and actual sign
+      *  to SIGNEDT01, which writes a reject record whenever the two
+      *  disagree instead of leaving the violation as a DISPLAY flag
+      *  only operations happens to be watching.
+      ***************************************************************
+       LOG-SIGN-VIOLATION-1.
+           MOVE "ITEM-1" TO SD-FIELD-NAME.
+           MOVE ITEM-1 TO WS-DISPLAY-VALUE.
+           MOVE WS-DISPLAY-VALUE TO SD-FIELD-VALUE-DISPLAY.
+           MOVE "ZERO" TO SD-EXPECTED-SIGN.
+           EVALUATE TRUE
+               WHEN ITEM-1 IS ZERO     MOVE "ZERO"     TO SD-ACTUAL-SIGN
+               WHEN ITEM-1 IS POSITIVE MOVE "POSITIVE" TO SD-ACTUAL-SIGN
+               WHEN OTHER              MOVE "NEGATIVE" TO SD-ACTUAL-SIGN
+           END-EVALUATE.
+           MOVE "COND04" TO SD-SOURCE-PROGRAM.
+           CALL "SIGNEDT01" USING WS-SIGN-EDIT-REQUEST.
+
+       LOG-SIGN-VIOLATION-2.
+           MOVE "ITEM-1" TO SD-FIELD-NAME.
+           MOVE ITEM-1 TO WS-DISPLAY-VALUE.
+           MOVE WS-DISPLAY-VALUE TO SD-FIELD-VALUE-DISPLAY.
+           MOVE "POSITIVE" TO SD-EXPECTED-SIGN.
+           EVALUATE TRUE
+               WHEN ITEM-1 IS ZERO     MOVE "ZERO"     TO SD-ACTUAL-SIGN
+               WHEN ITEM-1 IS POSITIVE MOVE "POSITIVE" TO SD-ACTUAL-SIGN
+               WHEN OTHER              MOVE "NEGATIVE" TO SD-ACTUAL-SIGN
+           END-EVALUATE.
+           MOVE "COND04" TO SD-SOURCE-PROGRAM.
+           CALL "SIGNEDT01" USING WS-SIGN-EDIT-REQUEST.
+
+       LOG-SIGN-VIOLATION-3.
+           MOVE "ITEM-1" TO SD-FIELD-NAME.
+           MOVE ITEM-1 TO WS-DISPLAY-VALUE.
+           MOVE WS-DISPLAY-VALUE TO SD-FIELD-VALUE-DISPLAY.
+           MOVE "NEGATIVE" TO SD-EXPECTED-SIGN.
+           EVALUATE TRUE
+               WHEN ITEM-1 IS ZERO     MOVE "ZERO"     TO SD-ACTUAL-SIGN
+               WHEN ITEM-1 IS POSITIVE MOVE "POSITIVE" TO SD-ACTUAL-SIGN
+               WHEN OTHER              MOVE "NEGATIVE" TO SD-ACTUAL-SIGN
+           END-EVALUATE.
+           MOVE "COND04" TO SD-SOURCE-PROGRAM.
+           CALL "SIGNEDT01" USING WS-SIGN-EDIT-REQUEST.
+
+       LOG-SIGN-VIOLATION-4.
+           MOVE "ITEM-2" TO SD-FIELD-NAME.
+           MOVE ITEM-2 TO WS-DISPLAY-VALUE.
+           MOVE WS-DISPLAY-VALUE TO SD-FIELD-VALUE-DISPLAY.
+           MOVE "POSITIVE" TO SD-EXPECTED-SIGN.
+           EVALUATE TRUE
+               WHEN ITEM-2 IS ZERO     MOVE "ZERO"     TO SD-ACTUAL-SIGN
+               WHEN OTHER              MOVE "POSITIVE" TO SD-ACTUAL-SIGN
+           END-EVALUATE.
+           MOVE "COND04" TO SD-SOURCE-PROGRAM.
+           CALL "SIGNEDT01" USING WS-SIGN-EDIT-REQUEST.
+
+       LOG-SIGN-VIOLATION-5.
+           MOVE "ITEM-3" TO SD-FIELD-NAME.
+           MOVE ITEM-3 TO WS-DISPLAY-VALUE.
+           MOVE WS-DISPLAY-VALUE TO SD-FIELD-VALUE-DISPLAY.
+           MOVE "ZERO" TO SD-EXPECTED-SIGN.
+           EVALUATE TRUE
+               WHEN ITEM-3 IS ZERO     MOVE "ZERO"     TO SD-ACTUAL-SIGN
+               WHEN ITEM-3 IS POSITIVE MOVE "POSITIVE" TO SD-ACTUAL-SIGN
+               WHEN OTHER              MOVE "NEGATIVE" TO SD-ACTUAL-SIGN
+           END-EVALUATE.
+           MOVE "COND04" TO SD-SOURCE-PROGRAM.
+           CALL "SIGNEDT01" USING WS-SIGN-EDIT-REQUEST.
+
