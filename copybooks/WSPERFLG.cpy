@@ -0,0 +1,12 @@
+      ***************************************************************
+      *  WSPERFLG - request record for the shared job-performance-
+      *  metrics logging service PERFLOG01.  COPY into WORKING-
+      *  STORAGE, fill in the job name, run date, and elapsed
+      *  runtime once computed, then CALL PERFLOG01 so batch-window
+      *  creep shows up in one metrics file instead of only in a
+      *  console DISPLAY nobody is watching.
+      ***************************************************************
+       01 WS-PERF-LOG-REQUEST.
+           05 PL-JOB-NAME                 PIC X(8).
+           05 PL-RUN-DATE                 PIC 9(7).
+           05 PL-ELAPSED-SECONDS          PIC 9(5)V99.
