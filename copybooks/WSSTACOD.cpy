@@ -0,0 +1,14 @@
+      ***************************************************************
+      *  WSSTACOD - status-code table, loaded from the external
+      *  status-code file (data/status_codes.dat) so operations can
+      *  add or adjust a valid status code without a program change
+      *  and recompile, instead of the codes living as hardcoded
+      *  88-level VALUE clauses.
+      ***************************************************************
+       01 WS-STATUS-CODE-TABLE.
+           05 SC-ENTRY-COUNT               PIC 99.
+           05 SC-ENTRY OCCURS 10 TIMES INDEXED BY SC-IDX.
+               10 SC-STATUS-NAME           PIC X(10).
+               10 SC-SET-VALUE             PIC 9(4).
+               10 SC-VALID-LOW             PIC 9(4).
+               10 SC-VALID-HIGH            PIC 9(4).
