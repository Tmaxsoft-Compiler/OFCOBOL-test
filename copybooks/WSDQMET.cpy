@@ -0,0 +1,14 @@
+      ***************************************************************
+      *  WSDQMET - request record for the shared daily data-quality
+      *  metrics service DQMET01.  COPY into WORKING-STORAGE, fill in
+      *  the job name, run date, the name of the thing being counted,
+      *  and the count itself, then CALL "DQMET01" so a day with an
+      *  unusual number of conversions/scrubs/rejects shows up as a
+      *  trend in one metrics file instead of only in a console
+      *  DISPLAY nobody is watching.
+      ***************************************************************
+       01 WS-DQ-METRIC-REQUEST.
+           05 DQ-JOB-NAME                 PIC X(8).
+           05 DQ-RUN-DATE                 PIC 9(7).
+           05 DQ-METRIC-NAME              PIC X(12).
+           05 DQ-METRIC-COUNT             PIC 9(5).
