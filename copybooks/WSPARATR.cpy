@@ -0,0 +1,12 @@
+      ***************************************************************
+      *  WSPARATR - request record for the shared paragraph-execution
+      *  trace service PARATRC01.  COPY into WORKING-STORAGE, fill in
+      *  the job name and the paragraph being entered, then CALL
+      *  "PARATRC01" USING WS-PARAGRAPH-TRACE-REQUEST at the top of
+      *  any paragraph whose execution needs to be provable after the
+      *  fact instead of inferred from which files it left behind.
+      ***************************************************************
+       01 WS-PARAGRAPH-TRACE-REQUEST.
+           05 PT-JOB-NAME                 PIC X(8).
+           05 PT-PARAGRAPH-NAME           PIC X(12).
+           05 PT-ENTRY-TIME               PIC 9(8).
