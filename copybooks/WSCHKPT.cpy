@@ -0,0 +1,11 @@
+      ***************************************************************
+      *  WSCHKPT - generic section-boundary checkpoint record.
+      *  Written after each major section of a multi-section batch
+      *  job completes, so an abend partway through a long run can
+      *  resume from the last completed section instead of
+      *  reprocessing the whole job from the top.
+      ***************************************************************
+       01 WS-CHECKPOINT-RECORD.
+           05 CK-JOB-NAME                 PIC X(8).
+           05 CK-LAST-SECTION             PIC X(12).
+           05 CK-LAST-KEY                 PIC 9(4).
