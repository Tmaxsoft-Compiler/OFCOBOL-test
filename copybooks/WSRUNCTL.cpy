@@ -0,0 +1,18 @@
+      ***************************************************************
+      *  WSRUNCTL - shared run-control record.
+      *  Resolved "today" for the batch day, built by RUNDATE01 from
+      *  ACCEPT ... FROM DAY (two-digit Julian year + day-of-year).
+      *  COPY this into WORKING-STORAGE of any caller, or into
+      *  LINKAGE SECTION of RUNDATE01 and its callers.
+      ***************************************************************
+       01 WS-RUN-CONTROL.
+           05 WS-RUN-RAW-DAY.
+               10 WS-RUN-RAW-YY         PIC 9(2).
+               10 WS-RUN-RAW-DDD        PIC 9(3).
+           05 WS-RUN-CENTURY            PIC 9(2).
+           05 WS-RUN-CCYY               PIC 9(4).
+           05 WS-RUN-CCYYDDD            PIC 9(7).
+           05 WS-RUN-DAY-OF-WEEK        PIC 9(1).
+           05 WS-RUN-STATUS             PIC X(1).
+               88 WS-RUN-STATUS-OK      VALUE 'O'.
+               88 WS-RUN-STATUS-ERROR   VALUE 'E'.
