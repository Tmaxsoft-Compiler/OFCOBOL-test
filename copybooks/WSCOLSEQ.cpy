@@ -0,0 +1,16 @@
+      ***************************************************************
+      *  WSCOLSEQ - collating-sequence compare request/result,
+      *  shared by COLLATE01 (dispatcher), COLASC01 (ASCII) and
+      *  COLEBC01 (EBCDIC).  COL-MODE is the run parameter that picks
+      *  which collating sequence the comparison uses.
+      ***************************************************************
+       01 WS-COLLATE-SEQUENCE.
+           05 COL-MODE                  PIC X(6).
+               88 COL-MODE-ASCII        VALUE 'ASCII'.
+               88 COL-MODE-EBCDIC       VALUE 'EBCDIC'.
+           05 COL-STRING-1              PIC X(10).
+           05 COL-STRING-2              PIC X(10).
+           05 COL-RESULT                PIC X(1).
+               88 COL-GREATER           VALUE 'G'.
+               88 COL-LESS              VALUE 'L'.
+               88 COL-EQUAL             VALUE 'E'.
