@@ -0,0 +1,14 @@
+      ***************************************************************
+      *  WSAUDCMP - request/reply record for the general audit-
+      *  compare utility AUDCMP01.  Caller supplies two same-length
+      *  record buffers and a field map; AUDCMP01 reports which named
+      *  subfields differ instead of only a whole-group mismatch.
+      ***************************************************************
+       01 WS-AUDIT-COMPARE-REQUEST.
+           05 AC-RECORD-1                PIC X(256).
+           05 AC-RECORD-2                PIC X(256).
+           05 AC-RECORD-LENGTH           PIC 9(4).
+           05 AC-MISMATCH-COUNT          PIC 9(4).
+               88 AC-RECORDS-MATCH       VALUE 0.
+           05 AC-MISMATCH-LIST OCCURS 20 TIMES INDEXED BY AC-IDX.
+               10 AC-MISMATCH-FIELD-NAME PIC X(15).
