@@ -0,0 +1,16 @@
+      ***************************************************************
+      *  WSAGEBND - shared age-band classification, used by every
+      *  policy-rating program that needs to bucket an applicant age.
+      *  Boundaries live here so business can move a band edge by
+      *  editing one copybook instead of hunting down 88-levels
+      *  scattered across the rating programs.  CHILD/TEENAGER no
+      *  longer overlap at 12 - TEENAGER now starts where CHILD ends.
+      ***************************************************************
+       01 WS-AGE-BAND.
+           05 ITEM-AGE                   PIC 9(4).
+               88 INFANT                 VALUE 0.
+               88 BABY                   VALUE 1 THRU 2.
+               88 CHILD                  VALUE 3 THRU 11.
+               88 TEENAGER               VALUE 12 THRU 19.
+               88 ADULT                  VALUE 20 THRU 64.
+               88 SENIOR                 VALUE 65 THRU 999.
