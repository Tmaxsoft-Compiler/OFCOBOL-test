@@ -0,0 +1,14 @@
+      ***************************************************************
+      *  WSSCRUB - request/reply record for the SCRUB01 name/address
+      *  standardization subroutine.  Caller supplies the raw value;
+      *  SCRUB01 returns the cleaned value and flags whether it
+      *  actually changed anything, so the customer master update job
+      *  can write a before/after audit record only when it matters.
+      ***************************************************************
+       01 WS-SCRUB-REQUEST.
+           05 SCR-FIELD-NAME              PIC X(15).
+           05 SCR-BEFORE-VALUE            PIC X(40).
+           05 SCR-AFTER-VALUE             PIC X(40).
+           05 SCR-CHANGED-FLAG            PIC X.
+               88 SCR-WAS-CHANGED         VALUE 'Y'.
+               88 SCR-NOT-CHANGED         VALUE 'N'.
