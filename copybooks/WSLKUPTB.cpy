@@ -0,0 +1,24 @@
+      ***************************************************************
+      *  WSLKUPTB - shared in-memory lookup-table layout for search1
+      *  and searchall.  Both built their own copy of the same
+      *  ARRAY_VAL/VAL_K/VAL_D shape separately; one copybook now
+      *  means a table-width or key-size change is made once instead
+      *  of twice and kept in sync by hand.  ASCENDING KEY VAL_K only
+      *  matters to searchall's SEARCH ALL binary search - search1's
+      *  plain SEARCH ignores it and works the same as always.
+      *
+      *  ARRAY_VAL is OCCURS ... DEPENDING ON LT-ENTRY-COUNT, not a
+      *  fixed 10, so a loader that fills fewer than 10 slots (e.g.
+      *  searchall's duplicate-key filtering) never leaves zero-filled
+      *  trailing slots for SEARCH ALL to binary-search over - every
+      *  loader must set LT-ENTRY-COUNT to the number of slots it
+      *  actually filled.
+      ***************************************************************
+       01 LT-ENTRY-COUNT PIC 99 VALUE 0.
+       01 GR-LOOKUP-TABLE.
+           02 ARRAY_VAL OCCURS 1 TO 10 TIMES
+                      DEPENDING ON LT-ENTRY-COUNT
+                      ASCENDING KEY VAL_K
+                      INDEXED BY IDX-1.
+               03 VAL_K PIC 9(4) USAGE COMP-5.
+               03 VAL_D PIC 9(10).
