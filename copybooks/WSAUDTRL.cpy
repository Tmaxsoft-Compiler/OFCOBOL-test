@@ -0,0 +1,15 @@
+      ***************************************************************
+      *  WSAUDTRL - request record for the shared run-header/trailer
+      *  audit-trail service AUDTRL01.  COPY into WORKING-STORAGE,
+      *  fill in the job name and run date once, then CALL AUDTRL01
+      *  in HEADER mode at job start and TRAILER mode at job end so
+      *  every utility program logs to the same audit trail instead
+      *  of only DISPLAYing its results to the console.
+      ***************************************************************
+       01 WS-AUDIT-TRAIL-REQUEST.
+           05 AT-JOB-NAME                 PIC X(8).
+           05 AT-RUN-DATE                 PIC 9(7).
+           05 AT-RECORD-COUNT             PIC 9(7).
+           05 AT-TRAIL-MODE               PIC X(1).
+               88 AT-MODE-HEADER          VALUE "H".
+               88 AT-MODE-TRAILER         VALUE "T".
