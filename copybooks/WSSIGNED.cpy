@@ -0,0 +1,16 @@
+      ***************************************************************
+      *  WSSIGNED - request/result record passed to SIGNEDT01, the
+      *  shared sign-edit paragraph.  The caller evaluates its own
+      *  field's sign into SD-ACTUAL-SIGN (the field's native
+      *  USAGE/PICTURE varies by caller, so the sign test itself
+      *  stays in the caller, only the edit/logging is shared).
+      ***************************************************************
+       01 WS-SIGN-EDIT-REQUEST.
+           05 SD-FIELD-NAME               PIC X(30).
+           05 SD-FIELD-VALUE-DISPLAY      PIC X(20).
+           05 SD-EXPECTED-SIGN            PIC X(10).
+           05 SD-ACTUAL-SIGN              PIC X(10).
+           05 SD-SOURCE-PROGRAM           PIC X(8).
+           05 SD-VIOLATION                PIC X(1).
+               88 SD-VIOLATION-YES        VALUE 'Y'.
+               88 SD-VIOLATION-NO         VALUE 'N'.
