@@ -0,0 +1,10 @@
+      ***************************************************************
+      *  WSFINNEW - financial record layout using COMP-3 packed-
+      *  decimal fields for balance/rate, replacing the COMP-1/COMP-2
+      *  binary floats in WSFINOLD that kept causing audit findings
+      *  on rounding drift.
+      ***************************************************************
+       01 WS-FIN-RECORD-NEW.
+           05 FR-ACCOUNT-NO              PIC 9(7).
+           05 FR-BALANCE-NEW             PIC S9(9)V99 COMP-3.
+           05 FR-RATE-NEW                PIC S9(3)V9(4) COMP-3.
