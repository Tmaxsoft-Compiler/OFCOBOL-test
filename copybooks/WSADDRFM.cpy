@@ -0,0 +1,18 @@
+      ***************************************************************
+      *  WSADDRFM - request/reply record for the reusable address/
+      *  label-formatting subroutine ADDRFMT01.  Caller supplies up
+      *  to three address-line substrings and a delimiter; ADDRFMT01
+      *  concatenates them into the formatted output line and reports
+      *  whether the combined input overflowed the output area
+      *  instead of letting the STRING run off the end silently.
+      ***************************************************************
+       01 WS-ADDR-FORMAT-REQUEST.
+           05 AF-LINE-1                  PIC X(30).
+           05 AF-LINE-2                  PIC X(30).
+           05 AF-LINE-3                  PIC X(30).
+           05 AF-DELIMITER               PIC X(1).
+           05 AF-FORMATTED-LINE          PIC X(78).
+           05 AF-FORMATTED-LENGTH        PIC 9(4) COMP.
+           05 AF-RESULT-STATUS           PIC X(1).
+               88 AF-RESULT-OK           VALUE "O".
+               88 AF-RESULT-OVERFLOW     VALUE "V".
