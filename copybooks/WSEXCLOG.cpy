@@ -0,0 +1,13 @@
+      ***************************************************************
+      *  WSEXCLOG - shared arithmetic exception-log record.  COPY
+      *  this into WORKING-STORAGE of any arithmetic utility, fill
+      *  in the four fields, and CALL "EXCPLOG01" USING WS-ERROR-
+      *  RECORD so overnight support has one exception file to check
+      *  instead of grepping job logs for each program's own ad hoc
+      *  DISPLAY line.
+      ***************************************************************
+       01 WS-ERROR-RECORD.
+           05 ER-RUN-DATE                 PIC 9(7).
+           05 ER-JOB-STEP                 PIC X(8).
+           05 ER-ERROR-CODE               PIC X(4).
+           05 ER-ERROR-TEXT               PIC X(40).
