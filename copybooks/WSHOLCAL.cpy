@@ -0,0 +1,16 @@
+      ***************************************************************
+      *  WSHOLCAL - shop holiday file record and business-calendar
+      *  check result, shared by CALBIZ01 and its callers.
+      ***************************************************************
+       01 WS-HOLIDAY-RECORD.
+           05 WS-HOLIDAY-CCYYDDD        PIC 9(7).
+           05 WS-HOLIDAY-DESC           PIC X(30).
+
+       01 WS-CALENDAR-CHECK.
+           05 WS-CAL-SHOULD-RUN         PIC X(1).
+               88 WS-CAL-RUN-YES        VALUE 'Y'.
+               88 WS-CAL-RUN-NO         VALUE 'N'.
+           05 WS-CAL-SKIP-REASON        PIC X(10).
+               88 WS-CAL-REASON-NONE    VALUE SPACES.
+               88 WS-CAL-REASON-WEEKEND VALUE 'WEEKEND'.
+               88 WS-CAL-REASON-HOLIDAY VALUE 'HOLIDAY'.
