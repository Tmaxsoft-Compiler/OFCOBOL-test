@@ -0,0 +1,13 @@
+      ***************************************************************
+      *  WSPROREX - proration exception record, written whenever a
+      *  proration DIVIDE takes a SIZE ERROR, so a blown allocation
+      *  is captured with its inputs and job step instead of only
+      *  living in a DISPLAY line operations may never see.
+      ***************************************************************
+       01 WS-PRORATION-EXCEPTION.
+           05 PX-RUN-DATE                PIC 9(7).
+           05 PX-JOB-STEP                PIC X(8).
+           05 PX-DIVIDEND                PIC 9(5)V9(2).
+           05 PX-DIVISOR                 PIC 9(5).
+           05 PX-QUOTIENT                PIC 999V9.
+           05 PX-REMAINDER               PIC 999V9.
