@@ -0,0 +1,12 @@
+      ***************************************************************
+      *  WSFLDMAP - field map describing a group record's named
+      *  subfields as offset/length pairs, shared by AUDCMP01 and its
+      *  callers so a layout can be audit-compared field by field
+      *  instead of only as one all-or-nothing group comparison.
+      ***************************************************************
+       01 WS-FIELD-MAP-TABLE.
+           05 FM-FIELD-COUNT             PIC 9(4).
+           05 WS-FIELD-MAP OCCURS 20 TIMES INDEXED BY FM-IDX.
+               10 FM-FIELD-NAME          PIC X(15).
+               10 FM-OFFSET              PIC 9(4).
+               10 FM-LENGTH              PIC 9(4).
