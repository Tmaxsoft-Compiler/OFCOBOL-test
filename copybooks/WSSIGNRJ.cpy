@@ -0,0 +1,13 @@
+      ***************************************************************
+      *  WSSIGNRJ - sign-validation reject record, written by
+      *  SIGNEDT01 to the common sign-violation reject file so
+      *  operations can review violations across every edit program
+      *  from one place each morning.
+      ***************************************************************
+       01 WS-SIGN-REJECT-RECORD.
+           05 SR-FIELD-NAME              PIC X(30).
+           05 SR-FIELD-VALUE             PIC X(20).
+           05 SR-EXPECTED-SIGN           PIC X(10).
+           05 SR-ACTUAL-SIGN             PIC X(10).
+           05 SR-SOURCE-PROGRAM          PIC X(8).
+           05 SR-REASON-CODE             PIC X(4).
