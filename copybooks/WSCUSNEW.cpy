@@ -0,0 +1,12 @@
+      ***************************************************************
+      *  WSCUSNEW - new flat customer master record layout.  Most
+      *  fields widen over WSCUSOLD; CN-CUST-NAME was shortened by
+      *  the business to a 20-character display name, so CVTCUS01
+      *  has to watch that one field for truncation on conversion.
+      ***************************************************************
+       01 WS-CUSTOMER-RECORD-NEW.
+           05 CN-CUST-NO                  PIC 9(9).
+           05 CN-CUST-NAME                PIC X(20).
+           05 CN-ADDRESS                  PIC X(40).
+           05 CN-ZIP                      PIC 9(9).
+           05 CN-BALANCE                  PIC S9(9)V99 COMP-3.
