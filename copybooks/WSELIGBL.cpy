@@ -0,0 +1,15 @@
+      ***************************************************************
+      *  WSELIGBL - customer record for the age-band eligibility
+      *  subsystem (ELIGIB01), built on the WSAGEBND age-band
+      *  classification shared with cond_expr11_condname/set3.  One
+      *  customer per record from the customer master: number, name,
+      *  and age, plus the band and eligibility flag ELIGIB01 derives.
+      ***************************************************************
+       01 WS-ELIGIBILITY-CUSTOMER.
+           05 EC-CUST-NO                 PIC 9(6).
+           05 EC-CUST-NAME                PIC X(20).
+           05 EC-CUST-AGE                 PIC 9(3).
+           05 EC-AGE-BAND                 PIC X(8).
+           05 EC-ELIGIBLE-SWITCH          PIC X(1).
+               88 EC-IS-ELIGIBLE          VALUE "Y".
+               88 EC-NOT-ELIGIBLE         VALUE "N".
