@@ -0,0 +1,14 @@
+      ***************************************************************
+      *  WSRATESC - interest-rate scaling precision report record,
+      *  written by RATESC01 for every test rate factor so actuarial
+      *  can see where COMP, PACKED-DECIMAL, and DISPLAY usages of a
+      *  PIC P scaled rate factor diverge before a USAGE is chosen
+      *  for a new rate field.
+      ***************************************************************
+       01 WS-RATE-PRECISION-RECORD.
+           05 RP-PRINCIPAL                PIC 9(9)V99.
+           05 RP-RATE-FACTOR              PIC 9V9(9).
+           05 RP-INTEREST-COMP            PIC 9(7)V9(5).
+           05 RP-INTEREST-PACK            PIC 9(7)V9(5).
+           05 RP-INTEREST-DISP            PIC 9(7)V9(5).
+           05 RP-MAX-DIVERGENCE           PIC 9(7)V9(5).
