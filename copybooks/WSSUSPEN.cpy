@@ -0,0 +1,14 @@
+      ***************************************************************
+      *  WSSUSPEN - suspense/adjustment record, written whenever a
+      *  subtraction result goes negative, so the shortfall posts to
+      *  a suspense file with its originating keys instead of only
+      *  living in a DISPLAY line operations may never see.
+      ***************************************************************
+       01 WS-SUSPENSE-ADJUSTMENT.
+           05 SU-RUN-DATE                 PIC 9(7).
+           05 SU-JOB-STEP                 PIC X(8).
+           05 SU-FROM-ACCT-KEY            PIC X(6).
+           05 SU-TO-ACCT-KEY              PIC X(6).
+           05 SU-ORIGINAL-AMOUNT          PIC 9(4).
+           05 SU-SUBTRAHEND               PIC 9(4).
+           05 SU-SHORTFALL-AMOUNT         PIC 9(4).
