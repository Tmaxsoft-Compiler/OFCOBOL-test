@@ -0,0 +1,17 @@
+      ***************************************************************
+      *  WSXREFTB - RENAMES/REDEFINES cross-reference entry, loaded
+      *  from the copybook-library extract (data/redefines_xref.dat)
+      *  by REDXREF01 and REDCHK01, so a layout change-impact review
+      *  doesn't rely on grepping source by hand.
+      ***************************************************************
+       01 WS-XREF-ENTRY.
+           05 XR-COPYBOOK-NAME            PIC X(8).
+           05 XR-RELATION                 PIC X(9).
+               88 XR-IS-RENAMES           VALUE "RENAMES".
+               88 XR-IS-REDEFINES         VALUE "REDEFINES".
+           05 XR-BASE-FIELD               PIC X(15).
+           05 XR-BASE-USAGE               PIC X(10).
+           05 XR-BASE-LENGTH              PIC 9(4).
+           05 XR-ALIAS-FIELD              PIC X(15).
+           05 XR-ALIAS-USAGE              PIC X(10).
+           05 XR-ALIAS-LENGTH             PIC 9(4).
