@@ -0,0 +1,11 @@
+      ***************************************************************
+      *  WSCUSLOG - conversion-mismatch log record, written by
+      *  CVTCUS01 for every old-to-new customer field move that
+      *  would truncate or misalign data, instead of that happening
+      *  silently the way a plain COBOL group MOVE would let it.
+      ***************************************************************
+       01 WS-CONVERSION-LOG-RECORD.
+           05 CL-CUST-NO                  PIC 9(6).
+           05 CL-FIELD-NAME               PIC X(15).
+           05 CL-REASON                   PIC X(30).
+           05 CL-OLD-VALUE                PIC X(40).
