@@ -0,0 +1,10 @@
+      ***************************************************************
+      *  WSFINOLD - legacy financial record layout using COMP-1/
+      *  COMP-2 binary floating fields for balance/rate.  Source
+      *  layout read by CVTFIN01 when migrating a financial master
+      *  file to the COMP-3 packed-decimal layout in WSFINNEW.
+      ***************************************************************
+       01 WS-FIN-RECORD-OLD.
+           05 FR-ACCOUNT-NO              PIC 9(7).
+           05 FR-BALANCE-OLD             USAGE COMP-2.
+           05 FR-RATE-OLD                USAGE COMP-1.
