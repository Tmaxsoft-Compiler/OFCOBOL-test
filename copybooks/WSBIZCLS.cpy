@@ -0,0 +1,9 @@
+      ***************************************************************
+      *  WSBIZCLS - shared CLASS-test definitions for our business
+      *  code ranges.  COPY this into the SPECIAL-NAMES paragraph of
+      *  any intake-edit program instead of hardcoding local THRU
+      *  ranges, so every program validates against the same
+      *  authoritative definition of a valid code.
+      ***************************************************************
+           CLASS WS-VALID-TRANS-TYPE  'C' THRU 'K'
+           CLASS WS-VALID-REGION-CODE 'c' THRU 'k' 'x' THRU 'z'.
