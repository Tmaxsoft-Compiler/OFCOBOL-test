@@ -0,0 +1,15 @@
+      ***************************************************************
+      *  WSNOTFND - shared search-miss exception record.  COPY into
+      *  WORKING-STORAGE of any table-lookup program, fill in the key
+      *  that was searched for, the source transaction, the run date
+      *  and time of day, and a reason code, then CALL "NOTFND01"
+      *  USING WS-NOT-FOUND-EXCEPTION so a spike in failed lookups
+      *  shows up as a countable metric instead of a console DISPLAY
+      *  nobody is watching.
+      ***************************************************************
+       01 WS-NOT-FOUND-EXCEPTION.
+           05 NF-SEARCH-KEY               PIC 9(4).
+           05 NF-SOURCE-TRANSACTION       PIC X(8).
+           05 NF-RUN-DATE                 PIC 9(7).
+           05 NF-TIME-OF-DAY              PIC 9(8).
+           05 NF-REASON-CODE              PIC X(4).
