@@ -0,0 +1,15 @@
+      ***************************************************************
+      *  WSARITEX - arithmetic-overflow exception record, written by
+      *  ARITH07 whenever a COMPUTE takes a SIZE ERROR, so a result
+      *  that silently wrapped in a too-small receiving field is
+      *  captured with its inputs and the truncated result instead of
+      *  nobody downstream ever knowing the total is wrong.
+      ***************************************************************
+       01 WS-ARITH-EXCEPTION.
+           05 AX-RUN-DATE                 PIC 9(7).
+           05 AX-JOB-STEP                 PIC X(8).
+           05 AX-OPERAND-1                PIC 9(9)V999.
+           05 AX-OPERAND-2                PIC 9(9)V999.
+           05 AX-OPERAND-3                PIC 9(9)V999.
+           05 AX-EXPECTED-RESULT          PIC 9(9)V999.
+           05 AX-TRUNCATED-RESULT         PIC 9(9).
