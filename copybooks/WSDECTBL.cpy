@@ -0,0 +1,15 @@
+      ***************************************************************
+      *  WSDECTBL - shared decision-table layout for the classifier
+      *  family built on EVALUATE (eval, eval5): one breakpoint value
+      *  for threshold-style classifiers and one list of valid codes
+      *  for discrete-code classifiers, both loaded by DECTBL01 from
+      *  data/decision_table.dat so business can update a breakpoint
+      *  or a code list without either EVALUATE statement changing.
+      ***************************************************************
+       01 WS-DECISION-TABLE.
+           05 DT-BREAKPOINT                  PIC 9(2).
+           05 DT-VALID-CODE-COUNT             PIC 9(2) VALUE 0.
+           05 DT-VALID-CODE OCCURS 1 TO 10 TIMES
+                   DEPENDING ON DT-VALID-CODE-COUNT
+                   INDEXED BY DT-IDX
+                   PIC 9(1).
