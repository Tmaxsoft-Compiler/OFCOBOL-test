@@ -0,0 +1,12 @@
+      ***************************************************************
+      *  WSCUSOLD - old flat customer master record layout, read by
+      *  CVTCUS01 and mapped field by field onto the new layout
+      *  (WSCUSNEW) so the group-to-group style MOVE that MOVE44
+      *  demonstrates doesn't happen silently on real customer data.
+      ***************************************************************
+       01 WS-CUSTOMER-RECORD-OLD.
+           05 CO-CUST-NO                  PIC 9(6).
+           05 CO-CUST-NAME                PIC X(30).
+           05 CO-ADDRESS                  PIC X(40).
+           05 CO-ZIP                      PIC 9(5).
+           05 CO-BALANCE                  PIC S9(7)V99 COMP-3.
