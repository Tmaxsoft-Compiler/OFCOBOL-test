@@ -0,0 +1,10 @@
+      ***************************************************************
+      *  WSELRULE - eligibility rule table, shared by RULELD01 and
+      *  its callers.  Thresholds live in data/cond6_rules.dat so an
+      *  analyst can retune the eligibility rule without a recompile.
+      ***************************************************************
+       01 WS-ELIG-RULE-TABLE.
+           05 WS-ELIG-RULE OCCURS 3 TIMES INDEXED BY ER-IDX.
+               10 ER-RULE-ID                 PIC X(6).
+               10 ER-THRESHOLD-1             PIC S9(4).
+               10 ER-THRESHOLD-2             PIC S9(4).
