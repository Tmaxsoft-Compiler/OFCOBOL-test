@@ -0,0 +1,15 @@
+      ***************************************************************
+      *  WSTOLCMP - tolerance-compare request/result record, shared
+      *  by TOLCMP01 and its callers.  Binary floating fields
+      *  (COMP-1/COMP-2) drift with rounding, so relational operators
+      *  on them should go through TOLCMP01's epsilon compare rather
+      *  than a raw IF.
+      ***************************************************************
+       01 WS-TOLERANCE-COMPARE.
+           05 TOL-VALUE-1               USAGE COMP-2.
+           05 TOL-VALUE-2               USAGE COMP-2.
+           05 TOL-EPSILON               USAGE COMP-2.
+           05 TOL-RESULT                PIC X(1).
+               88 TOL-EQUAL-WITHIN      VALUE 'E'.
+               88 TOL-GREATER           VALUE 'G'.
+               88 TOL-LESS              VALUE 'L'.
