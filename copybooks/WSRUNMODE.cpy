@@ -0,0 +1,14 @@
+      ***************************************************************
+      *  WSRUNMODE - run-mode selection, shared by RUNMODE01 and its
+      *  callers.  Operators pick the run mode by name (a PARM string
+      *  or the run-control file) instead of an 8-bit JCL UPSI switch.
+      ***************************************************************
+       01 WS-RUN-MODE-SELECTION.
+           05 RM-RUN-MODE                PIC X(4).
+               88 RM-MODE-TEST           VALUE 'TEST'.
+               88 RM-MODE-PROD           VALUE 'PROD'.
+               88 RM-MODE-RERUN          VALUE 'RERN'.
+           05 RM-SOURCE                  PIC X(7).
+               88 RM-SOURCE-PARM         VALUE 'PARM'.
+               88 RM-SOURCE-CTLFILE      VALUE 'CTLFILE'.
+               88 RM-SOURCE-DEFAULT      VALUE 'DEFAULT'.
