@@ -0,0 +1,22 @@
+      ***************************************************************
+      *  WSCONDRS - shared standardized result codes for the
+      *  condition* validation suite, plus the request record
+      *  CONDRS01 uses to log one program's pass/fail tally and to
+      *  report the suite's rolled-up daily regression count, so
+      *  every condition* program sets its local result fields from
+      *  these two literals instead of each coining its own ad hoc
+      *  OK/NO text.
+      ***************************************************************
+       01 WS-COND-RESULT-CODES.
+           05 CR-PASS-CODE               PIC X(3) VALUE "PAS".
+           05 CR-FAIL-CODE               PIC X(3) VALUE "FAI".
+
+       01 WS-COND-RESULT-REQUEST.
+           05 CR-MODE-SWITCH             PIC X(1).
+               88 CR-MODE-LOG             VALUE "L".
+               88 CR-MODE-REPORT          VALUE "R".
+           05 CR-PROGRAM-ID              PIC X(12).
+           05 CR-PASS-COUNT              PIC 9(4).
+           05 CR-FAIL-COUNT              PIC 9(4).
+           05 CR-TOTAL-PASS              PIC 9(6).
+           05 CR-TOTAL-FAIL              PIC 9(6).
