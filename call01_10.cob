@@ -6,19 +6,51 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 GR.
-          03 VA PIC 9(4) OCCURS 2 TIMES.
+          03 VA-COUNT PIC 9(2).
+          03 VA PIC 9(4) OCCURS 1 TO 10 TIMES
+                  DEPENDING ON VA-COUNT INDEXED BY VA-IDX.
           03 VB PIC 9(4) .
           03 VC PIC 9(4) .
+          03 VRC PIC 9(2) .
+             88 VRC-OK VALUE 0.
+             88 VRC-SIZE-ERROR VALUE 90.
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
 
        PROCEDURE DIVISION.
-       MOVE 11112222 TO GR.
+       CALL "RUNDATE01" USING WS-RUN-CONTROL.
+       MOVE "CALLBYVAL" TO AT-JOB-NAME.
+       MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+       SET AT-MODE-HEADER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+      ***************************************************************
+      *  VA is now a variable-length leg list (VA-COUNT legs) instead
+      *  of a fixed two-amount pair, so a multi-leg transaction type
+      *  is a matter of loading more legs, not a recompile.
+      ***************************************************************
+       MOVE 3 TO VA-COUNT.
+       MOVE 1111 TO VA(1).
+       MOVE 2222 TO VA(2).
+       MOVE 1000 TO VA(3).
        MOVE 5555 TO VB.
        MOVE 0 TO VC.
        CALL "ADD_TWO" USING BY REFERENCE GR.
-       DISPLAY "A:"VA(1).
-       DISPLAY "A:"VA(2).
+       PERFORM VARYING VA-IDX FROM 1 BY 1
+               UNTIL VA-IDX > VA-COUNT
+           DISPLAY "A:"VA(VA-IDX)
+       END-PERFORM.
        DISPLAY "B:"VB.
        DISPLAY "C:"VC.
+       DISPLAY "RC:"VRC.
+
+       MOVE 1 TO AT-RECORD-COUNT.
+       SET AT-MODE-TRAILER TO TRUE.
+       CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+       IF VRC-SIZE-ERROR
+           MOVE VRC TO RETURN-CODE
+       END-IF.
        EXIT PROGRAM.
 
        IDENTIFICATION DIVISION.
@@ -28,19 +60,57 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY WSRUNCTL.
+       COPY WSEXCLOG.
 
        LINKAGE SECTION.
        01 GR_SUB.
-          03 PARM_A PIC 9(4) OCCURS 2 TIMES.
+          03 PARM_A-COUNT PIC 9(2).
+          03 PARM_A PIC 9(4) OCCURS 1 TO 10 TIMES
+                  DEPENDING ON PARM_A-COUNT INDEXED BY PARM-IDX.
           03 PARM_B PIC 9(4).
           03 PARM_C PIC 9(4).
+          03 PARM_RC PIC 9(2).
+             88 PARM_RC-OK VALUE 0.
+             88 PARM_RC-SIZE-ERROR VALUE 90.
 
        PROCEDURE DIVISION USING BY REFERENCE GR_SUB.
-       DISPLAY "A:"PARM_A(1).
-       DISPLAY "A:"PARM_A(2).
+       PERFORM VARYING PARM-IDX FROM 1 BY 1
+               UNTIL PARM-IDX > PARM_A-COUNT
+           DISPLAY "A:"PARM_A(PARM-IDX)
+       END-PERFORM.
        DISPLAY "B:"PARM_B.
        DISPLAY "C:"PARM_C.
-       ADD PARM_A TO PARM_B GIVING PARM_C.
+
+      ***************************************************************
+      *  PARM_C accumulates PARM_B plus every leg in PARM_A, so the
+      *  number of legs summed is whatever the caller loaded into
+      *  PARM_A-COUNT instead of a hardcoded two-amount ADD.
+      ***************************************************************
+       MOVE PARM_B TO PARM_C.
+       SET PARM_RC-OK TO TRUE.
+       PERFORM VARYING PARM-IDX FROM 1 BY 1
+               UNTIL PARM-IDX > PARM_A-COUNT
+           ADD PARM_A (PARM-IDX) TO PARM_C
+               ON SIZE ERROR
+                   SET PARM_RC-SIZE-ERROR TO TRUE
+                   PERFORM LOG-ADD-TWO-EXCEPTION
+           END-ADD
+       END-PERFORM.
        DISPLAY "CALLEE END".
        EXIT PROGRAM.
+
+      ***************************************************************
+      *  A SIZE ERROR here means the summed legs didn't fit PARM_C,
+      *  so it goes to the shared arithmetic exception log instead
+      *  of only the PARM_RC return code the caller may not check.
+      ***************************************************************
+       LOG-ADD-TWO-EXCEPTION.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+           MOVE WS-RUN-CCYYDDD    TO ER-RUN-DATE.
+           MOVE "ADD_TWO"         TO ER-JOB-STEP.
+           MOVE "E090"            TO ER-ERROR-CODE.
+           MOVE "SIZE ERROR SUMMING PARM_A INTO PARM_C"
+               TO ER-ERROR-TEXT.
+           CALL "EXCPLOG01" USING WS-ERROR-RECORD.
        END PROGRAM ADD_TWO.
