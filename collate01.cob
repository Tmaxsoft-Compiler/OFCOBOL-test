@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLLATE01.
+      ***************************************************************
+      *  COLLATE01 - configurable collating-sequence dispatcher.
+      *  COL-MODE is supplied as a run parameter (see cond_expr2_
+      *  alphanum) so the same comparison can be run under ASCII or
+      *  EBCDIC collation depending on which partner system produced
+      *  the data being exchanged, instead of the result always
+      *  following whatever the native platform default happens to
+      *  be.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY WSCOLSEQ.
+
+       PROCEDURE DIVISION USING WS-COLLATE-SEQUENCE.
+       COLLATE01-MAIN.
+           IF COL-MODE-EBCDIC
+               CALL "COLEBC01" USING WS-COLLATE-SEQUENCE
+           ELSE
+               CALL "COLASC01" USING WS-COLLATE-SEQUENCE
+           END-IF.
+           GOBACK.
+       END PROGRAM COLLATE01.
