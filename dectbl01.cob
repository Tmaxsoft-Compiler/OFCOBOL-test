@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECTBL01.
+      ***************************************************************
+      *  DECTBL01 - loads the shared breakpoint/valid-code decision
+      *  table from data/decision_table.dat: first record is the
+      *  threshold breakpoint, every record after it is one more
+      *  valid discrete code, so eval and eval5 both classify off the
+      *  same externalized table instead of two separate EVALUATEs
+      *  kept in sync by hand.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISION-TABLE-FILE
+               ASSIGN TO "data/decision_table.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECTBL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECISION-TABLE-FILE.
+       01  DECISION-TABLE-REC             PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DECTBL-FILE-STATUS           PIC XX.
+       01 WS-FIRST-RECORD-SWITCH          PIC X VALUE "Y".
+           88 WS-FIRST-RECORD             VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY WSDECTBL.
+
+       PROCEDURE DIVISION USING WS-DECISION-TABLE.
+       DECTBL01-MAIN.
+           MOVE 0 TO DT-VALID-CODE-COUNT.
+           SET WS-FIRST-RECORD TO TRUE.
+           OPEN INPUT DECISION-TABLE-FILE.
+           IF WS-DECTBL-FILE-STATUS = "00"
+               PERFORM UNTIL WS-DECTBL-FILE-STATUS = "10"
+                   READ DECISION-TABLE-FILE
+                       AT END
+                           MOVE "10" TO WS-DECTBL-FILE-STATUS
+                       NOT AT END
+                           PERFORM LOAD-ONE-DECISION-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE DECISION-TABLE-FILE.
+           GOBACK.
+
+      ***************************************************************
+      *  The first record read is the breakpoint; every record after
+      *  it is appended to the valid-code list.
+      ***************************************************************
+       LOAD-ONE-DECISION-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE DECISION-TABLE-REC TO DT-BREAKPOINT
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           ELSE
+               ADD 1 TO DT-VALID-CODE-COUNT
+               MOVE DECISION-TABLE-REC (1:1)
+                   TO DT-VALID-CODE (DT-VALID-CODE-COUNT)
+           END-IF.
+       END PROGRAM DECTBL01.
