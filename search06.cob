@@ -1,21 +1,110 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST_SAMPLE.
+      ***************************************************************
+      *  TEST_SAMPLE - 7-DIMENSION-TBL grown from a single-dimension,
+      *  18-entry table into a two-dimension region-within-product
+      *  table loaded from an external control file, so the
+      *  region-specific variants the business now needs can be
+      *  represented instead of one flat list of two-character
+      *  entries.
+      ***************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGION-PRODUCT-FILE
+               ASSIGN TO "data/region_product.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REGION-PRODUCT-FILE.
+       01  REGION-PRODUCT-REC               PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01  7-DIMENSION-TBL.  
-        02  GRP-7-1-ENTRY             OCCURS 18 INDEXED BY IX-1. 
-         03  ENTRY-7-1               PIC X(2).             
-       77  L1-HOLD                     PIC XX.             
-       77  N1                           PIC 99.           
+       01  7-DIMENSION-TBL.
+        02  GRP-7-1-ENTRY             OCCURS 5 TIMES INDEXED BY IX-1.
+         03  PRODUCT-CODE-7-1        PIC X(2).
+         03  GRP-7-2-ENTRY           OCCURS 4 TIMES INDEXED BY IX-2.
+          04  ENTRY-7-1              PIC X(2).
+         03  PRODUCT-DESC-7-1        PIC X(20).
+       77  L1-HOLD                     PIC XX.
+       77  N1                           PIC 99.
+       77  WS-FOUND-INDEX               PIC 9.
+       01  WS-CONTROL-FILE-STATUS       PIC XX.
+       01  WS-FOUND-SWITCH               PIC X VALUE "N".
+           88  WS-ENTRY-FOUND             VALUE "Y".
+       COPY WSRUNCTL.
+       COPY WSAUDTRL.
+
        PROCEDURE DIVISION.
+       TEST-SAMPLE-MAIN.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+           MOVE "TESTSAMP" TO AT-JOB-NAME.
+           MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+           SET AT-MODE-HEADER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           PERFORM LOAD-REGION-PRODUCT-TABLE.
+           MOVE   "UV" TO L1-HOLD.
+           MOVE    1 TO N1
+
+           MOVE "N" TO WS-FOUND-SWITCH.
+           PERFORM VARYING IX-1 FROM 1 BY 1
+                   UNTIL IX-1 > 5 OR WS-ENTRY-FOUND
+               SET IX-2 TO 1
+               SEARCH GRP-7-2-ENTRY VARYING IX-2
+                   AT END
+                       CONTINUE
+                   WHEN ENTRY-7-1 (IX-1, IX-2) = L1-HOLD
+                       SET WS-ENTRY-FOUND TO TRUE
+                       MOVE IX-1 TO WS-FOUND-INDEX
+               END-SEARCH
+           END-PERFORM.
+
+           IF WS-ENTRY-FOUND
+               DISPLAY "OK SEARCH6"
+               DISPLAY "PRODUCT:" PRODUCT-CODE-7-1 (WS-FOUND-INDEX)
+                   " DESC:" PRODUCT-DESC-7-1 (WS-FOUND-INDEX)
+           ELSE
+               DISPLAY "NOT FOUND SEARCH6"
+           END-IF.
 
-       MOVE    ALL "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO 7-DIMENSION-TBL. 
-       MOVE   "UV" TO L1-HOLD.                                      
-       SET     IX-1 TO 1. 
-       MOVE    1 TO N1 
-       SEARCH  GRP-7-1-ENTRY VARYING N1                         
-       AT END  DISPLAY "NOT FOUND SEARCH6"                  
-       WHEN    ENTRY-7-1 (N1) =  L1-HOLD                   
-       DISPLAY "OK SEARCH6".                            
+           MOVE 5 TO AT-RECORD-COUNT.
+           SET AT-MODE-TRAILER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+           GOBACK.
 
+      ***************************************************************
+      *  One line per product: a two-character product code, its
+      *  four region variant codes (in the order loaded into
+      *  GRP-7-2-ENTRY), and a trailing 20-character description of
+      *  the product, so a lookup hit can report what the code means
+      *  and not just that it matched.
+      ***************************************************************
+       LOAD-REGION-PRODUCT-TABLE.
+           OPEN INPUT REGION-PRODUCT-FILE.
+           IF WS-CONTROL-FILE-STATUS = "00"
+               PERFORM VARYING IX-1 FROM 1 BY 1
+                       UNTIL IX-1 > 5
+                           OR WS-CONTROL-FILE-STATUS = "10"
+                   READ REGION-PRODUCT-FILE
+                       AT END
+                           MOVE "10" TO WS-CONTROL-FILE-STATUS
+                       NOT AT END
+                           MOVE REGION-PRODUCT-REC (1:2)
+                               TO PRODUCT-CODE-7-1 (IX-1)
+                           MOVE REGION-PRODUCT-REC (3:2)
+                               TO ENTRY-7-1 (IX-1, 1)
+                           MOVE REGION-PRODUCT-REC (5:2)
+                               TO ENTRY-7-1 (IX-1, 2)
+                           MOVE REGION-PRODUCT-REC (7:2)
+                               TO ENTRY-7-1 (IX-1, 3)
+                           MOVE REGION-PRODUCT-REC (9:2)
+                               TO ENTRY-7-1 (IX-1, 4)
+                           MOVE REGION-PRODUCT-REC (11:20)
+                               TO PRODUCT-DESC-7-1 (IX-1)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE REGION-PRODUCT-FILE.
