@@ -1,11 +1,88 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARITH07.
+      ***************************************************************
+      *  ARITH07 - COMPUTE against a single-digit COMP-5 field now
+      *  carries ON SIZE ERROR handling: an overflow is logged to the
+      *  shared arithmetic-exception file with the operands and the
+      *  expected (untruncated) result, instead of silently wrapping
+      *  with nobody downstream ever knowing the total is wrong.
+      ***************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARITH-EXCEPTION-FILE
+               ASSIGN TO "data/arith_exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARITH-EXCEPTION-FILE.
+       01  ARITH-EXCEPTION-REC            PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 ITEM1 PIC 9 USAGE COMP-5.
+       01 WS-EXPECTED-RESULT              PIC 9(9)V999.
+       01 WS-EXCEPTION-FILE-STATUS        PIC XX.
+       COPY WSRUNCTL.
+       COPY WSARITEX.
+       COPY WSEXCLOG.
+       COPY WSAUDTRL.
+
        PROCEDURE DIVISION.
-       MOVE 653 TO ITEM1.
-       DISPLAY ITEM1.
-       COMPUTE ITEM1 = 1.000 * 65532.000 * 1.
-       DISPLAY ITEM1.
+       ARITH07-MAIN.
+           CALL "RUNDATE01" USING WS-RUN-CONTROL.
+
+           MOVE "ARITH07" TO AT-JOB-NAME.
+           MOVE WS-RUN-CCYYDDD TO AT-RUN-DATE.
+           SET AT-MODE-HEADER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           MOVE 653 TO ITEM1.
+           DISPLAY ITEM1.
+
+           COMPUTE WS-EXPECTED-RESULT = 1.000 * 65532.000 * 1.
+
+           COMPUTE ITEM1 = 1.000 * 65532.000 * 1
+               ON SIZE ERROR
+                   PERFORM LOG-ARITH-OVERFLOW
+           END-COMPUTE.
+           DISPLAY ITEM1.
+
+           MOVE 1 TO AT-RECORD-COUNT.
+           SET AT-MODE-TRAILER TO TRUE.
+           CALL "AUDTRL01" USING WS-AUDIT-TRAIL-REQUEST.
+
+           GOBACK.
+
+      ***************************************************************
+      *  Overflow into ITEM1's one-digit COMP-5 receiving field -
+      *  capture the inputs and the expected result alongside
+      *  whatever truncated value ITEM1 is left holding.
+      ***************************************************************
+       LOG-ARITH-OVERFLOW.
+           MOVE WS-RUN-CCYYDDD            TO AX-RUN-DATE.
+           MOVE "ARITH07"                  TO AX-JOB-STEP.
+           MOVE 1.000                      TO AX-OPERAND-1.
+           MOVE 65532.000                  TO AX-OPERAND-2.
+           MOVE 1                          TO AX-OPERAND-3.
+           MOVE WS-EXPECTED-RESULT         TO AX-EXPECTED-RESULT.
+           MOVE ITEM1                      TO AX-TRUNCATED-RESULT.
+
+           MOVE WS-RUN-CCYYDDD             TO ER-RUN-DATE.
+           MOVE "ARITH07"                  TO ER-JOB-STEP.
+           MOVE "E019"                     TO ER-ERROR-CODE.
+           MOVE "SIZE ERROR IN COMP-5 COMPUTE" TO ER-ERROR-TEXT.
+           CALL "EXCPLOG01" USING WS-ERROR-RECORD.
+
+           OPEN EXTEND ARITH-EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               OPEN OUTPUT ARITH-EXCEPTION-FILE
+           END-IF.
+           MOVE SPACES TO ARITH-EXCEPTION-REC.
+           STRING AX-RUN-DATE " " AX-JOB-STEP " EXPECTED="
+                   AX-EXPECTED-RESULT " TRUNCATED=" AX-TRUNCATED-RESULT
+               DELIMITED BY SIZE INTO ARITH-EXCEPTION-REC.
+           WRITE ARITH-EXCEPTION-REC.
+           CLOSE ARITH-EXCEPTION-FILE.
+       END PROGRAM ARITH07.
