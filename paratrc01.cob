@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARATRC01.
+      ***************************************************************
+      *  PARATRC01 - shared paragraph-execution trace service,
+      *  modeled on PERFLOG01/DQMET01.  perform1's Mysection4 could
+      *  fall through to or be jumped into depending on where a
+      *  restart resumed, and there was no record of which paragraphs
+      *  an actual run entered - this gives every caller a trace line
+      *  per paragraph entry, name and timestamp, so coverage is
+      *  something you can grep for instead of infer.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAGRAPH-TRACE-FILE
+               ASSIGN TO "data/paragraph_trace_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAGRAPH-TRACE-FILE.
+       01  PARAGRAPH-TRACE-REC            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRACE-FILE-STATUS             PIC XX.
+
+       LINKAGE SECTION.
+       COPY WSPARATR.
+
+       PROCEDURE DIVISION USING WS-PARAGRAPH-TRACE-REQUEST.
+       PARATRC01-MAIN.
+           OPEN EXTEND PARAGRAPH-TRACE-FILE.
+           IF WS-TRACE-FILE-STATUS NOT = "00"
+               OPEN OUTPUT PARAGRAPH-TRACE-FILE
+           END-IF.
+           MOVE SPACES TO PARAGRAPH-TRACE-REC.
+           STRING PT-JOB-NAME " " PT-PARAGRAPH-NAME " " PT-ENTRY-TIME
+               DELIMITED BY SIZE INTO PARAGRAPH-TRACE-REC.
+           WRITE PARAGRAPH-TRACE-REC.
+           CLOSE PARAGRAPH-TRACE-FILE.
+           GOBACK.
+       END PROGRAM PARATRC01.
